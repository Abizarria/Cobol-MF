@@ -34,6 +34,10 @@
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      REL-CSV       ASSIGN  TO  "ANALCSV.CSV"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-CSV.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -54,6 +58,9 @@
            03  QTD-SRT          PIC  9(04)V9.
            03  VAL-SRT          PIC  9(06)V99.
 
+       FD  REL-CSV.
+       01  LIN-CSV                PIC  X(90).
+
        WORKING-STORAGE SECTION.
 
        01  AUXLIARES.
@@ -62,12 +69,15 @@
            03  FST-PRS          PIC  X(02).
            03  FST-SRT          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-CSV          PIC  X(02).
 
            03  ATV-ANT          PIC  9(01).
            03  PRX-ANT          PIC  X(01).
            03  ACM-QTD          PIC  9(04)V9.
            03  ACM-VAL          PIC  9(06)V99.
            03  ACM-TOT          PIC  9(07)V99.
+           03  RSP-OPC          PIC  X(01).
+           03  FLG-CSV          PIC  X(01)  VALUE  "N".
 
            03  DTA-AUX.
                05  ANO-AUX      PIC  9(02).
@@ -118,6 +128,22 @@
            03  FILLER           PIC  X(01)  VALUE  SPACES.
            03  TOT-DT1          PIC  Z.ZZZ.ZZ9,99  BLANK WHEN ZEROS.
 
+       01  CAB-CSV                PIC  X(90)  VALUE
+           "ATIVIDADE,CODIGO,QTD/DATA,DESCRICAO,VALOR,TOTAL".
+
+       01  DET-CSV.
+           03  ATV-CS1          PIC  X(18).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  CP1-CS1          PIC  X(06).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  CP2-CS1          PIC  X(07).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  DES-CS1          PIC  X(26).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  VAL-CS1          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  TOT-CS1          PIC  X(12).
+
        01  PRM-MSG.
            03  IND-MSG          PIC  9(02)  VALUE  31.
            03  TCL-MSG          PIC  9(02).
@@ -162,6 +188,21 @@
 
        SCREEN          SECTION.
 
+       01  TELA-00.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 10 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 12 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 11 COLUMN 17 PIC X(47) FROM
+                   "  Exportar Analitico p/ CSV (S/N) ? [ ]        ".
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 11 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENTR-00  BCK-CLR 05 FOR-CLR 15
+                    LINE 11 COLUMN 54 PIC X(01) USING RSP-OPC AUTO.
+
        01  TELA-01.
            03  BCK-CLR 05 FOR-CLR 07.
                05  LINE 15 COLUMN 17 PIC X(47) FROM ALL "?".
@@ -189,6 +230,17 @@
 
        PROCEDURE       DIVISION.
 
+       ROT-0000-00.
+           PERFORM  ROT-GTLA-00  DISPLAY  TELA-00.
+
+       ROT-CSVP-00.
+           MOVE     SPACES   TO  RSP-OPC
+           ACCEPT   ENTR-00
+           IF  RSP-OPC  NOT   =  "S"  AND  RSP-OPC  NOT  =  "N"
+                                 GO       ROT-CSVP-00.
+           MOVE     RSP-OPC  TO  FLG-CSV
+           PERFORM  ROT-RTLA-00.
+
        ROT-PESQ-00.
            PERFORM  ROT-GTLA-00  DISPLAY  TELA-01
            ACCEPT   ARQ-IMP      FROM     TIME
@@ -243,6 +295,9 @@
            OPEN     I-O          CADTMP
            MOVE     ZEROS    TO  PAG-CB1
                                  ACM-QTD  ACM-VAL
+           IF  FLG-CSV   =   "S" OPEN     OUTPUT   REL-CSV
+                                 MOVE     CAB-CSV  TO  LIN-CSV
+                                 WRITE    LIN-CSV.
            PERFORM  ROT-RTLA-00  DISPLAY  TELA-02.
 
        ROT-SORT-40  SECTION.
@@ -382,6 +437,15 @@
            ADD      1        TO  CHV-TMP  LIN-TMP
            MOVE     DET-001  TO  DET-TMP
            WRITE    REG-TMP
+           IF  FLG-CSV   =   "S"  AND  ATV-DT1  NOT  =  SPACES
+               MOVE     ATV-DT1  TO  ATV-CS1
+               MOVE     CP1-DT1  TO  CP1-CS1
+               MOVE     CP2-DT1  TO  CP2-CS1
+               MOVE     DES-DT1  TO  DES-CS1
+               MOVE     VAL-DT1  TO  VAL-CS1
+               MOVE     TOT-DT1  TO  TOT-CS1
+               MOVE     DET-CSV  TO  LIN-CSV
+               WRITE    LIN-CSV.
            MOVE     SPACES   TO  ATV-DT1
            MOVE     ZEROS    TO  ACM-QTD  ACM-VAL.
 
@@ -432,7 +496,8 @@
 
        ROT-IMPR-40.
            CALL    "DYIMPR"  USING  PRM-IMP
-           DELETE            FILE   CADTMP.
+           DELETE            FILE   CADTMP
+           IF  FLG-CSV   =   "S"  CLOSE    REL-CSV.
 
        ROT-MSGM-00.
            CALL    "DYMSGM"  USING  PRM-MSG.
