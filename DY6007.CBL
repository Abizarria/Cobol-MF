@@ -0,0 +1,141 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6007.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADCTR        ASSIGN  TO  DISK
+                       FILE          STATUS  IS  FST-CTR.
+
+           SELECT      CADDSP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-DSP
+                       FILE          STATUS  IS  FST-DSP.
+
+           SELECT      CADLDP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LDP
+                       FILE          STATUS  IS  FST-LDP.
+
+           SELECT      REL-FIX       ASSIGN  TO  "PROPOSTA.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADCTR.CPY.
+       COPY  CADDSP.CPY.
+       COPY  CADLDP.CPY.
+
+       FD  REL-FIX.
+       01  LIN-FIX               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-CTR          PIC  X(02).
+           03  FST-DSP          PIC  X(02).
+           03  FST-LDP          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  TOT-ITM          PIC  9(05)  VALUE  ZEROS.
+           03  DSP-AUX          PIC  X(10).
+
+           03  DTA-LIM.
+               05  ANO-LIM      PIC  9(02).
+               05  MES-LIM      PIC  9(02).
+               05  DIA-LIM      PIC  9(02).
+
+       01  LIN-CAB1             PIC  X(80)  VALUE
+           "PROPOSTA DE LANCAMENTO DE DESPESAS FIXAS DO PERIODO".
+       01  LIN-CAB2             PIC  X(80)  VALUE
+           "FORNECEDOR  VENCIMENTO  HISTORICO                SITUACAO".
+       01  LIN-DET.
+           03  DSP-DET          PIC  X(10).
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  DTA-DET          PIC  99/99/99.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  HST-DET          PIC  X(25).
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  SIT-DET          PIC  X(25).
+       01  LIN-TOT.
+           03  FILLER           PIC  X(45)  VALUE
+               "TOTAL DE DESPESAS FIXAS LANCADAS ...........".
+           03  TOT-DET          PIC  ZZ.ZZ9.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT    REL-FIX
+           WRITE    LIN-FIX   FROM  LIN-CAB1
+           WRITE    LIN-FIX   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-FIX
+           WRITE    LIN-FIX
+           OPEN     INPUT     CADCTR
+           READ     CADCTR
+           CLOSE    CADCTR
+           MOVE     DTI-CTR   TO  DTA-LIM
+           OPEN     INPUT     CADDSP
+           I-O      CADLDP
+           MOVE     ZEROS     TO  CHV-DSP.
+
+       ROT-DSP-00.
+           START    CADDSP       KEY  >   CHV-DSP
+           IF  FST-DSP   =  "23" GO       ROT-DSP-90.
+           READ     CADDSP  NEXT
+           IF  FIX-DSP   NOT  =  "S"      GO       ROT-DSP-00.
+           MOVE     DIA-DSP   TO  DIA-LIM
+           PERFORM  ROT-VERF-00
+              THRU  ROT-VERF-30
+           GO       ROT-DSP-00.
+
+       ROT-DSP-90.
+           CLOSE    CADDSP    CADLDP
+           MOVE     SPACES    TO  LIN-FIX
+           WRITE    LIN-FIX
+           MOVE     TOT-ITM   TO  TOT-DET
+           WRITE    LIN-FIX   FROM  LIN-TOT
+           CLOSE    REL-FIX
+           GOBACK.
+
+       ROT-VERF-00.
+           MOVE     SPACES    TO  CHV-LDP
+           MOVE     CHV-DSP   TO  DSP-LDP
+           START    CADLDP       KEY  >   CHV-LDP
+           IF  FST-LDP   =  "23" GO       ROT-VERF-20.
+       ROT-VERF-10.
+           READ     CADLDP  NEXT  AT  END  GO       ROT-VERF-20.
+           IF  DSP-LDP   NOT  =  CHV-DSP   GO       ROT-VERF-20.
+           IF  DTA-LDP   =       DTA-LIM
+               MOVE     CHV-DSP   TO  DSP-DET
+               MOVE     DTA-LDP   TO  DTA-DET
+               MOVE     DES-DSP   TO  HST-DET
+               MOVE     "JA LANCADO NO PERIODO"  TO  SIT-DET
+               WRITE    LIN-FIX   FROM  LIN-DET
+               GO       ROT-VERF-30.
+           GO       ROT-VERF-10.
+
+       ROT-VERF-20.
+           MOVE     CHV-DSP   TO  DSP-LDP
+           MOVE     DTA-LIM   TO  DTA-LDP
+           MOVE     "P"       TO  FLG-LDP
+           MOVE     DES-DSP   TO  HST-LDP
+           MOVE     ZEROS     TO  VAL-LDP  LCT-LDP
+       ROT-VERF-25.
+           WRITE    REG-LDP      ADD  1   TO  LCT-LDP
+           IF  FST-LDP   =  "22" GO       ROT-VERF-25.
+           MOVE     CHV-DSP   TO  DSP-DET
+           MOVE     DTA-LIM   TO  DTA-DET
+           MOVE     DES-DSP   TO  HST-DET
+           MOVE     "LANCADO - AGUARDA CONFIRMACAO"  TO  SIT-DET
+           WRITE    LIN-FIX   FROM  LIN-DET
+           ADD      1         TO  TOT-ITM.
+
+       ROT-VERF-30.
+           EXIT.
