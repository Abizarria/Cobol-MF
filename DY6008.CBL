@@ -0,0 +1,168 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6008.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADCTR        ASSIGN  TO  DISK
+                       FILE          STATUS  IS  FST-CTR.
+
+           SELECT      CADCLI        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CLI
+                       FILE          STATUS  IS  FST-CLI.
+
+           SELECT      CADFAT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-FAT
+                       FILE          STATUS  IS  FST-FAT.
+
+           SELECT      REL-ARF       ASSIGN  TO  "ARFROTA.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADCTR.CPY.
+       COPY  CADCLI.CPY.
+       COPY  CADFAT.CPY.
+
+       FD  REL-ARF.
+       01  LIN-ARF               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-CTR          PIC  X(02).
+           03  FST-CLI          PIC  X(02).
+           03  FST-FAT          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  DIF-MES          PIC  S9(04).
+           03  TOT-LIM          PIC  9(04).
+           03  TOT-FAT          PIC  9(04).
+           03  SIT-AUX          PIC  X(17).
+
+           03  DTA-LIM.
+               05  ANO-LIM      PIC  9(02).
+               05  MES-LIM      PIC  9(02).
+               05  DIA-LIM      PIC  9(02).
+
+           03  DTA-AUX.
+               05  ANO-AUX      PIC  9(02).
+               05  MES-AUX      PIC  9(02).
+               05  DIA-AUX      PIC  9(02).
+
+           03  TOT-FX1          PIC  9(08)V99  VALUE  ZEROS.
+           03  TOT-FX2          PIC  9(08)V99  VALUE  ZEROS.
+           03  TOT-FX3          PIC  9(08)V99  VALUE  ZEROS.
+           03  TOT-FX4          PIC  9(08)V99  VALUE  ZEROS.
+           03  TOT-GER          PIC  9(08)V99  VALUE  ZEROS.
+
+       01  LIN-CAB1              PIC  X(80)  VALUE
+           "RELACAO DE CONTAS A RECEBER - CLIENTES FROTA (AGING)".
+       01  LIN-CAB2              PIC  X(80)  VALUE
+           "CLIENTE               FATURA  VENCIMENTO  VALOR     FAIXA".
+       01  LIN-DET.
+           03  NOM-DET           PIC  X(24).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  FAT-DET           PIC  ZZZZZ9.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  DTA-DET           PIC  99/99/99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  VAL-DET           PIC  ZZZ.ZZ9,99.
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  SIT-DET           PIC  X(17).
+       01  LIN-TB1.
+           03  FILLER            PIC  X(30)  VALUE
+               "ATE 30 DIAS.................".
+           03  VAL-TB1           PIC  ---.---.--9,99.
+       01  LIN-TB2.
+           03  FILLER            PIC  X(30)  VALUE
+               "DE 31 A 60 DIAS.............".
+           03  VAL-TB2           PIC  ---.---.--9,99.
+       01  LIN-TB3.
+           03  FILLER            PIC  X(30)  VALUE
+               "DE 61 A 90 DIAS.............".
+           03  VAL-TB3           PIC  ---.---.--9,99.
+       01  LIN-TB4.
+           03  FILLER            PIC  X(30)  VALUE
+               "ACIMA DE 90 DIAS............".
+           03  VAL-TB4           PIC  ---.---.--9,99.
+       01  LIN-TB5.
+           03  FILLER            PIC  X(30)  VALUE
+               "TOTAL GERAL EM ABERTO.......".
+           03  VAL-TB5           PIC  ---.---.--9,99.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT    REL-ARF
+           WRITE    LIN-ARF   FROM  LIN-CAB1
+           WRITE    LIN-ARF   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-ARF
+           WRITE    LIN-ARF
+           OPEN     INPUT     CADCTR
+           READ     CADCTR
+           CLOSE    CADCTR
+           MOVE     DTI-CTR   TO  DTA-LIM
+           COMPUTE  TOT-LIM  =  ANO-LIM  *  12  +  MES-LIM
+           OPEN     INPUT     CADCLI    CADFAT
+           MOVE     SPACES    TO  CHV-FAT.
+
+       ROT-FAT-00.
+           START    CADFAT       KEY  >   CHV-FAT
+           IF  FST-FAT   =  "23" GO       ROT-FAT-90.
+           READ     CADFAT  NEXT
+           MOVE     DTA-FAT   TO  DTA-AUX
+           COMPUTE  TOT-FAT  =  ANO-AUX  *  12  +  MES-AUX
+           COMPUTE  DIF-MES  =  TOT-LIM  -  TOT-FAT
+           MOVE     CLI-FAT   TO  CHV-CLI
+           READ     CADCLI
+           EVALUATE TRUE
+               WHEN  DIF-MES  <   1
+                     MOVE  "ATE 30 DIAS"       TO  SIT-AUX
+                     ADD   VAL-FAT  TO  TOT-FX1
+               WHEN  DIF-MES  =   1
+                     MOVE  "31 A 60 DIAS"      TO  SIT-AUX
+                     ADD   VAL-FAT  TO  TOT-FX2
+               WHEN  DIF-MES  =   2
+                     MOVE  "61 A 90 DIAS"      TO  SIT-AUX
+                     ADD   VAL-FAT  TO  TOT-FX3
+               WHEN  OTHER
+                     MOVE  "ACIMA DE 90 DIAS"  TO  SIT-AUX
+                     ADD   VAL-FAT  TO  TOT-FX4
+           END-EVALUATE
+           MOVE     NOM-CLI   TO  NOM-DET
+           MOVE     NUM-FAT   TO  FAT-DET
+           MOVE     DTA-FAT   TO  DTA-DET
+           MOVE     VAL-FAT   TO  VAL-DET
+           MOVE     SIT-AUX   TO  SIT-DET
+           WRITE    LIN-ARF   FROM  LIN-DET
+           ADD      VAL-FAT   TO  TOT-GER
+           GO       ROT-FAT-00.
+
+       ROT-FAT-90.
+           CLOSE    CADCLI    CADFAT
+           MOVE     SPACES    TO  LIN-ARF
+           WRITE    LIN-ARF
+           MOVE     TOT-FX1   TO  VAL-TB1
+           MOVE     TOT-FX2   TO  VAL-TB2
+           MOVE     TOT-FX3   TO  VAL-TB3
+           MOVE     TOT-FX4   TO  VAL-TB4
+           MOVE     TOT-GER   TO  VAL-TB5
+           WRITE    LIN-ARF   FROM  LIN-TB1
+           WRITE    LIN-ARF   FROM  LIN-TB2
+           WRITE    LIN-ARF   FROM  LIN-TB3
+           WRITE    LIN-ARF   FROM  LIN-TB4
+           MOVE     SPACES    TO  LIN-ARF
+           WRITE    LIN-ARF
+           WRITE    LIN-ARF   FROM  LIN-TB5
+           CLOSE    REL-ARF
+           GOBACK.
