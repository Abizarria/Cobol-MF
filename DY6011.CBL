@@ -0,0 +1,105 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6011.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADLES        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LES
+                       FILE          STATUS  IS  FST-LES.
+
+           SELECT      CADATV        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-ATV
+                       FILE          STATUS  IS  FST-ATV.
+
+           SELECT      REL-LES       ASSIGN  TO  "AJUSTES.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADLES.CPY.
+       COPY  CADATV.CPY.
+
+       FD  REL-LES.
+       01  LIN-LES               PIC  X(90).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-LES          PIC  X(02).
+           03  FST-ATV          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+
+           03  SDA-WRK.
+               05  SDA-NUM      PIC  9(06)V99.
+               05  FILLER       PIC  X(02).
+           03  SDC-WRK.
+               05  SDC-NUM      PIC  9(06)V99.
+               05  FILLER       PIC  X(02).
+           03  DIF-NUM          PIC  S9(06)V99.
+
+       01  LIN-CAB1              PIC  X(90)  VALUE
+           "RELATORIO DE AJUSTES DE ESTOQUE - CADLES".
+       01  LIN-CAB2              PIC  X(90)  VALUE
+           "DATA       OPERADOR   PRODUTO                   SUF  SALDO A
+      -    "NTES  SALDO DEPOIS  DIFERENCA".
+       01  LIN-DET.
+           03  DTA-DET           PIC  X(10).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  OPR-DET           PIC  X(10).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  DES-DET           PIC  X(25).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  SUF-DET           PIC  X(03).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  SDA-DET           PIC  ZZZ.ZZ9,99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  SDC-DET           PIC  ZZZ.ZZ9,99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  DIF-DET           PIC  ---.--9,99.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT    REL-LES
+           WRITE    LIN-LES   FROM  LIN-CAB1
+           WRITE    LIN-LES   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-LES
+           WRITE    LIN-LES
+           OPEN     INPUT     CADLES    CADATV
+           MOVE     SPACES    TO  CHV-LES
+           START    CADLES       KEY  >   CHV-LES
+           IF  FST-LES   =  "23" GO       ROT-LES-90.
+
+       ROT-LES-00.
+           READ     CADLES  NEXT  AT  END
+                                 GO       ROT-LES-90.
+           MOVE     PRX-LES   TO  CHV-ATV
+           READ     CADATV       INVALID  KEY
+                                 MOVE  SPACES   TO  REG-ATV.
+           MOVE     SDA-LES   TO  SDA-WRK
+           MOVE     SDC-LES   TO  SDC-WRK
+           COMPUTE  DIF-NUM  =   SDC-NUM  -   SDA-NUM
+           MOVE     DTA-LES   TO  DTA-DET
+           MOVE     OPR-LES   TO  OPR-DET
+           MOVE     DES-ATV   TO  DES-DET
+           MOVE     SUF-LES   TO  SUF-DET
+           MOVE     SDA-NUM   TO  SDA-DET
+           MOVE     SDC-NUM   TO  SDC-DET
+           MOVE     DIF-NUM   TO  DIF-DET
+           WRITE    LIN-LES   FROM  LIN-DET
+           GO       ROT-LES-00.
+
+       ROT-LES-90.
+           CLOSE    CADLES    CADATV    REL-LES
+           GOBACK.
