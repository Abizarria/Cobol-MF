@@ -37,6 +37,10 @@
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      REL-NFE       ASSIGN  TO  "NFEELE.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-NFE.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -45,6 +49,7 @@
        COPY  CADFAT.CPY.
        COPY  CADNTA.CPY.
        COPY  CADTMP.CPY.
+       COPY  CADNFE.CPY.
 
        SD  CADSRT.
 
@@ -66,6 +71,7 @@
            03  FST-NTA          PIC  X(02).
            03  FST-SRT          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-NFE          PIC  X(02).
 
            03  IND-CTG          PIC  9(01).
            03  TECLADO          PIC  9(02).
@@ -662,7 +668,7 @@
                                  GO       ROT-CONF-00.
            IF  RSP-OPC  NOT   =  "S"
                                  GO       ROT-CONF-00.
-           OPEN     OUTPUT       CADTMP
+           OPEN     OUTPUT       CADTMP   REL-NFE
                     I-O          CADCTR   CADFAT
            MOVE     ZEROS    TO  PAG-CB1
                                  CHV-TMP  PAG-TMP
@@ -695,6 +701,7 @@
            READ     CADCTR       MOVE 20  TO  IND-MSG
            IF  FST-CTR   =  "9D" PERFORM  ROT-MSGM-00
                                  GO       ROT-CONF-20.
+           COMPUTE  FAT-AUX   =  FAT-CTR  +   1.
        ROT-CONF-30.
            MOVE     SPACES   TO  CHV-NTA
            MOVE     ZEROS    TO  ACM-QTD  ACM-VAL
@@ -702,7 +709,7 @@
            SORT     CADSRT   ON  ASCENDING    KEY  CHV-SRT
                     INPUT        PROCEDURE    IS   ROT-SORT-00
                     OUTPUT       PROCEDURE    IS   ROT-SORT-35.
-           REWRITE  REG-CTR      CLOSE    CADCTR
+           REWRITE  REG-CTR      CLOSE    CADCTR   REL-NFE
            MOVE     PAG-TMP  TO  PAG-IMP
            DISPLAY  PAG-T05      CLOSE    CADTMP
            CALL     "DYIMPR"     USING    PRM-IMP
@@ -722,6 +729,9 @@
            IF  CLI-AUX   =    0  MOVE     CHV-CLI  TO  CLI-AUX.
            IF  CHV-CLI  NOT   =  CLI-AUX
                                  PERFORM  ROT-SORT-20.
+           MOVE     CLI-NTA  TO  CHV-CLI
+           READ     CADCLI
+           PERFORM  ROT-NFEI-00
            ADD      VAL-NTA  TO  VAL-FAT
            ADD      1        TO  ACM-QTD
            GO       ROT-SORT-05.
@@ -750,12 +760,14 @@
            MOVE     CNT-CLI  TO  CNT-DT2
            MOVE     ACM-QTD  TO  QTD-DT2
            MOVE     VAL-FAT  TO  VAL-DT2
+           PERFORM  ROT-NFEC-00
            ADD      VAL-FAT  TO  ACM-VAL
            ADD      1        TO  CHV-TMP  LIN-TMP
            MOVE     DET-002  TO  DET-TMP
            WRITE    REG-TMP
            MOVE     CLI-AUX  TO  CHV-CLI
-           MOVE     ZEROS    TO  ACM-QTD  VAL-FAT.
+           MOVE     ZEROS    TO  ACM-QTD  VAL-FAT
+           ADD      1        TO  FAT-AUX.
 
        ROT-SORT-25.
            ADD      1        TO  CHV-TMP
@@ -797,6 +809,25 @@
 
        ROT-SORT-60  SECTION.
 
+       ROT-NFEC-00.
+           MOVE     "C"      TO  TIP-NFE
+           MOVE     CGC-CLI  TO  CGC-NFE
+           MOVE     FAT-CTR  TO  FAT-NFE
+           MOVE     DTA-FAT  TO  DTA-NFE
+           MOVE     SPACES   TO  PCA-NFE  DES-NFE
+           MOVE     VAL-FAT  TO  VAL-NFE
+           WRITE    LIN-NFE.
+
+       ROT-NFEI-00.
+           MOVE     "I"      TO  TIP-NFE
+           MOVE     CGC-CLI  TO  CGC-NFE
+           MOVE     FAT-AUX  TO  FAT-NFE
+           MOVE     DTA-NTA  TO  DTA-NFE
+           MOVE     PCA-NTA  TO  PCA-NFE
+           MOVE     DES-NTA  TO  DES-NFE
+           MOVE     VAL-NTA  TO  VAL-NFE
+           WRITE    LIN-NFE.
+
        ROT-MSGM-00.
            CALL    "DYMSGM"  USING  PRM-MSG.
 
