@@ -40,6 +40,30 @@
                        RECORD        KEY     IS  CHV-LES
                        FILE          STATUS  IS  FST-LES.
 
+           SELECT      CADOPR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OPR
+                       FILE          STATUS  IS  FST-OPR.
+
+           SELECT      CADOVR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OVR
+                       FILE          STATUS  IS  FST-OVR.
+
+           SELECT      CADPRS        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-PRS
+                       FILE          STATUS  IS  FST-PRS.
+
+           SELECT      CADTNQ        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TNQ
+                       FILE          STATUS  IS  FST-TNQ.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -49,6 +73,10 @@
        COPY  CADEST.CPY.
        COPY  CADLCP.CPY.
        COPY  CADLES.CPY.
+       COPY  CADOPR.CPY.
+       COPY  CADOVR.CPY.
+       COPY  CADPRS.CPY.
+       COPY  CADTNQ.CPY.
 
        WORKING-STORAGE SECTION.
 
@@ -59,6 +87,14 @@
            03  FST-EST          PIC  X(02).
            03  FST-LCP          PIC  X(02).
            03  FST-LES          PIC  X(02).
+           03  FST-OPR          PIC  X(02).
+           03  FST-OVR          PIC  X(02).
+           03  FST-PRS          PIC  X(02).
+           03  FST-TNQ          PIC  X(02).
+
+           03  FLG-SPV          PIC  X(01).
+           03  SPV-AUX          PIC  X(10).
+           03  PWD-AUX          PIC  X(10).
 
            03  IND1             PIC  9(02).
            03  IND2             PIC  9(01).
@@ -76,6 +112,8 @@
            03  RED-NOM          REDEFINES   NOM-PSQ.
                05  LET-PSQ      PIC  X(01)  OCCURS  25.
 
+           03  BAR-AUX          PIC  X(13).
+
        01  PRM-SPL.
            03  LCK-SPL          PIC  9(01)  VALUE  0.
            03  PRG-SPL          PIC  9(02)  VALUE  01.
@@ -190,6 +228,7 @@
            03  VDA-E02 LINE 17 COLUMN 28 PIC ZZZ.ZZ9,9999 USING VDA-EST.
            03  PCT-E02 LINE 18 COLUMN 28 PIC Z9,99        USING PCT-EST.
            03  PSQ-E02 LINE 11 COLUMN 28 PIC X(25)        USING NOM-PSQ.
+           03  BAR-E02 LINE 09 COLUMN 30 PIC X(13)        USING BAR-AUX.
 
        01  ENTR-02  BCK-CLR 03 FOR-CLR 15.
            03  PRX-T02 LINE 09 COLUMN 28 PIC X(01)        FROM CHV-ATV.
@@ -209,14 +248,17 @@
        01  TELA-03.
            03  BCK-CLR 07 FOR-CLR 03.
                05  LINE 12 COLUMN 43 PIC X(27) FROM ALL "?".
-               05  LINE 14 COLUMN 43 PIC X(01) FROM     "?".
+               05  LINE 15 COLUMN 43 PIC X(01) FROM     "?".
            03  BCK-CLR 07 FOR-CLR 12.
                05  LINE 13 COLUMN 43 PIC X(27) FROM "  Estoque M?nimo".
-               05  LINE 13 COLUMN 61 PIC ZZZ.ZZ9 USING MIN-EST.
+               05  MIN-E03 LINE 13 COLUMN 61 PIC ZZZ.ZZ9 USING MIN-EST.
+               05  LINE 14 COLUMN 43 PIC X(27) FROM "  Fornecedor".
+               05  FOR-E03 LINE 14 COLUMN 55 PIC X(15) USING FOR-EST.
            03  BCK-CLR 07 FOR-CLR 00.
                05  LINE 13 COLUMN 70 PIC X(01) FROM     "?".
                05  LINE 14 COLUMN 70 PIC X(01) FROM     "?".
-               05  LINE 14 COLUMN 44 PIC X(26) FROM ALL "?".
+               05  LINE 15 COLUMN 70 PIC X(01) FROM     "?".
+               05  LINE 15 COLUMN 44 PIC X(26) FROM ALL "?".
 
            03  BCK-CLR 01 FOR-CLR 03.
                05  LINE 15 COLUMN 43 PIC X(27) FROM ALL "?".
@@ -249,6 +291,20 @@
        01  ENTR-04  BCK-CLR 04 FOR-CLR 15
                     LINE 13 COLUMN 51 PIC X(01) USING RSP-OPC AUTO.
 
+       01  TELA-SPV     BCK-CLR 04 FOR-CLR 15.
+           03  LINE 22 COLUMN 15 PIC X(30) FROM
+               "Operador Autorizante :".
+           03  LINE 23 COLUMN 15 PIC X(30) FROM
+               "Senha Autorizante ...:".
+
+       01  SPV-E02  LINE 22 COLUMN 40 PIC X(10)  USING SPV-AUX.
+       01  SPV-T02  BCK-CLR 04 FOR-CLR 12
+                    LINE 22 COLUMN 40 PIC X(10)  FROM SPV-AUX.
+       01  PWD-E02  NO-ECHO
+                    LINE 23 COLUMN 40 PIC X(10)  USING PWD-AUX.
+       01  PWD-T02  BCK-CLR 04 FOR-CLR 12
+                    LINE 23 COLUMN 40 PIC X(10)  FROM ALL "*".
+
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
@@ -257,8 +313,9 @@
            OPEN    INPUT     CADCTR   READ     CADCTR
            MOVE    DTD-CTR     TO     DTA-LCT
            CLOSE   CADCTR
-           OPEN    I-O       CADEST   CADLES
-                   INPUT     CADATV   CADCMB   CADLCP
+           OPEN    I-O       CADEST   CADLES   CADOVR
+                   INPUT     CADATV   CADCMB   CADLCP   CADOPR
+                             CADPRS   CADTNQ
            IF  DIA-LCT = 0    MOVE    1   TO   DIA-LCT.
 
        ROT-CODE-00.
@@ -275,12 +332,40 @@
            IF  TECLADO   =   01  GO       ROT-CODE-00.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-CODE-10.
+           IF  TECLADO   =   03  GO       ROT-BARC-00.
+           GO       ROT-CODE-15.
+
+       ROT-CODE-15.
            MOVE     1   TO  IND2 PERFORM  ROT-GTLA-00.
            IF  SUF-EST   <   1   GO       ROT-PESQ-10.
            MOVE     CHV-ATV  TO  PRX-EST
            READ     CADEST
            IF  FST-EST   =  "23" GO       ROT-INCL-00.
 
+       ROT-BARC-00.
+           MOVE     SPACES   TO  BAR-AUX
+           ACCEPT   BAR-E02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-CODE-10.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-BARC-00.
+           IF  BAR-AUX   =       SPACES
+                                 GO       ROT-BARC-00.
+           MOVE     SPACES   TO  CHV-EST
+           START    CADEST       KEY  >   CHV-EST
+           IF  FST-EST   =  "23" MOVE 22  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-BARC-00.
+       ROT-BARC-10.
+           READ     CADEST  NEXT
+           IF  FST-EST   =  "23" MOVE 22  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-BARC-00.
+           IF  PRX-EST   NOT  =  CHV-ATV
+               OR  COD-BAR  NOT  =  BAR-AUX
+                                 GO       ROT-BARC-10.
+           GO       ROT-CODE-15.
+
        ROT-EXBE-00.
            MOVE     SDO-EST  TO  SDO-AUX
            DISPLAY  TELA-03      ENTR-02.
@@ -338,6 +423,9 @@
            MOVE     ZEROS    TO  VOL-EST  SDO-AUX  MIN-EST
                                  CST-EST  CTM-EST  VDA-EST
                                  PCT-EST  QVM-EST  QVA-EST
+                                 DTI-EST  DTF-EST  VDR-EST
+                                 VDF-EST
+           MOVE     SPACES   TO  FOR-EST
            PERFORM  ROT-ENTR-00  THRU     ROT-ENTR-70
            MOVE     SDO-AUX  TO  SDO-EST
            WRITE    REG-EST      MOVE 12  TO  IND-MSG
@@ -379,10 +467,33 @@
                                  GO       ROT-EXCL-20.
        ROT-EXCL-10.
            START    CADLES       KEY  >   CHV-LES
-           IF  FST-LES   =  "23" GO       ROT-EXCL-30.
+           IF  FST-LES   =  "23" GO       ROT-EXCL-11.
            READ     CADLES  NEXT
            IF  PRX-LES  NOT   =  PRX-EST  OR  SUF-LES
-               NOT   =  SUF-EST  GO       ROT-EXCL-30.
+               NOT   =  SUF-EST  GO       ROT-EXCL-11.
+           GO       ROT-EXCL-20.
+
+       ROT-EXCL-11.
+           MOVE     SPACES   TO  CHV-PRS
+           START    CADPRS       KEY  >   CHV-PRS
+           IF  FST-PRS   =  "23" GO       ROT-EXCL-13.
+       ROT-EXCL-12.
+           READ     CADPRS  NEXT
+           IF  FST-PRS   =  "23" GO       ROT-EXCL-13.
+           IF  PRX-PRS  NOT   =  PRX-EST  GO       ROT-EXCL-12.
+           MOVE     58       TO  IND-MSG
+           PERFORM  ROT-MSGM-00  GO       ROT-EXBE-10.
+
+       ROT-EXCL-13.
+           MOVE     ZEROS    TO  CHV-TNQ
+           START    CADTNQ       KEY  >   CHV-TNQ
+           IF  FST-TNQ   =  "23" GO       ROT-EXCL-30.
+       ROT-EXCL-14.
+           READ     CADTNQ  NEXT
+           IF  FST-TNQ   =  "23" GO       ROT-EXCL-30.
+           IF  CMB-TNQ  NOT   =  SUF-EST  GO       ROT-EXCL-14.
+           MOVE     59       TO  IND-MSG
+           PERFORM  ROT-MSGM-00  GO       ROT-EXBE-10.
 
        ROT-EXCL-20.
            MOVE     13       TO  IND-MSG
@@ -452,7 +563,9 @@
            MOVE     46       TO  IND-MSG
            IF  VDA-EST   <       CST-EST
                                  PERFORM  ROT-MSGM-00
-                                 GO       ROT-ENTR-50.
+                                 PERFORM  ROT-SUPV-00
+                                 IF  FLG-SPV  NOT  =  "S"
+                                       GO       ROT-ENTR-50.
            COMPUTE  PCT-EST  =  (VDA-EST  -   CTM-EST)
                                  *   100  /   VDA-EST
            DISPLAY  PCT-T02      GO       ROT-ENTR-70.
@@ -466,6 +579,16 @@
            COMPUTE  VDA-EST  =   CTM-EST  *   100  /  (100  -  PCT-EST)
            DISPLAY  VDA-T02.
 
+       ROT-ENTR-65.
+           ACCEPT   MIN-E03
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-65.
+           ACCEPT   FOR-E03
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-65.
+
        ROT-ENTR-70.
            EXIT.
 
@@ -558,6 +681,52 @@
            MOVE    "R"        TO    FLG-SCR (IND2)
            CALL    "DYTELA"  USING  PRM-SCR (IND2).
 
+       ROT-SUPV-00.
+           MOVE     "N"      TO  FLG-SPV
+           MOVE     SPACES   TO  SPV-AUX
+           DISPLAY  TELA-SPV     SPV-T02
+           ACCEPT   SPV-E02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-SUPV-90.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-SUPV-00.
+           IF  SPV-AUX   =       SPACES
+                                 GO       ROT-SUPV-90.
+           MOVE     SPV-AUX  TO  CHV-OPR
+           READ     CADOPR       MOVE 23  TO  IND-MSG
+           IF  FST-OPR   =  "23" PERFORM  ROT-MSGM-00
+                                 GO       ROT-SUPV-00.
+           MOVE     SPACES   TO  PWD-AUX
+           DISPLAY  PWD-T02
+           ACCEPT   PWD-E02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-SUPV-90.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-SUPV-00.
+           MOVE     25       TO  IND-MSG
+           IF  PWD-AUX  NOT  =   COD-OPR
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-SUPV-90.
+           MOVE     "S"      TO  FLG-SPV
+           PERFORM  ROT-OVRW-00
+              THRU  ROT-OVRW-10.
+       ROT-SUPV-90.
+           EXIT.
+
+       ROT-OVRW-00.
+           MOVE     "1110"   TO  PRG-OVR
+           ACCEPT   DTA-OVR  FROM  DATE
+           ACCEPT   HRA-OVR  FROM  TIME
+           MOVE     ZEROS    TO  LCT-OVR
+           MOVE     PRM-OPR  TO  OPR-OVR
+           MOVE     SPV-AUX  TO  SPV-OVR
+           MOVE     CST-EST  TO  VOR-OVR
+           MOVE     VDA-EST  TO  VNV-OVR.
+       ROT-OVRW-10.
+           WRITE    REG-OVR      ADD   1  TO  LCT-OVR
+           IF  FST-OVR   =  "22" GO       ROT-OVRW-10.
+
        ROT-EXIT-00.
            CLOSE    CADATV  CADCMB  CADEST
-                    CADLCP  CADLES  GOBACK.
+                    CADLCP  CADLES  CADOPR  CADOVR
+                    CADPRS  CADTNQ  GOBACK.
