@@ -199,6 +199,19 @@
        01  SETA-02  BCK-CLR 3 FOR-CLR 15
               LINE  IND5 COLUMN 41 PIC X(25) FROM LINE-TB (IND1, IND2).
 
+       01  TELA-05.
+           03  BCK-CLR 02 FOR-CLR 07.
+               05  LINE 19 COLUMN 13 PIC X(50) FROM ALL "?".
+           03  BCK-CLR 02 FOR-CLR 14.
+               05  LINE 19 COLUMN 14 PIC X(48) FROM
+                   "  Hor?rio Permitido: In?cio       T?rmino".
+
+       01  ENTR-05.
+           03  LINE 19 COLUMN 36 PIC 9(04) USING HIN-OPR
+               BCK-CLR 02 FOR-CLR 15.
+           03  LINE 19 COLUMN 54 PIC 9(04) USING HFM-OPR
+               BCK-CLR 02 FOR-CLR 15.
+
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
@@ -224,9 +237,17 @@
                                  GO       ROT-OPER-00.
            MOVE    "G"       TO           FLG-SCR  (1)
            CALL    "DYTELA"      USING    PRM-SCR  (1)
+           PERFORM  ROT-TURN-00
            DISPLAY  TELA-03
            MOVE     1        TO  IND-MSG  IND1   IND2.
 
+       ROT-TURN-00.
+           DISPLAY  TELA-05
+           ACCEPT   ENTR-05
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  HIN-OPR   >   2359  MOVE  0  TO  HIN-OPR.
+           IF  HFM-OPR   >   2359  MOVE  0  TO  HFM-OPR.
+
        ROT-FLAG-00.
            MOVE      FLAG-TB (IND1, IND2)  TO  IND3
            IF  IND3   =   00  MOVE   "  "  TO  FG-MENU (IND1, IND2).
