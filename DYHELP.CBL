@@ -29,6 +29,14 @@
 
            03  TAB-REG          PIC  X(35)  OCCURS 100.
 
+           03  IND2             PIC  9(03).
+           03  RSP-BSC          PIC  X(01).
+           03  ACM-BSC          PIC  9(02).
+           03  TECLADO          PIC  9(02).
+           03  NOM-BSC          PIC  X(10).
+           03  RED-BSC          REDEFINES   NOM-BSC.
+               05  LET-BSC      PIC  X(01)  OCCURS  10.
+
        01  PRM-MSG.
            03  IND-MSG          PIC  9(02)  VALUE  09.
            03  TCL-MSG          PIC  9(02).
@@ -138,6 +146,38 @@
            03  LINE 18 COLUMN 39 PIC X(35) USING TAB-REG (IND1 + 12).
            03  LINE 19 COLUMN 39 PIC X(35) USING TAB-REG (IND1 + 13).
 
+       01  TELA-00.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 23 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 25 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 24 COLUMN 17 PIC X(47) FROM
+                   "  Buscar por Palavra-Chave (S/N) ? [ ]         ".
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 24 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 25 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 25 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENTR-00  BCK-CLR 05 FOR-CLR 15
+                    LINE 24 COLUMN 53 PIC X(01) USING RSP-BSC AUTO.
+
+       01  TELA-02.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 23 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 25 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 24 COLUMN 17 PIC X(47) FROM
+                   "  Palavra-Chave :                              ".
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 24 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 25 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 25 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENT-BSC  LINE 24 COLUMN 35 PIC X(10) USING NOM-BSC.
+
+       01  TXT-BSC  BCK-CLR 05 FOR-CLR 15
+                    LINE 24 COLUMN 35 PIC X(10) USING NOM-BSC AUTO.
+
        PROCEDURE       DIVISION  USING  PRM-HLP.
 
        ROT-0000-00.
@@ -145,12 +185,23 @@
            MOVE     1        TO  IND1
            PERFORM  ROT-GTLA-00  DISPLAY  TELA-01.
 
+       ROT-0000-05.
+           MOVE     SPACES   TO  RSP-BSC
+           DISPLAY  TELA-00.
+
+       ROT-0000-06.
+           ACCEPT   ENTR-00
+           IF  RSP-BSC  NOT   =  "S"  AND  RSP-BSC  NOT  =  "N"
+                                 GO       ROT-0000-06.
+
        ROT-0000-10.
            MOVE     SPACES   TO  TAB-REG (IND1)
            ADD      1        TO  IND1
            IF  IND1  <  101      GO       ROT-0000-10.
+           MOVE     ZEROS    TO  IND1
+           IF  RSP-BSC   =   "S"  GO       ROT-BUSC-00.
            MOVE     PRG-HLP  TO  IND-HLP
-           MOVE     ZEROS    TO  LIN-HLP  IND1
+           MOVE     ZEROS    TO  LIN-HLP
            START    CADHLP       KEY  >   CHV-HLP.
 
        ROT-0000-20.
@@ -162,6 +213,45 @@
            MOVE     DES-HLP  TO  TAB-REG (LIN-HLP)
            GO       ROT-0000-20.
 
+       ROT-BUSC-00.
+           MOVE     SPACES   TO  NOM-BSC
+           MOVE     ZEROS    TO  IND2
+           DISPLAY  TELA-02.
+
+       ROT-BUSC-10.
+           ACCEPT   ENT-BSC      DISPLAY  TXT-BSC
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  PERFORM  ROT-RTLA-00
+                                 GO       ROT-0000-05.
+           IF  NOM-BSC   =       SPACES
+                                 GO       ROT-BUSC-10.
+           MOVE     11  TO  IND1 PERFORM  ROT-BUSC-20.
+
+       ROT-BUSC-20.
+           SUBTRACT  1  FROM     IND1
+           IF  LET-BSC (IND1) =  " "  GO  ROT-BUSC-20.
+           MOVE     SPACES   TO  CHV-HLP
+           START    CADHLP       KEY  >   CHV-HLP.
+
+       ROT-BUSC-30.
+           READ     CADHLP  NEXT
+           IF  FST-HLP  =   "10"  MOVE  IND2  TO  LIN-AUX
+                                 MOVE  ZEROS  TO  IND1
+                                 GO       ROT-TELA-00.
+           MOVE     ZEROS    TO  ACM-BSC
+           INSPECT  DES-HLP      TALLYING ACM-BSC
+                                 FOR  ALL NOM-BSC (1: IND1)
+           IF  ACM-BSC   =   00  GO       ROT-BUSC-30.
+           ADD      1        TO  IND2
+           IF  IND2   >  100     MOVE  100   TO  LIN-AUX
+                                 MOVE  ZEROS  TO  IND1
+                                 GO       ROT-TELA-00.
+           MOVE     SPACES           TO  TAB-REG (IND2)
+           MOVE     IND-HLP (1: 4)   TO  TAB-REG (IND2) (1: 4)
+           MOVE     ":"              TO  TAB-REG (IND2) (5: 1)
+           MOVE     DES-HLP          TO  TAB-REG (IND2) (7: 10)
+           GO       ROT-BUSC-30.
+
        ROT-TELA-00.
            IF  (IND1 + 13)  <  LIN-AUX  DISPLAY  STA-ABX
                IF  IND1  >  0  DISPLAY  STA-ACM
