@@ -0,0 +1,150 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6001.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADLCP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LCP
+                       FILE          STATUS  IS  FST-LCP.
+
+           SELECT      CADSRT        ASSIGN  TO  DISK
+                       FILE          STATUS  IS  FST-SRT.
+
+           SELECT      REL-NTF       ASSIGN  TO  "NFCONF.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-NTF.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADLCP.CPY.
+
+       SD  CADSRT.
+
+       01  REG-SRT.
+           03  CHV-SRT.
+               05  PRX-SRT      PIC  X(10).
+               05  SUF-SRT      PIC  9(06)V99.
+               05  NTF-SRT      PIC  9(06).
+           03  DTA-SRT          PIC  9(06).
+           03  QTD-SRT          PIC  S9(06)V9(01).
+           03  VAL-SRT          PIC  S9(08)V9(02).
+
+       FD  REL-NTF.
+       01  LIN-NTF              PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-LCP          PIC  X(02).
+           03  FST-SRT          PIC  X(02).
+           03  FST-NTF          PIC  X(02).
+           03  IND1             PIC  9(05)  VALUE  ZEROS.
+
+           03  CHV-ANT          PIC  X(19)  VALUE  SPACES.
+           03  DTA-ANT          PIC  9(06)  VALUE  ZEROS.
+           03  QTD-ANT          PIC  S9(06)V9(01)  VALUE  ZEROS.
+           03  VAL-ANT          PIC  S9(08)V9(02)  VALUE  ZEROS.
+
+       01  LIN-CAB1             PIC  X(80)  VALUE
+           "CONFERENCIA DE NOTAS FISCAIS DE COMPRA (3-WAY MATCH)".
+       01  LIN-CAB2             PIC  X(80)  VALUE
+           "PRODUTO    SUF NOTA FISCAL  DATA     QTDE      VALOR".
+       01  LIN-DUP.
+           03  FILLER           PIC  X(20)  VALUE
+               "  * DUPLICADA ----> ".
+           03  PRX-DUP          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  SUF-DUP          PIC  ZZZ.ZZ9,99.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  NTF-DUP          PIC  999.999.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  DTA-DUP          PIC  99/99/99.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  QTD-DUP          PIC  ---.--9,9.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  VAL-DUP          PIC  --.---.--9,99.
+       01  LIN-TOT.
+           03  FILLER           PIC  X(30)  VALUE
+               "TOTAL DE NOTAS CONFERIDAS....".
+           03  TOT-NTF          PIC  ZZ.ZZ9.
+           03  FILLER           PIC  X(10)  VALUE  SPACES.
+           03  FILLER           PIC  X(30)  VALUE
+               "TOTAL DE DIVERGENCIAS........".
+           03  TOT-DUP          PIC  ZZ.ZZ9.
+
+       01  ACM-DUP              PIC  9(05)  VALUE  ZEROS.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT     REL-NTF
+           WRITE    LIN-NTF    FROM  LIN-CAB1
+           WRITE    LIN-NTF    FROM  LIN-CAB2
+           MOVE     SPACES     TO  LIN-NTF
+           WRITE    LIN-NTF
+           SORT     CADSRT     ON  ASCENDING  KEY  CHV-SRT
+                                                    DTA-SRT
+                    INPUT      PROCEDURE  IS  RT1-SORT-00
+                    OUTPUT     PROCEDURE  IS  RT1-SORT-30
+           MOVE     SPACES     TO  LIN-NTF
+           WRITE    LIN-NTF
+           MOVE     IND1       TO  TOT-NTF
+           MOVE     ACM-DUP    TO  TOT-DUP
+           WRITE    LIN-NTF    FROM  LIN-TOT
+           CLOSE    REL-NTF
+           GOBACK.
+
+       RT1-SORT-00  SECTION.
+
+       RT1-SORT-10.
+           OPEN     INPUT      CADLCP
+           MOVE     SPACES     TO  CHV-LCP.
+       RT1-SORT-20.
+           READ     CADLCP  NEXT
+           IF  FST-LCP   =  "10" GO       RT1-SORT-25.
+           MOVE     PRX-LCP    TO  PRX-SRT
+           MOVE     SUF-LCP    TO  SUF-SRT
+           MOVE     NTF-LCP    TO  NTF-SRT
+           MOVE     DTA-LCP    TO  DTA-SRT
+           MOVE     QTD-LCP    TO  QTD-SRT
+           MOVE     VAL-LCP    TO  VAL-SRT
+           RELEASE  REG-SRT       GO       RT1-SORT-20.
+       RT1-SORT-25.
+           CLOSE    CADLCP.
+
+       RT1-SORT-30  SECTION.
+
+       RT1-SORT-40.
+           RETURN   CADSRT       AT  END  GO  RT1-SORT-90.
+           ADD      1        TO  IND1
+           IF  CHV-SRT   NOT  =  CHV-ANT
+                                 GO       RT1-SORT-50.
+           ADD      1        TO  ACM-DUP
+           MOVE     PRX-SRT   TO  PRX-DUP
+           MOVE     SUF-SRT   TO  SUF-DUP
+           MOVE     NTF-SRT   TO  NTF-DUP
+           MOVE     DTA-SRT   TO  DTA-DUP
+           MOVE     QTD-SRT   TO  QTD-DUP
+           MOVE     VAL-SRT   TO  VAL-DUP
+           WRITE    LIN-NTF   FROM  LIN-DUP
+           GO       RT1-SORT-60.
+
+       RT1-SORT-50.
+           MOVE     CHV-SRT   TO  CHV-ANT.
+
+       RT1-SORT-60.
+           MOVE     DTA-SRT   TO  DTA-ANT
+           MOVE     QTD-SRT   TO  QTD-ANT
+           MOVE     VAL-SRT   TO  VAL-ANT
+           GO       RT1-SORT-40.
+
+       RT1-SORT-90.
+           EXIT.
