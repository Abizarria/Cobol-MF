@@ -28,6 +28,12 @@
                        RECORD        KEY     IS  CHV-LCP
                        FILE          STATUS  IS  FST-LCP.
 
+           SELECT      CADLPR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LPR
+                       FILE          STATUS  IS  FST-LPR.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -35,6 +41,7 @@
        COPY  CADCTR.CPY.
        COPY  CADEST.CPY.
        COPY  CADLCP.CPY.
+       COPY  CADLPR.CPY.
 
        WORKING-STORAGE SECTION.
 
@@ -43,6 +50,10 @@
            03  FST-CTR          PIC  X(02).
            03  FST-EST          PIC  X(02).
            03  FST-LCP          PIC  X(02).
+           03  FST-LPR          PIC  X(02).
+
+           03  VDA-SAV          PIC  9(06)V9(04).
+           03  MTV-AUX          PIC  X(25).
 
            03  IND1             PIC  9(02).
            03  TECLADO          PIC  9(02).
@@ -57,6 +68,8 @@
            03  RED-NOM          REDEFINES   NOM-PSQ.
                05  LET-PSQ      PIC  X(01)  OCCURS  25.
 
+           03  NTF-AUX          PIC  9(06).
+
        01  PRM-SPL.
            03  LCK-SPL          PIC  9(01)  VALUE  0.
            03  PRG-SPL          PIC  9(02)  VALUE  02.
@@ -180,7 +193,8 @@
            03  BCK-CLR 02 FOR-CLR 14.
                05  LINE 10 COLUMN 18 PIC X(46) FROM
                    "  C?digo Produto :  -     -                   ".
-               05  LINE 11 COLUMN 18 PIC X(46) FROM SPACES.
+               05  LINE 11 COLUMN 18 PIC X(46) FROM
+                   "  Pre?o Frota ...:                            ".
                05  LINE 12 COLUMN 18 PIC X(46) FROM
                    "  Descri??o .....:                            ".
            03  BCK-CLR 00 FOR-CLR 07.
@@ -196,7 +210,8 @@
            03  BCK-CLR 06 FOR-CLR 14.
                05  LINE 15 COLUMN 11 PIC X(59) FROM "  Nota Fiscal .:
       -            "            Data Compra :               ".
-               05  LINE 16 COLUMN 11 PIC X(59) FROM SPACES.
+               05  LINE 16 COLUMN 11 PIC X(59) FROM "  Motivo Altera??o
+      -            ":                                       ".
                05  LINE 17 COLUMN 11 PIC X(59) FROM "  Pre?o Custo .:
       -            "            Quantidade .:               ".
                05  LINE 18 COLUMN 11 PIC X(59) FROM "  Pre?o Venda .:
@@ -217,6 +232,8 @@
            03 QTD-E02 LINE 17 COLUMN 55 PIC ---.--9       USING QTD-LCP.
            03 VAL-E02 LINE 18 COLUMN 55 PIC --.---.--9,99 USING VAL-LCP.
            03 PSQ-E02 LINE 12 COLUMN 37 PIC X(25)         USING NOM-PSQ.
+           03 MTV-E02 LINE 16 COLUMN 32 PIC X(25)         USING MTV-AUX.
+           03 VDF-E02 LINE 11 COLUMN 36 PIC ZZZ.ZZ9,9999  USING VDF-EST.
 
        01  ENTR-02 BCK-CLR 02 FOR-CLR 15.
            03  PRX-T02 LINE 10 COLUMN 37 PIC X(01)        FROM CHV-ATV.
@@ -224,6 +241,7 @@
            03  SUF-T02 LINE 10 COLUMN 39 PIC 9(03)        FROM SUF-EST.
            03  DES-T02 LINE 12 COLUMN 37 PIC X(25)        FROM DES-EST.
            03  PSQ-T02 LINE 12 COLUMN 37 PIC X(25)        FROM NOM-PSQ.
+           03  VDF-T02 LINE 11 COLUMN 36 PIC ZZZ.ZZ9,9999 FROM VDF-EST.
 
        01  ENTR-02 BCK-CLR 06 FOR-CLR 15.
            03  NTF-T03 LINE 15 COLUMN 28 PIC 999.999       FROM NTF-LCP.
@@ -231,6 +249,7 @@
            03  VDA-T03 LINE 18 COLUMN 28 PIC ZZZ.ZZ9,9999  FROM VDA-EST.
            03  QTD-T03 LINE 17 COLUMN 55 PIC ---.--9       FROM QTD-LCP.
            03  VAL-T03 LINE 18 COLUMN 55 PIC --.---.--9,99 FROM VAL-LCP.
+           03  MTV-T03 LINE 16 COLUMN 32 PIC X(25)         FROM MTV-AUX.
 
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
@@ -239,7 +258,7 @@
            IF  LCK-SPL  =  1     GOBACK.  DISPLAY  TELA-01
            ACCEPT   DTA-DTA FROM DATE
            OPEN     INPUT        CADATV   CADCTR
-                    I-O          CADEST   CADLCP
+                    I-O          CADEST   CADLCP  CADLPR
            READ     CADCTR
            MOVE     DTI-CTR  TO  DTA-LIM
            MOVE     31       TO  DIA-LIM.
@@ -303,7 +322,8 @@
                                  GO       ROT-EXBE-10.
        ROT-ENTR-00.
            DISPLAY  TELA-03
-           MOVE     ZEROS    TO  NTF-LCP  QTD-LCP.
+           MOVE     ZEROS    TO  NTF-LCP  QTD-LCP
+           MOVE     VDA-EST  TO  VDA-SAV.
 
        ROT-ENTR-10.
            ACCEPT   NTF-E02      DISPLAY  NTF-T03
@@ -314,6 +334,25 @@
                                  GO       ROT-ENTR-10.
            IF  NTF-LCP   =   0   GO       ROT-ENTR-10.
 
+       ROT-ENTR-15.
+           MOVE     NTF-LCP  TO  NTF-AUX
+           MOVE     SPACES   TO  CHV-LCP
+           START    CADLCP       KEY  NOT   <  CHV-LCP
+           IF  FST-LCP   =  "23" MOVE     NTF-AUX  TO  NTF-LCP
+                                 GO       ROT-ENTR-20.
+       ROT-ENTR-16.
+           READ     CADLCP  NEXT
+           IF  FST-LCP   =  "10" MOVE     NTF-AUX  TO  NTF-LCP
+                                 GO       ROT-ENTR-20.
+           IF  PRX-LCP   =   PRX-EST  AND
+               SUF-LCP   =   SUF-EST  AND
+               NTF-LCP   =   NTF-AUX
+               MOVE     NTF-AUX  TO  NTF-LCP
+               MOVE     37       TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-ENTR-10.
+           GO       ROT-ENTR-16.
+
        ROT-ENTR-20.
            PERFORM  ROT-DATA-00  MOVE 18  TO  IND-MSG
            IF  FLG-DTA   =    0  GO       ROT-ENTR-00.
@@ -338,6 +377,26 @@
            IF  VDA-EST   <       CST-EST
                                  PERFORM  ROT-MSGM-00
                                  GO       ROT-ENTR-40.
+       ROT-ENTR-42.
+           IF  VDF-EST   =   0   MOVE     VDA-EST  TO  VDF-EST.
+           ACCEPT   VDF-E02      DISPLAY  VDF-T02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-40.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-42.
+           IF  VDF-EST   =   0   GO       ROT-ENTR-42.
+       ROT-ENTR-45.
+           MOVE     SPACES    TO  MTV-AUX
+           DISPLAY  MTV-T03
+           IF  VDA-EST   =       VDA-SAV   GO       ROT-ENTR-50.
+       ROT-ENTR-46.
+           ACCEPT   MTV-E02      DISPLAY  MTV-T03
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-42.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-46.
+           IF  MTV-AUX   =       SPACES
+                                 GO       ROT-ENTR-46.
        ROT-ENTR-50.
            ACCEPT   QTD-E02      DISPLAY  QTD-T03
            ACCEPT   TECLADO FROM ESCAPE   KEY
@@ -382,6 +441,8 @@
            COMPUTE  PCT-EST  =  (VDA-EST  -   CTM-EST)
                              *   100      /   VDA-EST
            REWRITE  REG-EST
+           IF  MTV-AUX   NOT  =   SPACES   PERFORM  ROT-LOGA-00
+                                               THRU  ROT-LOGA-10.
            PERFORM  ROT-RTLA-00  GO       ROT-CODE-10.
 
        ROT-PESQ-00.
@@ -473,6 +534,24 @@
            MOVE    "R"        TO    FLG-SCR
            CALL    "DYTELA"  USING  PRM-SCR.
 
+       ROT-LOGA-00.
+           MOVE     PRM-OPR   TO  OPR-LPR
+           ACCEPT   DTA-LPR  FROM  DATE
+           MOVE     0        TO  LCT-LPR.
+       ROT-LOGA-10.
+           ACCEPT   HRA-LPR  FROM  TIME
+           MOVE     "DY1121" TO  PRG-LPR
+           MOVE     PRX-EST   TO  PRX-LPR
+           MOVE     SUF-EST   TO  SUF-LPR
+           MOVE     CTM-EST   TO  CSA-LPR
+           MOVE     CST-EST   TO  CSD-LPR
+           MOVE     VDA-SAV   TO  VDA-LPR
+           MOVE     VDA-EST   TO  VDD-LPR
+           MOVE     MTV-AUX   TO  MTV-LPR
+           WRITE    REG-LPR
+           IF  FST-LPR   >   "00"  ADD  1  TO  LCT-LPR
+                                   GO       ROT-LOGA-10.
+
        ROT-EXIT-00.
            CLOSE    CADATV  CADCTR
-                    CADEST  CADLCP  GOBACK.
+                    CADEST  CADLCP  CADLPR  GOBACK.
