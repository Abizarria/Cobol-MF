@@ -55,6 +55,14 @@
            03  IND1             PIC  9(02).
            03  IND2             PIC  9(02).
            03  IND-SDO          PIC  9(02).
+           03  RSP-OPC          PIC  X(01).
+           03  FLG-RNG          PIC  X(01)  VALUE  "N".
+           03  DTA-INI          PIC  9(06).
+           03  DTA-FIN          PIC  9(06).
+           03  DTA-CXN.
+               05  ANO-CXN      PIC  9(02).
+               05  MES-CXN      PIC  9(02).
+               05  DIA-CXN      PIC  9(02).
            03  ACM-LN1          PIC  9(02).
            03  ACM-LN2          PIC  9(02).
            03  ACM-PAG          PIC  9(01).
@@ -203,8 +211,52 @@
            03  CL1-IMP          PIC  9(02)  VALUE  48.
            03  CL2-IMP          PIC  9(02)  VALUE  47.
 
+       01  PRM-DTA.
+           03  DTA-DTA.
+               05  ANO-DTA      PIC  9(02).
+               05  MES-DTA      PIC  9(02).
+               05  DIA-DTA      PIC  9(02).
+           03  LIN-DTA          PIC  9(02)  VALUE  16.
+           03  COL-DTA          PIC  9(02).
+           03  BCK-DTA          PIC  9(01)  VALUE  5.
+           03  FOR-DTA          PIC  9(01)  VALUE  7.
+           03  FLG-DTA          PIC  9(01).
+
+       01  PRM-HLP.
+           03  PRG-HLP          PIC  X(04)  VALUE  "RDIA".
+           03  BCK-HLP          PIC  9(01)  VALUE  3.
+           03  FOR-HLP          PIC  9(01)  VALUE  6.
+           03  LET-HLP          PIC  9(01)  VALUE  7.
+
        SCREEN          SECTION.
 
+       01  TELA-00.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 15 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 17 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 16 COLUMN 17 PIC X(47) FROM
+                   "  Informar Periodo Especifico (S/N) ? [ ]      ".
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 16 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 17 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 17 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENTR-00  BCK-CLR 05 FOR-CLR 15
+                    LINE 16 COLUMN 56 PIC X(01) USING RSP-OPC AUTO.
+
+       01  TELA-03.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 15 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 17 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 16 COLUMN 17 PIC X(47) FROM
+                   "  Periodo :            a                       ".
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 16 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 17 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 17 COLUMN 18 PIC X(46) FROM ALL "?".
+
        01  TELA-01.
            03  BCK-CLR 05 FOR-CLR 07.
                05  LINE 15 COLUMN 17 PIC X(47) FROM ALL "?".
@@ -233,6 +285,35 @@
        PROCEDURE       DIVISION.
 
        ROT-0000-00.
+           MOVE     "N"      TO  FLG-RNG
+           PERFORM  ROT-GTLA-00  DISPLAY  TELA-00.
+
+       ROT-RNGP-00.
+           MOVE     SPACES   TO  RSP-OPC
+           ACCEPT   ENTR-00
+           IF  RSP-OPC  NOT   =  "S"  AND  RSP-OPC  NOT  =  "N"
+                                 GO       ROT-RNGP-00.
+           IF  RSP-OPC  NOT   =  "S"  PERFORM  ROT-RTLA-00
+                                 GO       ROT-INIC-00.
+           MOVE     "S"      TO  FLG-RNG
+           PERFORM  ROT-RTLA-00  DISPLAY  TELA-03
+           MOVE     30       TO  COL-DTA.
+
+       ROT-RNGE-00.
+           PERFORM  ROT-DATA-00
+           IF  FLG-DTA   =    0  GO       ROT-RNGP-00.
+           MOVE     DTA-DTA  TO  DTA-INI
+           MOVE     43       TO  COL-DTA.
+
+       ROT-RNGE-10.
+           PERFORM  ROT-DATA-00
+           IF  FLG-DTA   =    0  GO       ROT-RNGE-00.
+           MOVE     DTA-DTA  TO  DTA-FIN
+           IF  DTA-FIN   <       DTA-INI
+                                 GO       ROT-RNGE-10.
+           PERFORM  ROT-RTLA-00.
+
+       ROT-INIC-00.
            PERFORM  ROT-GTLA-00  DISPLAY  TELA-01
            ACCEPT   ARQ-IMP       FROM     TIME
            OPEN     I-O          CADTMP
@@ -258,6 +339,10 @@
            START    CADCXA       KEY  >   CHV-CXA
            IF  FST-CXA   =  "23" GO       ROT-IMPR-00.
            READ     CADCXA  NEXT
+           IF  FLG-RNG   =   "S"
+               MOVE     DTA-CXA  TO  DTA-CXN
+               IF  DTA-CXN   <   DTA-INI  OR  DTA-CXN  >  DTA-FIN
+                                 GO       ROT-PESQ-10.
            IF  FLG-CXA   =    2  MOVE     DTA-CXA  TO  DTA-AUX.
            MOVE     SPACES   TO  CHV-PRS
            MOVE     TUR-CXA  TO  TUR-PRS
@@ -507,6 +592,9 @@
            MOVE     DET-001  TO  DET-TMP
            WRITE    REG-TMP      GO       ROT-IMPR-20.
 
+       ROT-DATA-00.
+           CALL   "DYDATA"  USING  PRM-DTA  PRM-HLP.
+
        ROT-GTLA-00.
            MOVE   "G"        TO    FLG-SCR
            CALL   "DYTELA"  USING  PRM-SCR.
