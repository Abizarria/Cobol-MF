@@ -5,10 +5,19 @@
        ENVIRONMENT     DIVISION.
        CONFIGURATION   SECTION.
        SPECIAL-NAMES.  DECIMAL-POINT  IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADMLG        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-MLG
+                       FILE          STATUS  IS  FST-MLG.
 
        DATA            DIVISION.
        FILE            SECTION.
 
+       COPY  CADMLG.CPY.
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -16,6 +25,7 @@
            03  LET-AUX          PIC  X(01).
            03  MSG-AUX          PIC  X(85).
            03  QTD-AUX          PIC  9(03).
+           03  FST-MLG          PIC  X(02).
 
            03  HRA-001.
                05  FILLER       PIC  X(06).
@@ -126,8 +136,28 @@
       -        "        N?O EXISTE LAN?AMENTOS PENDENTES ? RECEBER !!!".
            03  M-50  PIC  X(85)  VALUE  "
       -        "                                                      ".
+           03  M-51  PIC  X(85)  VALUE  "
+      -        "     LIMITE DE CR?DITO EXCEDIDO PARA ESTE CLIENTE !!!".
+           03  M-52  PIC  X(85)  VALUE  "
+      -        "     CART?O VENCIDO, VERIFIQUE A VALIDADE DIGITADA !!!".
+           03  M-53  PIC  X(85)  VALUE  "
+      -        "      CPF/CNPJ INV?LIDO, VERIFIQUE OS D?GITOS !!!".
+           03  M-54  PIC  X(85)  VALUE  "
+      -        "  PER?ODO DE PROMO??O INV?LIDO, VERIFIQUE AS DATAS !!!".
+           03  M-55  PIC  X(85)  VALUE  "
+      -        "      SENHA EXPIRADA, FAVOR CADASTRAR UMA NOVA !!!".
+           03  M-56  PIC  X(85)  VALUE  "
+      -        "   SENHA INV?LIDA, USE LETRAS E N?MEROS !!!".
+           03  M-57  PIC  X(85)  VALUE  "
+      -        "  DIFEREN?A NO FECHAMENTO DE CAIXA, CONFIRA !!!".
+           03  M-58  PIC  X(85)  VALUE  "
+      -        "   PRODUTO AINDA VINCULADO A UM CAIXA/BICO !!!".
+           03  M-59  PIC  X(85)  VALUE  "
+      -        "     PRODUTO AINDA VINCULADO A UM TANQUE !!!".
+           03  M-60  PIC  X(85)  VALUE  "
+      -        "          OPERADOR FORA DO HOR?RIO PERMITIDO !!!".
        01  RD-MSGM              REDEFINES   TB-MSGM.
-           03  MSGM-TB                      OCCURS  50.
+           03  MSGM-TB                      OCCURS  60.
                05  LET-TAB      PIC  X(01)  OCCURS  85.
 
        01  PRM-KBD              PIC  X(01)  COMP-X.
@@ -156,7 +186,8 @@
        PROCEDURE       DIVISION  USING  PRM-MSG.
 
        ROT-0000-00.
-           IF  IND-MSG   >   11  CALL  X"E5".
+           IF  IND-MSG   >   11  CALL  X"E5"  PERFORM  ROT-LOGM-00
+                                                  THRU  ROT-LOGM-10.
 
        ROT-MSGM-00.
            MOVE     1        TO  IND-LET
@@ -188,3 +219,17 @@
            MOVE     HEX-TCL  TO  HEX-MSG
            MOVE     MSG-AUX  TO  MSGM-TB (IND-MSG).
            DISPLAY  LPA-TLA      GOBACK.
+
+       ROT-LOGM-00.
+           OPEN     I-O          CADMLG
+           ACCEPT   DTA-MLG  FROM  DATE
+           ACCEPT   HRA-MLG  FROM  TIME
+           MOVE     IND-MSG  TO  IND-MLG
+           MOVE     MSGM-TB (IND-MSG)  TO  MSG-MLG
+           MOVE     0        TO  SEQ-MLG.
+
+       ROT-LOGM-10.
+           WRITE    REG-MLG
+           IF  FST-MLG   >   "00"  ADD  1  TO  SEQ-MLG
+                                   GO       ROT-LOGM-10.
+           CLOSE    CADMLG.
