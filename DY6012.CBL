@@ -0,0 +1,147 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6012.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADLES        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LES
+                       FILE          STATUS  IS  FST-LES.
+
+           SELECT      CADATV        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-ATV
+                       FILE          STATUS  IS  FST-ATV.
+
+           SELECT      REL-DIF       ASSIGN  TO  "DIVERGEN.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADLES.CPY.
+       COPY  CADATV.CPY.
+
+       FD  REL-DIF.
+       01  LIN-DIF               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-LES          PIC  X(02).
+           03  FST-ATV          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  IND1             PIC  9(04)  VALUE  ZEROS.
+           03  IND2             PIC  9(04).
+
+           03  SDA-WRK.
+               05  SDA-NUM      PIC  9(06)V99.
+               05  FILLER       PIC  X(02).
+           03  SDC-WRK.
+               05  SDC-NUM      PIC  9(06)V99.
+               05  FILLER       PIC  X(02).
+           03  DIF-NUM          PIC  S9(06)V99.
+           03  ACM-DIF          PIC  S9(08)V99  VALUE  ZEROS.
+
+       01  TAB-PRD.
+           03  REG-TPD          OCCURS  500.
+               05  PRX-TPD      PIC  X(10).
+               05  DES-TPD      PIC  X(25).
+               05  SUF-TPD      PIC  X(10).
+               05  QTD-TPD      PIC  9(05).
+               05  DIF-TPD      PIC  S9(08)V99.
+
+       01  LIN-CAB1              PIC  X(80)  VALUE
+           "RELATORIO DE DIVERGENCIAS DE ESTOQUE POR PRODUTO - CADLES".
+       01  LIN-CAB2              PIC  X(80)  VALUE
+           "PRODUTO                   SUF  QTDE AJUSTES   DIFERENCA".
+       01  LIN-DET.
+           03  DES-DET           PIC  X(25).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  SUF-DET           PIC  X(03).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  QTD-DET           PIC  ZZZZ9.
+           03  FILLER            PIC  X(05)  VALUE  SPACES.
+           03  DIF-DET           PIC  ----.--9,99.
+       01  LIN-TOT.
+           03  FILLER            PIC  X(30)  VALUE
+               "TOTAL GERAL DAS DIVERGENCIAS..".
+           03  TOT-DET           PIC  -----.--9,99.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     INPUT     CADLES    CADATV
+           MOVE     SPACES    TO  CHV-LES
+           START    CADLES       KEY  >   CHV-LES
+           IF  FST-LES   =  "23" GO       ROT-LES-90.
+
+       ROT-LES-00.
+           READ     CADLES  NEXT  AT  END
+                                 GO       ROT-LES-90.
+           MOVE     SDA-LES   TO  SDA-WRK
+           MOVE     SDC-LES   TO  SDC-WRK
+           COMPUTE  DIF-NUM  =   SDC-NUM  -   SDA-NUM
+           PERFORM  ROT-PRD-10
+              THRU  ROT-PRD-40
+           GO       ROT-LES-00.
+
+       ROT-PRD-10.
+           MOVE     ZEROS     TO  IND2.
+       ROT-PRD-20.
+           ADD      1         TO  IND2
+           IF  IND2      >    IND1  PERFORM  ROT-PRD-30
+                                     GO       ROT-PRD-40.
+           IF  PRX-TPD  (IND2)  NOT  =  PRX-LES
+                                 GO       ROT-PRD-20.
+           ADD      1         TO  QTD-TPD     (IND2)
+           ADD      DIF-NUM   TO  DIF-TPD     (IND2)
+           GO       ROT-PRD-40.
+
+       ROT-PRD-30.
+           ADD      1         TO  IND1
+           MOVE     PRX-LES   TO  PRX-TPD     (IND1)
+           MOVE     SUF-LES   TO  SUF-TPD     (IND1)
+           MOVE     1         TO  QTD-TPD     (IND1)
+           MOVE     DIF-NUM   TO  DIF-TPD     (IND1)
+           MOVE     PRX-LES   TO  CHV-ATV
+           READ     CADATV       INVALID  KEY
+                                 MOVE  SPACES   TO  REG-ATV.
+           MOVE     DES-ATV   TO  DES-TPD     (IND1).
+       ROT-PRD-40.
+           EXIT.
+
+       ROT-LES-90.
+           CLOSE    CADLES    CADATV
+           OPEN     OUTPUT    REL-DIF
+           WRITE    LIN-DIF   FROM  LIN-CAB1
+           WRITE    LIN-DIF   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-DIF
+           WRITE    LIN-DIF
+           MOVE     ZEROS     TO  IND2.
+       ROT-IMP-00.
+           ADD      1         TO  IND2
+           IF  IND2      >    IND1  GO       ROT-IMP-90.
+           MOVE     DES-TPD   (IND2)  TO  DES-DET
+           MOVE     SUF-TPD   (IND2)  TO  SUF-DET
+           MOVE     QTD-TPD   (IND2)  TO  QTD-DET
+           MOVE     DIF-TPD   (IND2)  TO  DIF-DET
+           WRITE    LIN-DIF   FROM  LIN-DET
+           ADD      DIF-TPD   (IND2)  TO  ACM-DIF
+           GO       ROT-IMP-00.
+
+       ROT-IMP-90.
+           MOVE     SPACES    TO  LIN-DIF
+           WRITE    LIN-DIF
+           MOVE     ACM-DIF   TO  TOT-DET
+           WRITE    LIN-DIF   FROM  LIN-TOT
+           CLOSE    REL-DIF
+           GOBACK.
