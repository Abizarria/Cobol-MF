@@ -52,6 +52,10 @@
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      REL-LMC       ASSIGN  TO  "LMCELE.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-LMC.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -64,6 +68,24 @@
        COPY  CADTNQ.CPY.
        COPY  CADTMP.CPY.
 
+       FD  REL-LMC.
+
+       01  LIN-EXP.
+           03  CMB-EXP          PIC  9(06)V99.
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  TNQ-EXP          PIC  X(02).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  DES-EXP          PIC  X(08).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  DTA-EXP.
+               05  ANO-EXP      PIC  9(02).
+               05  MES-EXP      PIC  9(02).
+               05  DIA-EXP      PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  SDI-EXP          PIC  X(08).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  SDF-EXP          PIC  X(08).
+
        WORKING-STORAGE SECTION.
 
        01  AUXLIARES.
@@ -75,8 +97,10 @@
            03  FST-PRS          PIC  X(02).
            03  FST-TNQ          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-LMC          PIC  X(02).
 
            03  IND1             PIC  9(02).
+           03  IND2             PIC  9(02).
            03  ACM-PAG          PIC  9(03).
            03  ACM-SDI          PIC  9(06)V9.
            03  ACM-SDF          PIC  9(06)V9.
@@ -95,7 +119,7 @@
                05  FILLER       PIC  X(06)  VALUE  "TANQ.".
                05  NUM-AUX      PIC  9(02).
 
-           03  TAB-TNQ          OCCURS  10.
+           03  TAB-TNQ          OCCURS  20.
                05  TNQ-TAB      PIC  X(02).
                05  DES-TAB      PIC  X(08).
                05  SDI-TAB      PIC  X(08).
@@ -560,7 +584,7 @@
            MOVE     LMC-CTR  TO  PAG-C01
            CLOSE    CADCTR       CADCXA
            ACCEPT   ARQ-IMP       FROM    TIME
-           OPEN     OUTPUT       CADTMP
+           OPEN     OUTPUT       CADTMP   REL-LMC
                     INPUT        CADCMB   CADECR
                     CADLCP       CADPRS   CADTNQ
            MOVE     ZEROS    TO  CHV-CMB  CHV-TMP.
@@ -600,7 +624,7 @@
                                  DES-TAB  (IND1)
                                  SDI-TAB  (IND1)
                                  SDF-TAB  (IND1)
-           IF  IND1    <     10  GO       ROT-IMPR-05.
+           IF  IND1    <     20  GO       ROT-IMPR-05.
            MOVE     ZEROS    TO  CHV-TNQ  IND1
                                  ACM-SDI  ACM-SDF
                                  ACM-CMP  ACM-VDA.
@@ -610,9 +634,10 @@
            READ     CADTNQ  NEXT
            IF  CMB-TNQ  NOT   =  CHV-CMB
                                  GO       ROT-IMPR-10.
-           ADD      1        TO  IND1
            ADD      SDI-TNQ  TO  ACM-SDI
            ADD      SDF-TNQ  TO  ACM-SDF
+           IF  IND1    NOT   <  20  GO     ROT-IMPR-10.
+           ADD      1        TO  IND1
            MOVE     CHV-TNQ  TO  NUM-AUX
                                  TNQ-TAB (IND1)
            MOVE     TNQ-AUX  TO  DES-TAB (IND1)
@@ -623,6 +648,8 @@
            GO       ROT-IMPR-10.
 
        ROT-IMPR-15.
+           PERFORM  ROT-EXPT-00
+              THRU  ROT-EXPT-10
            MOVE     SDI-TAB (01) TO  T01-D01
            MOVE     SDI-TAB (02) TO  T02-D01
            MOVE     SDI-TAB (03) TO  T03-D01
@@ -674,6 +701,46 @@
            ADD      1        TO  CHV-TMP  LIN-TMP
            MOVE     DET-001  TO  DET-TMP
            WRITE    REG-TMP
+           IF  IND1  >  10
+               MOVE     SDI-TAB (11) TO  T01-D01
+               MOVE     SDI-TAB (12) TO  T02-D01
+               MOVE     SDI-TAB (13) TO  T03-D01
+               MOVE     SDI-TAB (14) TO  T04-D01
+               MOVE     SDI-TAB (15) TO  T05-D01
+               MOVE     SDI-TAB (16) TO  T06-D01
+               MOVE     SDI-TAB (17) TO  T07-D01
+               MOVE     SDI-TAB (18) TO  T08-D01
+               MOVE     SDI-TAB (19) TO  T09-D01
+               MOVE     SDI-TAB (20) TO  T10-D01
+               MOVE     TNQ-TAB (11) TO  T01-D02
+               MOVE     TNQ-TAB (12) TO  T02-D02
+               MOVE     TNQ-TAB (13) TO  T03-D02
+               MOVE     TNQ-TAB (14) TO  T04-D02
+               MOVE     TNQ-TAB (15) TO  T05-D02
+               MOVE     TNQ-TAB (16) TO  T06-D02
+               MOVE     TNQ-TAB (17) TO  T07-D02
+               MOVE     TNQ-TAB (18) TO  T08-D02
+               MOVE     TNQ-TAB (19) TO  T09-D02
+               MOVE     TNQ-TAB (20) TO  T10-D02
+               MOVE     DES-TAB (11) TO  T01-C07
+               MOVE     DES-TAB (12) TO  T02-C07
+               MOVE     DES-TAB (13) TO  T03-C07
+               MOVE     DES-TAB (14) TO  T04-C07
+               MOVE     DES-TAB (15) TO  T05-C07
+               MOVE     DES-TAB (16) TO  T06-C07
+               MOVE     DES-TAB (17) TO  T07-C07
+               MOVE     DES-TAB (18) TO  T08-C07
+               MOVE     DES-TAB (19) TO  T09-C07
+               MOVE     DES-TAB (20) TO  T10-C07
+               ADD      1        TO  CHV-TMP  LIN-TMP
+               MOVE     CAB-007  TO  DET-TMP
+               WRITE    REG-TMP
+               ADD      1        TO  CHV-TMP  LIN-TMP
+               MOVE     CAB-008  TO  DET-TMP
+               WRITE    REG-TMP
+               ADD      1        TO  CHV-TMP  LIN-TMP
+               MOVE     DET-001  TO  DET-TMP
+               WRITE    REG-TMP.
            ADD      1        TO  CHV-TMP  LIN-TMP
            MOVE     CAB-009  TO  DET-TMP
            WRITE    REG-TMP.
@@ -864,6 +931,36 @@
            ADD      1        TO  CHV-TMP  LIN-TMP
            MOVE     DET-004  TO  DET-TMP
            WRITE    REG-TMP
+           IF  IND1  >  10
+               MOVE     SDF-TAB (11) TO  T01-D04
+               MOVE     SDF-TAB (12) TO  T02-D04
+               MOVE     SDF-TAB (13) TO  T03-D04
+               MOVE     SDF-TAB (14) TO  T04-D04
+               MOVE     SDF-TAB (15) TO  T05-D04
+               MOVE     SDF-TAB (16) TO  T06-D04
+               MOVE     SDF-TAB (17) TO  T07-D04
+               MOVE     SDF-TAB (18) TO  T08-D04
+               MOVE     SDF-TAB (19) TO  T09-D04
+               MOVE     SDF-TAB (20) TO  T10-D04
+               MOVE     DES-TAB (11) TO  T01-C36
+               MOVE     DES-TAB (12) TO  T02-C36
+               MOVE     DES-TAB (13) TO  T03-C36
+               MOVE     DES-TAB (14) TO  T04-C36
+               MOVE     DES-TAB (15) TO  T05-C36
+               MOVE     DES-TAB (16) TO  T06-C36
+               MOVE     DES-TAB (17) TO  T07-C36
+               MOVE     DES-TAB (18) TO  T08-C36
+               MOVE     DES-TAB (19) TO  T09-C36
+               MOVE     DES-TAB (20) TO  T10-C36
+               ADD      1        TO  CHV-TMP  LIN-TMP
+               MOVE     CAB-036  TO  DET-TMP
+               WRITE    REG-TMP
+               ADD      1        TO  CHV-TMP  LIN-TMP
+               MOVE     CAB-008  TO  DET-TMP
+               WRITE    REG-TMP
+               ADD      1        TO  CHV-TMP  LIN-TMP
+               MOVE     DET-004  TO  DET-TMP
+               WRITE    REG-TMP.
            ADD      1        TO  CHV-TMP  LIN-TMP
            MOVE     CAB-037  TO  DET-TMP
            WRITE    REG-TMP
@@ -888,10 +985,28 @@
 
        ROT-IMPR-65.
            MOVE     ACM-PAG  TO  PAG-IMP
-           DISPLAY  PAG-T01      CLOSE    CADTMP
+           DISPLAY  PAG-T01      CLOSE    CADTMP   REL-LMC
            CALL    "DYIMPR"      USING    PRM-IMP
            PERFORM  ROT-RTLA-00  GO       ROT-EXIT-00.
 
+       ROT-EXPT-00.
+           MOVE     1        TO  IND2.
+       ROT-EXPT-10.
+           IF  IND2      >   IND1  GO       ROT-EXPT-90.
+           MOVE     CHV-CMB  TO  CMB-EXP
+           MOVE     TNQ-TAB  (IND2)  TO  TNQ-EXP
+           MOVE     DES-TAB  (IND2)  TO  DES-EXP
+           MOVE     ANO-AUX  TO  ANO-EXP
+           MOVE     MES-AUX  TO  MES-EXP
+           MOVE     DIA-AUX  TO  DIA-EXP
+           MOVE     SDI-TAB  (IND2)  TO  SDI-EXP
+           MOVE     SDF-TAB  (IND2)  TO  SDF-EXP
+           WRITE    LIN-EXP
+           ADD      1        TO  IND2
+           GO       ROT-EXPT-10.
+       ROT-EXPT-90.
+           EXIT.
+
        ROT-GTLA-00.
            MOVE   "G"        TO    FLG-SCR
            CALL   "DYTELA"  USING  PRM-SCR.
