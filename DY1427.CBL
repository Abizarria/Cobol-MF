@@ -43,6 +43,14 @@
            03  ACM-PSQ          PIC  9(02).
            03  PRX-AUX          PIC  9(01).
            03  TECLADO          PIC  9(02).
+           03  RSP-CHQ          PIC  X(01).
+
+       01  PRM-CHQ.
+           03  BCO-CHQ          PIC  9(03).
+           03  DOC-CHQ          PIC  9(07).
+           03  DTA-CHQ          PIC  9(06).
+           03  NOM-CHQ          PIC  X(25).
+           03  VAL-CHQ          PIC  9(07)V99.
 
            03  TAB-ATV.
                05  FILLER       PIC  X(18)  VALUE  "OBRIG. TRABALHISTA".
@@ -135,6 +143,21 @@
            03  HST-E03 LINE 15 COLUMN 29 PIC X(25)         FROM HST-LBC.
            03  VAL-E03 LINE 17 COLUMN 29 PIC Z.ZZZ.ZZ9,99  FROM VAL-LBC.
 
+       01  TELA-05.
+           03  BCK-CLR 01 FOR-CLR 07.
+               05  LINE 19 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 21 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 01 FOR-CLR 15.
+               05  LINE 20 COLUMN 17 PIC X(47) FROM
+                   "  Imprimir Cheque (S/N) ? [ ]                  ".
+           03  BCK-CLR 00 FOR-CLR 01.
+               05  LINE 20 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 21 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 21 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENTR-05  BCK-CLR 01 FOR-CLR 15
+                    LINE 20 COLUMN 53 PIC X(01) USING RSP-CHQ AUTO.
+
        PROCEDURE       DIVISION  USING  PRM-LCT.
 
        ROT-0000-00.
@@ -308,8 +331,27 @@
        ROT-ENTR-60.
            WRITE    REG-LBC      ADD   2  TO  LCT-LBC
            IF  FST-LBC   =  "22" GO       ROT-ENTR-60.
+           PERFORM  ROT-CHEQ-00  THRU  ROT-CHEQ-20
            PERFORM  ROT-RTLA-00  GO       ROT-EXIT-00.
 
+       ROT-CHEQ-00.
+           DISPLAY  TELA-05      MOVE  SPACES  TO  RSP-CHQ.
+
+       ROT-CHEQ-10.
+           ACCEPT   ENTR-05
+           IF  RSP-CHQ  NOT   =  "S"  AND  RSP-CHQ  NOT  =  "N"
+                                 GO       ROT-CHEQ-10.
+           IF  RSP-CHQ   =      "N"  GO   ROT-CHEQ-20.
+           MOVE     BCO-LBC  TO  BCO-CHQ
+           MOVE     DOC-LBC  TO  DOC-CHQ
+           MOVE     DTA-LBC  TO  DTA-CHQ
+           MOVE     DES-DSP  TO  NOM-CHQ
+           MOVE     VAL-LBC  TO  VAL-CHQ
+           CALL     "DYCHEQ"     USING    PRM-CHQ.
+
+       ROT-CHEQ-20.
+           EXIT.
+
        ROT-GTLA-00.
            MOVE    "G"        TO    FLG-SCR
            CALL    "DYTELA"  USING  PRM-SCR.
