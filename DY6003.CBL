@@ -0,0 +1,162 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6003.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADCDV        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  SEQUENTIAL
+                       RECORD        KEY     IS  CHV-CDV
+                       FILE          STATUS  IS  FST-CDV.
+
+           SELECT      LIQUID        ASSIGN  TO  "LIQUIDA.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-LIQ.
+
+           SELECT      REL-CNC       ASSIGN  TO  "CONCILIA.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-CNC.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADCDV.CPY.
+
+       FD  LIQUID.
+       01  LIN-LIQ              PIC  X(80).
+
+       FD  REL-CNC.
+       01  LIN-CNC              PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-CDV          PIC  X(02).
+           03  FST-LIQ          PIC  X(02).
+           03  FST-CNC          PIC  X(02).
+           03  IND1             PIC  9(04)  VALUE  ZEROS.
+           03  IND2             PIC  9(04).
+           03  TOT-PGO          PIC  9(05)  VALUE  ZEROS.
+           03  TOT-DIV          PIC  9(05)  VALUE  ZEROS.
+
+       01  TAB-LIQ.
+           03  REG-TLQ          OCCURS  500.
+               05  CPF-TLQ      PIC  X(10).
+               05  DTA-TLQ      PIC  X(10).
+               05  VAL-TLQ      PIC  9(06)V99.
+               05  NUM-TLQ      PIC  X(10).
+               05  MTD-TLQ      PIC  X(01)  VALUE  "N".
+
+       01  LIN-CAB1             PIC  X(80)  VALUE
+           "CONCILIACAO DE LIQUIDACAO DE CARTOES (ARQUIVO ADQUIRENTE)".
+       01  LIN-CAB2             PIC  X(80)  VALUE
+           "CPF/CNPJ     CARTAO NR  DATA       VALOR        SITUACAO".
+       01  LIN-DET.
+           03  CPF-DET          PIC  X(12).
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  NUM-DET          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  DTA-DET          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  VAL-DET          PIC  ZZZ.ZZ9,99.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  SIT-DET          PIC  X(28).
+       01  LIN-TOT.
+           03  FILLER           PIC  X(30)  VALUE
+               "TOTAL RECEBIMENTOS LIDOS....".
+           03  TOT-DET1         PIC  ZZ.ZZ9.
+           03  FILLER           PIC  X(10)  VALUE  SPACES.
+           03  FILLER           PIC  X(30)  VALUE
+               "TOTAL DE DIVERGENCIAS........".
+           03  TOT-DET2         PIC  ZZ.ZZ9.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT    REL-CNC
+           WRITE    LIN-CNC   FROM  LIN-CAB1
+           WRITE    LIN-CNC   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-CNC
+           WRITE    LIN-CNC
+           PERFORM  ROT-LARQ-00
+              THRU  ROT-LARQ-10
+           OPEN     INPUT     CADCDV
+           MOVE     SPACES    TO  CHV-CDV.
+       ROT-CDV-00.
+           READ     CADCDV  NEXT  AT  END  GO  ROT-CDV-90.
+           PERFORM  ROT-CDV-10
+              THRU  ROT-CDV-30
+           GO       ROT-CDV-00.
+
+       ROT-CDV-10.
+           MOVE     ZEROS     TO  IND2.
+       ROT-CDV-20.
+           ADD      1         TO  IND2
+           IF  IND2      >    IND1  PERFORM  ROT-NLIQ-00
+                                     GO       ROT-CDV-30.
+           IF  CPF-TLQ  (IND2)  NOT   =  CPF-CDV
+               OR  VAL-TLQ  (IND2)    NOT  =  VAL-CDV
+                                     GO       ROT-CDV-20.
+           MOVE     "S"       TO  MTD-TLQ  (IND2)
+           MOVE     CPF-CDV   TO  CPF-DET
+           MOVE     NUM-CDV   TO  NUM-DET
+           MOVE     DTA-CDV   TO  DTA-DET
+           MOVE     VAL-CDV   TO  VAL-DET
+           MOVE     "LANCADO E LIQUIDADO - OK"  TO  SIT-DET
+           WRITE    LIN-CNC   FROM  LIN-DET.
+       ROT-CDV-30.
+           EXIT.
+
+       ROT-NLIQ-00.
+           MOVE     CPF-CDV   TO  CPF-DET
+           MOVE     NUM-CDV   TO  NUM-DET
+           MOVE     DTA-CDV   TO  DTA-DET
+           MOVE     VAL-CDV   TO  VAL-DET
+           MOVE     "LANCADO - SEM LIQUIDACAO"  TO  SIT-DET
+           WRITE    LIN-CNC   FROM  LIN-DET
+           ADD      1         TO  TOT-DIV.
+
+       ROT-CDV-90.
+           CLOSE    CADCDV
+           MOVE     ZEROS     TO  IND2.
+       ROT-PEND-00.
+           ADD      1         TO  IND2
+           IF  IND2      >    IND1  GO       ROT-FECH-00.
+           IF  MTD-TLQ  (IND2)   =  "S"   GO  ROT-PEND-00.
+           MOVE     CPF-TLQ  (IND2)   TO  CPF-DET
+           MOVE     NUM-TLQ  (IND2)   TO  NUM-DET
+           MOVE     DTA-TLQ  (IND2)   TO  DTA-DET
+           MOVE     VAL-TLQ  (IND2)   TO  VAL-DET
+           MOVE     "LIQUIDADO - SEM LANCAMENTO" TO  SIT-DET
+           WRITE    LIN-CNC   FROM  LIN-DET
+           ADD      1         TO  TOT-DIV
+           GO       ROT-PEND-00.
+
+       ROT-FECH-00.
+           MOVE     SPACES    TO  LIN-CNC
+           WRITE    LIN-CNC
+           MOVE     IND1      TO  TOT-DET1
+           MOVE     TOT-DIV   TO  TOT-DET2
+           WRITE    LIN-CNC   FROM  LIN-TOT
+           CLOSE    REL-CNC
+           GOBACK.
+
+       ROT-LARQ-00.
+           OPEN     INPUT     LIQUID
+           IF  FST-LIQ   =   "35"  GO       ROT-LARQ-90.
+       ROT-LARQ-10.
+           READ     LIQUID    AT  END  GO  ROT-LARQ-90.
+           ADD      1         TO  IND1
+           UNSTRING  LIN-LIQ  DELIMITED  BY  "|"
+                     INTO     CPF-TLQ  (IND1)
+                              DTA-TLQ  (IND1)
+                              VAL-TLQ  (IND1)
+                              NUM-TLQ  (IND1)
+           GO       ROT-LARQ-10.
+       ROT-LARQ-90.
+           IF  FST-LIQ   NOT  =  "35"   CLOSE    LIQUID.
