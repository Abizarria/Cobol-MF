@@ -0,0 +1,221 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY1356.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADCTR        ASSIGN  TO  DISK
+                       FILE          STATUS  IS  FST-CTR.
+
+           SELECT      CADSDO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-SDO
+                       FILE          STATUS  IS  FST-SDO.
+
+           SELECT      CADTMP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TMP
+                       FILE          STATUS  IS  FST-TMP.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADCTR.CPY.
+       COPY  CADSDO.CPY.
+       COPY  CADTMP.CPY.
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXLIARES.
+           03  FST-CTR          PIC  X(02).
+           03  FST-SDO          PIC  X(02).
+           03  FST-TMP          PIC  X(02).
+
+           03  ACM-DEB          PIC  9(08)V99.
+           03  ACM-CRD          PIC  9(08)V99.
+           03  VAL-SDO          PIC  S9(08)V99.
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+
+       01  CAB-001.
+           03  FILLER           PIC  X(19)  VALUE  "-DYNAMIC-".
+           03  CLI-CB1          PIC  X(40).
+           03  FILLER           PIC  X(09)  VALUE  SPACES.
+           03  FILLER           PIC  X(09)  VALUE  "FOLHA .:".
+           03  PAG-CB1          PIC  9(03).
+
+       01  CAB-002.
+           03  FILLER           PIC  X(68)  VALUE
+               "RELACAO DOS ACUMULADOS DO PERIODO".
+           03  DTA-CB2          PIC  X(12).
+
+       01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
+
+       01  CAB-004              PIC  X(80)  VALUE
+           "  CONTA                VALOR DEVEDOR         VALOR CREDOR".
+
+       01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
+
+       01  DET-001.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  CTA-DT1          PIC  X(10).
+           03  FILLER           PIC  X(16)  VALUE  SPACES.
+           03  DEB-DT1          PIC  ZZ.ZZZ.ZZ9,99 BLANK WHEN ZEROS.
+           03  FILLER           PIC  X(06)  VALUE  SPACES.
+           03  CRD-DT1          PIC  ZZ.ZZZ.ZZ9,99 BLANK WHEN ZEROS.
+
+       01  TOT-001.
+           03  FILLER           PIC  X(16)  VALUE
+               "TOTAIS .......: ".
+           03  DEB-TT1          PIC  ZZ.ZZZ.ZZ9,99.
+           03  FILLER           PIC  X(06)  VALUE  SPACES.
+           03  CRD-TT1          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  PRM-SPL.
+           03  LCK-SPL          PIC  9(01)  VALUE  0.
+           03  PRG-SPL          PIC  9(02)  VALUE  66.
+
+       01  PRM-NOM.
+           03  COD-NOM          PIC  9(06).
+           03  CLI-NOM          PIC  X(40).
+           03  CGC-NOM          PIC  9(14).
+           03  INS-NOM          PIC  X(15).
+           03  END-NOM          PIC  X(40).
+           03  CEP-NOM          PIC  9(08).
+           03  CID-NOM          PIC  X(25).
+           03  EST-NOM          PIC  X(02).
+
+       01  PRM-CAB.
+           03  SEM-CAB          PIC  X(04).
+           03  DIA-CAB          PIC  9(02).
+           03  B01-CAB          PIC  X(01).
+           03  MES-CAB          PIC  9(02).
+           03  B02-CAB          PIC  X(01).
+           03  ANO-CAB          PIC  9(02).
+
+       01  PRM-IMP.
+           03  ARQ-IMP          PIC  9(06).
+           03  PAG-IMP          PIC  9(03).
+           03  FLG-IMP          PIC  9(01)  VALUE  1.
+           03  LIN-IMP          PIC  9(02)  VALUE  16.
+           03  CL1-IMP          PIC  9(02)  VALUE  40.
+           03  CL2-IMP          PIC  9(02)  VALUE  46.
+
+       LINKAGE         SECTION.
+
+       01  PRM-OPR              PIC  X(10).
+
+       PROCEDURE       DIVISION  USING  PRM-OPR.
+
+       ROT-0000-00.
+           CALL    "DYSPOL"  USING    PRM-OPR  PRM-SPL
+           IF  LCK-SPL = 1   GOBACK.
+           ACCEPT   ARQ-IMP   FROM    TIME
+           OPEN     INPUT    CADCTR   CADSDO
+                    OUTPUT   CADTMP   READ     CADCTR
+           MOVE     ZEROS    TO  PAG-CB1  CHV-TMP
+                                 ACM-DEB  ACM-CRD
+           PERFORM  ROT-NOME-00
+           MOVE     SPACES   TO  CHV-SDO
+           GO       ROT-IMPR-10.
+
+       ROT-IMPR-00.
+           START    CADSDO       KEY  >   CHV-SDO
+           IF  FST-SDO   =  "23" GO       ROT-IMPR-30.
+           READ     CADSDO  NEXT
+           IF  LIN-TMP   <   60  GO       ROT-IMPR-20.
+           ADD      1        TO  CHV-TMP
+           MOVE     91       TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     92       TO  LIN-TMP
+           MOVE     CAB-005  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     93       TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP      PERFORM  ROT-IMPR-10.
+
+       ROT-IMPR-20.
+           COMPUTE  VAL-SDO   =  SDI-SDO  +   ENT-SDO
+                              -  SAI-SDO  +   COR-SDO
+           MOVE     SPACES   TO  DET-001
+           MOVE     CHV-SDO  TO  CTA-DT1
+           IF  VAL-SDO   >=  ZEROS
+               MOVE     VAL-SDO  TO  DEB-DT1
+               MOVE     ZEROS    TO  CRD-DT1
+               ADD      VAL-SDO  TO  ACM-DEB
+           ELSE
+               MOVE     ZEROS    TO  DEB-DT1
+               COMPUTE  CRD-DT1  =   VAL-SDO  *  -1
+               COMPUTE  ACM-CRD  =   ACM-CRD  -  VAL-SDO.
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP      GO       ROT-IMPR-00.
+
+       ROT-IMPR-10.
+           ADD      1        TO  PAG-CB1  CHV-TMP
+           MOVE     PAG-CB1  TO  PAG-TMP
+           MOVE     1        TO  LIN-TMP
+           MOVE     CAB-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     2        TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     3        TO  LIN-TMP
+           MOVE     CAB-002  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     4        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     5        TO  LIN-TMP
+           MOVE     CAB-004  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     6        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           GO       ROT-IMPR-00.
+
+       ROT-IMPR-30.
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     ACM-DEB  TO  DEB-TT1
+           MOVE     ACM-CRD  TO  CRD-TT1
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     TOT-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     PAG-CB1  TO  PAG-IMP
+           CLOSE    CADTMP
+           CALL     "DYIMPR"     USING    PRM-IMP
+           DELETE     FILE       CADTMP.
+
+       ROT-EXIT-00.
+           CLOSE    CADCTR  CADSDO  GOBACK.
+
+       ROT-NOME-00.
+           ACCEPT  DTA-SYS  FROM   DATE
+           MOVE    DIA-SYS   TO    DIA-CAB
+           MOVE    MES-SYS   TO    MES-CAB
+           MOVE    ANO-SYS   TO    ANO-CAB
+           CALL   "DYNOME"  USING  PRM-NOM
+                                   PRM-CAB
+           MOVE    CLI-NOM   TO    CLI-CB1
+           MOVE    PRM-CAB   TO    DTA-CB2.
