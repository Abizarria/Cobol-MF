@@ -33,6 +33,14 @@
 
            03  TECLADO          PIC  9(02).
            03  CPF-AUX          PIC  9(11).
+           03  RSP-CHQ          PIC  X(01).
+
+       01  PRM-CHQ.
+           03  BCO-CHQ          PIC  9(03).
+           03  DOC-CHQ          PIC  9(07).
+           03  DTA-CHQ          PIC  9(06).
+           03  NOM-CHQ          PIC  X(25).
+           03  VAL-CHQ          PIC  9(07)V99.
 
        01  PRM-HLP.
            03  PRG-HLP          PIC  X(04)  VALUE  "1423".
@@ -95,6 +103,21 @@
                                                            FROM CPF-AUX.
            03  NOM-E04 LINE 16 COLUMN 36 PIC X(25)         FROM NOM-CDV.
 
+       01  TELA-05.
+           03  BCK-CLR 04 FOR-CLR 07.
+               05  LINE 19 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 21 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 04 FOR-CLR 15.
+               05  LINE 20 COLUMN 17 PIC X(47) FROM
+                   "  Imprimir Cheque (S/N) ? [ ]                  ".
+           03  BCK-CLR 00 FOR-CLR 04.
+               05  LINE 20 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 21 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 21 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENTR-05  BCK-CLR 04 FOR-CLR 15
+                    LINE 20 COLUMN 53 PIC X(01) USING RSP-CHQ AUTO.
+
        PROCEDURE       DIVISION  USING  PRM-LCT.
 
        ROT-0000-00.
@@ -178,7 +201,27 @@
        ROT-ENTR-70.
            WRITE    REG-LBC      ADD   2  TO  LCT-LBC
            IF  FST-LBC   =  "22" GO       ROT-ENTR-70.
-           WRITE    REG-CDV      GO       ROT-EXIT-00.
+           WRITE    REG-CDV      PERFORM  ROT-CHEQ-00  THRU  ROT-CHEQ-20
+                                 GO       ROT-EXIT-00.
+
+       ROT-CHEQ-00.
+           DISPLAY  TELA-05      MOVE  SPACES  TO  RSP-CHQ.
+
+       ROT-CHEQ-10.
+           ACCEPT   ENTR-05
+           IF  RSP-CHQ  NOT   =  "S"  AND  RSP-CHQ  NOT  =  "N"
+                                 GO       ROT-CHEQ-10.
+           PERFORM  ROT-RTLA-00
+           IF  RSP-CHQ   =      "N"  GO   ROT-CHEQ-20.
+           MOVE     BCO-LBC  TO  BCO-CHQ
+           MOVE     DOC-LBC  TO  DOC-CHQ
+           MOVE     DTA-LBC  TO  DTA-CHQ
+           MOVE     NOM-CDV  TO  NOM-CHQ
+           MOVE     VAL-LBC  TO  VAL-CHQ
+           CALL     "DYCHEQ"     USING    PRM-CHQ.
+
+       ROT-CHEQ-20.
+           EXIT.
 
        ROT-HELP-00.
            CALL    "DYHELP"  USING  PRM-HLP.
