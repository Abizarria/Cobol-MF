@@ -0,0 +1,22 @@
+       FD  CADEST.
+
+       01  REG-EST.
+           03  CST-EST         PIC  9(06)V9(04).
+           03  CTM-EST         PIC  9(06)V9(04).
+           03  DES-EST         PIC  X(25).
+           03  FOR-EST         PIC  X(25).
+           03  MIN-EST         PIC  9(06).
+           03  PCT-EST         PIC  9(02)V9(02).
+           03  PRX-EST         PIC  X(10).
+           03  QVA-EST         PIC  9(08)V9(01).
+           03  QVM-EST         PIC  9(07)V9(01).
+           03  SDO-EST         PIC  9(06)V99.
+           03  SUF-EST         PIC  9(03).
+           03  VDA-EST         PIC  9(06)V9(04).
+           03  VOL-EST         PIC  9(02)V9(02).
+           03  CHV-EST         PIC  X(10).
+           03  DTI-EST         PIC  9(06).
+           03  DTF-EST         PIC  9(06).
+           03  VDR-EST         PIC  9(06)V9(04).
+           03  VDF-EST         PIC  9(06)V9(04).
+           03  COD-BAR         PIC  X(13).
