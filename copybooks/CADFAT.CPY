@@ -0,0 +1,8 @@
+       FD  CADFAT.
+
+       01  REG-FAT.
+           03  CLI-FAT         PIC  9(06)V99.
+           03  DTA-FAT         PIC  9(06).
+           03  NUM-FAT         PIC  9(06)V99.
+           03  VAL-FAT         PIC  9(06)V99.
+           03  CHV-FAT         PIC  X(10).
