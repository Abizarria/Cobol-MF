@@ -0,0 +1,11 @@
+       FD  CADLBC.
+
+       01  REG-LBC.
+           03  BCO-LBC         PIC  9(06)V99.
+           03  COD-LBC         PIC  X(10).
+           03  DOC-LBC         PIC  9(06).
+           03  DTA-LBC         PIC  X(10).
+           03  HST-LBC         PIC  X(25).
+           03  LCT-LBC         PIC  9(06)V99.
+           03  VAL-LBC         PIC  9(07)V9(02).
+           03  CHV-LBC         PIC  X(10).
