@@ -0,0 +1,19 @@
+       FD  REL-NFE.
+
+       01  LIN-NFE.
+           03  TIP-NFE          PIC  X(01).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  CGC-NFE          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  FAT-NFE          PIC  9(06).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  DTA-NFE.
+               05  ANO-NFE      PIC  9(02).
+               05  MES-NFE      PIC  9(02).
+               05  DIA-NFE      PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  PCA-NFE          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  DES-NFE          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  "|".
+           03  VAL-NFE          PIC  9(07)V99.
