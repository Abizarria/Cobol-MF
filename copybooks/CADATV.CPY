@@ -0,0 +1,5 @@
+       FD  CADATV.
+
+       01  REG-ATV.
+           03  DES-ATV         PIC  X(25).
+           03  CHV-ATV         PIC  X(10).
