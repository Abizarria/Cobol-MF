@@ -0,0 +1,16 @@
+       FD  CADLPR.
+
+       01  REG-LPR.
+           03  CHV-LPR.
+               05  OPR-LPR      PIC  X(10).
+               05  DTA-LPR      PIC  9(06).
+               05  LCT-LPR      PIC  9(06)V99.
+           03  HRA-LPR          PIC  X(10).
+           03  PRG-LPR          PIC  X(06).
+           03  PRX-LPR          PIC  X(10).
+           03  SUF-LPR          PIC  9(03).
+           03  CSA-LPR          PIC  9(06)V9(04).
+           03  CSD-LPR          PIC  9(06)V9(04).
+           03  VDA-LPR          PIC  9(06)V9(04).
+           03  VDD-LPR          PIC  9(06)V9(04).
+           03  MTV-LPR          PIC  X(25).
