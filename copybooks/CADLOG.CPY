@@ -0,0 +1,9 @@
+       FD  CADLOG.
+
+       01  REG-LOG.
+           03  CHV-LOG.
+               05  OPR-LOG      PIC  X(10).
+               05  DTA-LOG      PIC  9(06).
+               05  LCT-LOG      PIC  9(06)V99.
+           03  HRA-LOG          PIC  X(10).
+           03  RSL-LOG          PIC  X(01).
