@@ -0,0 +1,13 @@
+       FD  CADPRM.
+
+       01  REG-PRM.
+           03  COD-PRM         PIC  9(06).
+           03  CLI-PRM         PIC  X(40).
+           03  CGC-PRM         PIC  9(14).
+           03  INS-PRM         PIC  X(15).
+           03  END-PRM         PIC  X(40).
+           03  CEP-PRM         PIC  9(08).
+           03  CID-PRM         PIC  X(25).
+           03  EST-PRM         PIC  X(02).
+           03  ATV-PRM         PIC  X(01).
+           03  CHV-PRM         PIC  9(02).
