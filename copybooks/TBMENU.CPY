@@ -0,0 +1,2 @@
+       01  TB-ENU.
+           03  TAB-ENU          PIC  X(30)  OCCURS  20.
