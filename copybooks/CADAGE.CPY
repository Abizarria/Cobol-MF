@@ -0,0 +1,11 @@
+       FD  CADAGE.
+
+       01  REG-AGE.
+           03  CHV-AGE.
+               05  DTA-AGE      PIC  9(06).
+               05  SEQ-AGE      PIC  9(02).
+           03  PRG-AGE          PIC  9(02).
+           03  OPR-AGE          PIC  X(10).
+           03  STA-AGE          PIC  X(01).
+           03  HRA-AGE          PIC  X(10).
+           03  HRX-AGE          PIC  X(10).
