@@ -0,0 +1,12 @@
+       FD  CADLCX.
+
+       01  REG-LCX.
+           03  ATV-LCX         PIC  9(06)V99.
+           03  COD-LCX         PIC  X(10).
+           03  CXA-LCX         PIC  9(06)V99.
+           03  HST-LCX         PIC  X(25).
+           03  PRX-LCX         PIC  9(06)V99.
+           03  QTD-LCX         PIC  9(04)V9(01).
+           03  TUR-LCX         PIC  9(06)V99.
+           03  VAL-LCX         PIC  9(05)V9(02).
+           03  CHV-LCX         PIC  X(10).
