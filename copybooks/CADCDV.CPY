@@ -0,0 +1,9 @@
+       FD  CADCDV.
+
+       01  REG-CDV.
+           03  CPF-CDV         PIC  X(10).
+           03  DTA-CDV         PIC  X(10).
+           03  NOM-CDV         PIC  X(25).
+           03  NUM-CDV         PIC  X(10).
+           03  VAL-CDV         PIC  9(06)V99.
+           03  CHV-CDV         PIC  X(10).
