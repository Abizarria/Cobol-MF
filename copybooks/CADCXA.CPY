@@ -0,0 +1,12 @@
+       FD  CADCXA.
+
+       01  REG-CXA.
+           03  DES-CXA         PIC  X(10).
+           03  DTA-CXA         PIC  X(10).
+           03  FLG-CXA         PIC  9(01).
+           03  NUM-CXA         PIC  X(10).
+           03  TUR-CXA         PIC  X(10).
+           03  VLR-CXA         PIC  9(08)V99.
+           03  CNT-CXA         PIC  9(08)V99.
+           03  DIF-CXA         PIC S9(08)V99.
+           03  CHV-CXA         PIC  X(10).
