@@ -0,0 +1,11 @@
+       FD  CADLCP.
+
+       01  REG-LCP.
+           03  DTA-LCP         PIC  9(06).
+           03  LCT-LCP         PIC  9(06)V99.
+           03  NTF-LCP         PIC  9(06).
+           03  PRX-LCP         PIC  X(10).
+           03  QTD-LCP         PIC  S9(06)V9(01).
+           03  SUF-LCP         PIC  9(06)V99.
+           03  VAL-LCP         PIC  S9(08)V9(02).
+           03  CHV-LCP         PIC  X(10).
