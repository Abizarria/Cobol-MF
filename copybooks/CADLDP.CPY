@@ -0,0 +1,12 @@
+       FD  CADLDP.
+
+       01  REG-LDP.
+           03  DSP-LDP         PIC  X(10).
+           03  DTA-LDP         PIC  9(06).
+           03  FLG-LDP         PIC  X(10).
+           03  HST-LDP         PIC  X(25).
+           03  LCT-LDP         PIC  9(06)V99.
+           03  PRX-LDP         PIC  X(10).
+           03  SUF-LDP         PIC  X(10).
+           03  VAL-LDP         PIC  9(07)V9(02).
+           03  CHV-LDP         PIC  X(10).
