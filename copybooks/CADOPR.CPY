@@ -0,0 +1,10 @@
+       FD  CADOPR.
+
+       01  REG-OPR.
+           03  COD-OPR         PIC  X(10).
+           03  PRG-OPR         PIC  X(10).
+           03  PRM-OPR         PIC  9(06)V99.
+           03  CHV-OPR         PIC  X(10).
+           03  HIN-OPR         PIC  9(04).
+           03  HFM-OPR         PIC  9(04).
+           03  DTS-OPR         PIC  9(06).
