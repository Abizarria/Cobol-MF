@@ -0,0 +1,12 @@
+       FD  CADCRD.
+
+       01  REG-CRD.
+           03  DTA-CRD         PIC  9(06).
+           03  LCT-CRD         PIC  9(06)V99.
+           03  NOM-CRD         PIC  X(25).
+           03  NUM-CRD         PIC  X(10).
+           03  PRX-CRD         PIC  9(06).
+           03  VAL-CRD         PIC  9(06)V99.
+           03  CHV-CRD         PIC  X(10).
+           03  CLI-CRD         PIC  9(05).
+           03  VEN-CRD         PIC  9(06).
