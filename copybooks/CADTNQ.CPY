@@ -0,0 +1,7 @@
+       FD  CADTNQ.
+
+       01  REG-TNQ.
+           03  CMB-TNQ         PIC  9(06)V99.
+           03  SDF-TNQ         PIC  9(06)V99.
+           03  SDI-TNQ         PIC  9(05)V9(01).
+           03  CHV-TNQ         PIC  9(06)V99.
