@@ -0,0 +1,6 @@
+       FD  CADBCO.
+
+       01  REG-BCO.
+           03  DES-BCO         PIC  X(20).
+           03  SDO-BCO         PIC  S9(01)V9(02).
+           03  CHV-BCO         PIC  9(03).
