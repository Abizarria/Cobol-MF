@@ -0,0 +1,9 @@
+       FD  CADDSP.
+
+       01  REG-DSP.
+           03  DES-DSP         PIC  X(25).
+           03  DIA-DSP         PIC  9(02).
+           03  FIX-DSP         PIC  X(01).
+           03  PRX-DSP         PIC  9(06)V99.
+           03  SUF-DSP         PIC  9(03).
+           03  CHV-DSP         PIC  9(06)V99.
