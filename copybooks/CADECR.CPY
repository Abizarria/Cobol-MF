@@ -0,0 +1,18 @@
+       FD  CADECR.
+
+       01  REG-ECR.
+           03  AFC-ECR         PIC  9(06)V99.
+           03  AFD-ECR         PIC  9(06)V99.
+           03  CMB-ECR         PIC  9(06)V99.
+           03  CX1-ECR         PIC  X(10).
+           03  CX2-ECR         PIC  X(10).
+           03  FCL-ECR         PIC  9(06)V99.
+           03  ICL-ECR         PIC  9(06)V99.
+           03  IDL-ECR         PIC  9(06)V99.
+           03  TQ1-ECR         PIC  9(06)V99.
+           03  TQ2-ECR         PIC  9(06)V99.
+           03  VAL-ECR         PIC  9(06)V99.
+           03  VDC-ECR         PIC  9(06)V99.
+           03  VDD-ECR         PIC  9(06)V99.
+           03  CHV-ECR         PIC  9(06)V99.
+           03  GIR-ECR         PIC  9(07)V9.
