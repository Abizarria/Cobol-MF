@@ -0,0 +1,7 @@
+       FD  CADTMP.
+
+       01  REG-TMP.
+           03  DET-TMP         PIC  X(137).
+           03  LIN-TMP         PIC  9(06)V99.
+           03  PAG-TMP         PIC  9(06)V99.
+           03  CHV-TMP         PIC  9(06)V99.
