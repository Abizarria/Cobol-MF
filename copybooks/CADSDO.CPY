@@ -0,0 +1,10 @@
+       FD  CADSDO.
+
+       01  REG-SDO.
+           03  COR-SDO         PIC  9(06)V99.
+           03  ENT-SDO         PIC  9(06)V99.
+           03  PRX-SDO         PIC  9(06).
+           03  SAI-SDO         PIC  9(06)V99.
+           03  SDI-SDO         PIC  9(06)V99.
+           03  SUF-SDO         PIC  X(10).
+           03  CHV-SDO         PIC  X(10).
