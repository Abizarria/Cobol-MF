@@ -0,0 +1,13 @@
+       FD  CADSPL.
+
+       01  REG-SPL.
+           03  DTA-SPL         PIC  9(06).
+           03  HRA-SPL         PIC  X(10).
+           03  IND-SPL         PIC  X(10).
+           03  LCK-SPL         PIC  9(06).
+           03  OPR-SPL         PIC  X(10).
+           03  PRM-SPL         PIC  X(10).
+           03  CHV-SPL         PIC  X(10).
+           03  DST-SPL         PIC  X(01).
+           03  PRI-SPL         PIC  9(01).
+           03  RPT-SPL         PIC  9(02).
