@@ -0,0 +1,7 @@
+       FD  CADHLP.
+
+       01  REG-HLP.
+           03  DES-HLP         PIC  X(10).
+           03  IND-HLP         PIC  X(10).
+           03  LIN-HLP         PIC  X(10).
+           03  CHV-HLP         PIC  X(10).
