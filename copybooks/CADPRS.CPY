@@ -0,0 +1,16 @@
+       FD  CADPRS.
+
+       01  REG-PRS.
+           03  ATV-PRS         PIC  9(06)V99.
+           03  CTD-PRS         PIC  9(06)V99.
+           03  CTM-PRS         PIC  X(10).
+           03  CXA-PRS         PIC  9(06)V99.
+           03  DES-PRS         PIC  X(10).
+           03  LIN-PRS         PIC  9(06)V99.
+           03  PRX-PRS         PIC  X(10).
+           03  QTD-PRS         PIC  9(06)V99.
+           03  QTM-PRS         PIC  9(06)V99.
+           03  TUR-PRS         PIC  9(06)V99.
+           03  VDD-PRS         PIC  9(07)V9(02).
+           03  VDM-PRS         PIC  9(06)V99.
+           03  CHV-PRS         PIC  X(10).
