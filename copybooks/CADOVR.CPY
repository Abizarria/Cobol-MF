@@ -0,0 +1,12 @@
+       FD  CADOVR.
+
+       01  REG-OVR.
+           03  CHV-OVR.
+               05  PRG-OVR      PIC  X(04).
+               05  DTA-OVR      PIC  9(06).
+               05  LCT-OVR      PIC  9(06)V99.
+           03  HRA-OVR          PIC  X(10).
+           03  OPR-OVR          PIC  X(10).
+           03  SPV-OVR          PIC  X(10).
+           03  VOR-OVR          PIC  S9(08)V9(04).
+           03  VNV-OVR          PIC  S9(08)V9(04).
