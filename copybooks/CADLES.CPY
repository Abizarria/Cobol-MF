@@ -0,0 +1,11 @@
+       FD  CADLES.
+
+       01  REG-LES.
+           03  DTA-LES         PIC  X(10).
+           03  LCT-LES         PIC  9(06)V99.
+           03  OPR-LES         PIC  X(10).
+           03  PRX-LES         PIC  X(10).
+           03  SDA-LES         PIC  X(10).
+           03  SDC-LES         PIC  X(10).
+           03  SUF-LES         PIC  X(10).
+           03  CHV-LES         PIC  X(10).
