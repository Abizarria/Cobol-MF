@@ -0,0 +1,16 @@
+       FD  CADCLI.
+
+       01  REG-CLI.
+           03  CEP-CLI         PIC  9(08).
+           03  CGC-CLI         PIC  X(10).
+           03  CID-CLI         PIC  X(25).
+           03  CNT-CLI         PIC  X(15).
+           03  DDD-CLI         PIC  9(02).
+           03  END-CLI         PIC  X(40).
+           03  EST-CLI         PIC  X(02).
+           03  NOM-CLI         PIC  X(40).
+           03  OBS-CLI         PIC  X(40).
+           03  PGT-CLI         PIC  9(06).
+           03  TEL-CLI         PIC  9(08).
+           03  CHV-CLI         PIC  9(05).
+           03  LIM-CLI         PIC  9(07)V99.
