@@ -0,0 +1,9 @@
+       FD  CADMLG.
+
+       01  REG-MLG.
+           03  CHV-MLG.
+               05  DTA-MLG      PIC  9(06).
+               05  HRA-MLG      PIC  X(10).
+               05  SEQ-MLG      PIC  9(03).
+           03  IND-MLG          PIC  9(02).
+           03  MSG-MLG          PIC  X(85).
