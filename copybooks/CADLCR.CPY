@@ -0,0 +1,12 @@
+       FD  CADLCR.
+
+       01  REG-LCR.
+           03  AUX-LCR         PIC  9(06)V99.
+           03  DES-LCR         PIC  X(25).
+           03  LCT-LCR         PIC  9(06)V99.
+           03  NUM-LCR         PIC  9(06).
+           03  PRX-LCR         PIC  9(06).
+           03  VAL-LCR         PIC  9(06)V9(02).
+           03  CHV-LCR         PIC  X(10).
+           03  CLI-LCR         PIC  9(05).
+           03  VEN-LCR         PIC  9(06).
