@@ -0,0 +1,5 @@
+       FD  CADCMB.
+
+       01  REG-CMB.
+           03  DES-CMB         PIC  X(10).
+           03  CHV-CMB         PIC  9(06)V99.
