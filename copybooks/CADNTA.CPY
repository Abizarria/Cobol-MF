@@ -0,0 +1,10 @@
+       FD  CADNTA.
+
+       01  REG-NTA.
+           03  CLI-NTA         PIC  X(10).
+           03  DES-NTA         PIC  X(10).
+           03  DTA-NTA         PIC  X(10).
+           03  NUM-NTA         PIC  X(10).
+           03  PCA-NTA         PIC  X(10).
+           03  VAL-NTA         PIC  9(06)V99.
+           03  CHV-NTA         PIC  X(10).
