@@ -0,0 +1,9 @@
+       FD  CADCTR.
+
+       01  REG-CTR.
+           03  DIA-CTR         PIC  9(06)V99.
+           03  DTD-CTR         PIC  9(06)V99.
+           03  DTI-CTR         PIC  9(06)V99.
+           03  FAT-CTR         PIC  9(06)V99.
+           03  LMC-CTR         PIC  9(06)V99.
+           03  FAS-CTR         PIC  9(02).
