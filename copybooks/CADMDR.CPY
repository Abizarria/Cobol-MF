@@ -0,0 +1,17 @@
+       FD  CADMDR.
+
+       01  REG-MDR.
+           03  CEL-MDR         PIC  9(09).
+           03  CEP-MDR         PIC  9(08).
+           03  CID-MDR         PIC  X(25).
+           03  DDD-MDR         PIC  9(02).
+           03  DOC-MDR         PIC  9(09).
+           03  DTA-MDR         PIC  X(10).
+           03  EML-MDR         PIC  X(40).
+           03  END-MDR         PIC  X(40).
+           03  EST-MDR         PIC  X(02).
+           03  NOM-MDR         PIC  X(40).
+           03  NSC-MDR         PIC  X(10).
+           03  OBS-MDR         PIC  X(40).
+           03  TEL-MDR         PIC  9(08).
+           03  CHV-MDR         PIC  9(05).
