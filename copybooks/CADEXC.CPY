@@ -0,0 +1,12 @@
+       FD  CADEXC.
+
+       01  REG-EXC.
+           03  CHV-EXC.
+               05  BMB-EXC      PIC  9(06)V99.
+               05  DTA-EXC      PIC  9(06).
+               05  LCT-EXC      PIC  9(06)V99.
+           03  CMB-EXC          PIC  9(06)V99.
+           03  ICL-EXC          PIC  9(06)V99.
+           03  FCL-EXC          PIC  9(06)V99.
+           03  AFR-EXC          PIC  9(04).
+           03  VDA-EXC          PIC  9(06)V9(01).
