@@ -0,0 +1,264 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6016.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADCXA        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CXA
+                       FILE          STATUS  IS  FST-CXA.
+
+           SELECT      CADLBC        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LBC
+                       FILE          STATUS  IS  FST-LBC.
+
+           SELECT      CFG-RCX       ASSIGN  TO  "RECONCXA.CFG"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-CFG.
+
+           SELECT      REL-RCX       ASSIGN  TO  "RECONCXA.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADCXA.CPY.
+       COPY  CADLBC.CPY.
+
+       FD  CFG-RCX.
+       01  LIN-CFG               PIC  X(06).
+
+       FD  REL-RCX.
+       01  LIN-REL               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-CXA          PIC  X(02).
+           03  FST-LBC          PIC  X(02).
+           03  FST-CFG          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+
+           03  QTD-TXA          PIC  9(04)  VALUE  ZEROS.
+           03  QTD-TLB          PIC  9(04)  VALUE  ZEROS.
+           03  IND1             PIC  9(04).
+           03  IND4             PIC  9(04).
+           03  DIA-LIM          PIC  9(04).
+           03  TOT-FLG          PIC  9(05)  VALUE  ZEROS.
+
+           03  DTA-INI          PIC  9(06)  VALUE  ZEROS.
+           03  DTA-FIN          PIC  9(06)  VALUE  999999.
+           03  TOL-DIA          PIC  9(02)  VALUE  02.
+
+           03  DTA-AUX.
+               05  ANO-AUX      PIC  9(02).
+               05  MES-AUX      PIC  9(02).
+               05  DIA-AUX      PIC  9(02).
+
+           03  DTA-BUS.
+               05  ANO-BUS      PIC  9(02).
+               05  MES-BUS      PIC  9(02).
+               05  DIA-BUS      PIC  9(02).
+
+           03  TAB-CXA.
+               05  REG-TXA       OCCURS  400.
+                   07  DTA-TXA   PIC  9(06).
+                   07  VLR-TXA   PIC  S9(08)V99  VALUE  ZEROS.
+                   07  CNT-TXA   PIC  S9(08)V99  VALUE  ZEROS.
+
+           03  TAB-LBC.
+               05  REG-TLB       OCCURS  400.
+                   07  DTA-TLB   PIC  9(06).
+                   07  VLR-TLB   PIC  S9(08)V99  VALUE  ZEROS.
+
+       01  LIN-CAB1               PIC  X(80)  VALUE
+           "CONCILIACAO DE DEPOSITOS (CADCXA X CADLBC)".
+       01  LIN-CAB2               PIC  X(80)  VALUE
+           "DATA CAIXA  VALOR CAIXA      DEPOSITO   VALOR DEPOSIT".
+       01  LIN-DET.
+           03  DTA-DET.
+               05  DIA-DET       PIC  99.
+               05  FILLER        PIC  X     VALUE  "/".
+               05  MES-DET       PIC  99.
+               05  FILLER        PIC  X     VALUE  "/".
+               05  ANO-DET       PIC  99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  VCX-DET           PIC  Z.ZZZ.ZZ9,99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  DDP-DET.
+               05  DIA-DDP       PIC  Z9.
+               05  FILLER        PIC  X     VALUE  "/".
+               05  MES-DDP       PIC  99.
+               05  FILLER        PIC  X     VALUE  "/".
+               05  ANO-DDP       PIC  99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  VDP-DET           PIC  Z.ZZZ.ZZ9,99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  SIT-DET           PIC  X(24).
+       01  LIN-TOT.
+           03  FILLER             PIC  X(45)  VALUE
+               "TOTAL DE DIAS SEM DEPOSITO LOCALIZADO ......".
+           03  TOT-DET            PIC  ZZ.ZZ9.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           PERFORM  ROT-PARM-00
+              THRU  ROT-PARM-90
+           OPEN     OUTPUT     REL-RCX
+           WRITE    LIN-REL    FROM  LIN-CAB1
+           WRITE    LIN-REL    FROM  LIN-CAB2
+           MOVE     SPACES     TO  LIN-REL
+           WRITE    LIN-REL
+           OPEN     INPUT      CADCXA   CADLBC
+           PERFORM  ROT-CXA-00
+              THRU  ROT-CXA-90
+           PERFORM  ROT-LBC-00
+              THRU  ROT-LBC-90
+           CLOSE    CADCXA     CADLBC
+           PERFORM  ROT-CONC-00
+              THRU  ROT-CONC-90
+           MOVE     SPACES     TO  LIN-REL
+           WRITE    LIN-REL
+           MOVE     TOT-FLG    TO  TOT-DET
+           WRITE    LIN-REL    FROM  LIN-TOT
+           CLOSE    REL-RCX
+           GOBACK.
+
+       ROT-PARM-00.
+           OPEN     INPUT      CFG-RCX
+           IF  FST-CFG   NOT  =  "00"  GO  ROT-PARM-90.
+           READ     CFG-RCX    AT  END  GO  ROT-PARM-80.
+           MOVE     LIN-CFG    TO  DTA-INI
+           READ     CFG-RCX    AT  END  GO  ROT-PARM-80.
+           MOVE     LIN-CFG    TO  DTA-FIN
+           READ     CFG-RCX    AT  END  GO  ROT-PARM-80.
+           MOVE     LIN-CFG    TO  TOL-DIA.
+       ROT-PARM-80.
+           CLOSE    CFG-RCX.
+       ROT-PARM-90.
+           EXIT.
+
+       ROT-CXA-00.
+           MOVE     SPACES     TO  CHV-CXA
+           START    CADCXA        KEY  >  CHV-CXA
+           IF  FST-CXA   =  "23"  GO       ROT-CXA-90.
+       ROT-CXA-10.
+           READ     CADCXA    NEXT  AT  END  GO  ROT-CXA-90.
+           MOVE     DTA-CXA    TO  DTA-AUX
+           IF  DTA-AUX   <   DTA-INI  OR  >  DTA-FIN
+                                  GO       ROT-CXA-10.
+           PERFORM  ROT-ACXA-00
+           GO       ROT-CXA-10.
+       ROT-CXA-90.
+           EXIT.
+
+       ROT-ACXA-00.
+           MOVE     ZEROS      TO  IND1.
+       ROT-ACXA-10.
+           ADD      1          TO  IND1
+           IF  IND1      >     QTD-TXA  PERFORM  ROT-ACXA-20
+                                         GO       ROT-ACXA-30.
+           IF  DTA-TXA  (IND1)  NOT  =  DTA-AUX
+                                      GO       ROT-ACXA-10.
+           ADD      VLR-CXA    TO  VLR-TXA  (IND1)
+           ADD      CNT-CXA    TO  CNT-TXA  (IND1).
+       ROT-ACXA-30.
+           EXIT.
+
+       ROT-ACXA-20.
+           ADD      1          TO  QTD-TXA
+           MOVE     DTA-AUX    TO  DTA-TXA  (QTD-TXA)
+           MOVE     VLR-CXA    TO  VLR-TXA  (QTD-TXA)
+           MOVE     CNT-CXA    TO  CNT-TXA  (QTD-TXA).
+
+       ROT-LBC-00.
+           MOVE     SPACES     TO  CHV-LBC
+           START    CADLBC        KEY  >  CHV-LBC
+           IF  FST-LBC   =  "23"  GO       ROT-LBC-90.
+       ROT-LBC-10.
+           READ     CADLBC    NEXT  AT  END  GO  ROT-LBC-90.
+           IF  COD-LBC   NOT   =   1  GO       ROT-LBC-10.
+           MOVE     DTA-LBC    TO  DTA-AUX
+           IF  DTA-AUX   <   DTA-INI  GO       ROT-LBC-10.
+           PERFORM  ROT-ALBC-00
+           GO       ROT-LBC-10.
+       ROT-LBC-90.
+           EXIT.
+
+       ROT-ALBC-00.
+           MOVE     ZEROS      TO  IND1.
+       ROT-ALBC-10.
+           ADD      1          TO  IND1
+           IF  IND1      >     QTD-TLB  PERFORM  ROT-ALBC-20
+                                         GO       ROT-ALBC-30.
+           IF  DTA-TLB  (IND1)  NOT  =  DTA-AUX
+                                      GO       ROT-ALBC-10.
+           ADD      VAL-LBC    TO  VLR-TLB  (IND1).
+       ROT-ALBC-30.
+           EXIT.
+
+       ROT-ALBC-20.
+           ADD      1          TO  QTD-TLB
+           MOVE     DTA-AUX    TO  DTA-TLB  (QTD-TLB)
+           MOVE     VAL-LBC    TO  VLR-TLB  (QTD-TLB).
+
+       ROT-CONC-00.
+           MOVE     ZEROS      TO  IND1.
+       ROT-CONC-10.
+           ADD      1          TO  IND1
+           IF  IND1      >     QTD-TXA  GO       ROT-CONC-90.
+           IF  VLR-TXA  (IND1)  =    0  GO       ROT-CONC-10.
+           MOVE     DTA-TXA    (IND1)   TO  DTA-AUX
+           MOVE     DIA-AUX    TO  DIA-LIM
+           ADD      TOL-DIA    TO  DIA-LIM
+           PERFORM  ROT-BUSC-00
+              THRU  ROT-BUSC-10
+           MOVE     DIA-AUX    TO  DIA-DET
+           MOVE     MES-AUX    TO  MES-DET
+           MOVE     ANO-AUX    TO  ANO-DET
+           MOVE     VLR-TXA    (IND1)   TO  VCX-DET
+           IF  IND4      =     0
+               MOVE     ZEROS       TO  DDP-DET  VDP-DET
+               MOVE     "SEM DEPOSITO ENCONTRADO" TO  SIT-DET
+               ADD      1          TO  TOT-FLG
+           ELSE
+               MOVE     DTA-TLB    (IND4)   TO  DTA-BUS
+               MOVE     DIA-BUS    TO  DIA-DDP
+               MOVE     MES-BUS    TO  MES-DDP
+               MOVE     ANO-BUS    TO  ANO-DDP
+               MOVE     VLR-TLB    (IND4)   TO  VDP-DET
+               IF  VLR-TLB (IND4)  NOT  =  VLR-TXA (IND1)
+                   MOVE     "DEPOSITADO - DIVERGENTE" TO  SIT-DET
+               ELSE
+                   MOVE     "CONCILIADO"              TO  SIT-DET
+               END-IF
+           END-IF
+           WRITE    LIN-REL    FROM  LIN-DET
+           GO       ROT-CONC-10.
+       ROT-CONC-90.
+           EXIT.
+
+       ROT-BUSC-00.
+           MOVE     ZEROS      TO  IND4.
+       ROT-BUSC-10.
+           ADD      1          TO  IND4
+           IF  IND4      >     QTD-TLB  MOVE  ZEROS  TO  IND4
+                                         GO       ROT-BUSC-90.
+           MOVE     DTA-TLB    (IND4)   TO  DTA-BUS
+           IF  ANO-BUS  NOT  =  ANO-AUX  OR
+               MES-BUS  NOT  =  MES-AUX
+                                      GO       ROT-BUSC-10.
+           IF  DIA-BUS  <    DIA-AUX  OR  >  DIA-LIM
+                                      GO       ROT-BUSC-10.
+       ROT-BUSC-90.
+           EXIT.
