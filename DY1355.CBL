@@ -48,6 +48,8 @@
            03  PRX-OPC          PIC  9(01).
            03  ACM-DIA          PIC  9(08)V99.
            03  ACM-TOT          PIC  9(08)V99.
+           03  DST-AUX          PIC  X(01).
+           03  TECLADO          PIC  9(02).
 
            03  REG-AUX.
                05  DIA-AUX      PIC  9(02).
@@ -310,11 +312,32 @@
                05  LINE 16 COLUMN 55 PIC X(01) FROM     "?".
                05  LINE 16 COLUMN 26 PIC X(29) FROM ALL "?".
 
+       01  TELA-07 BCK-CLR 05.
+           03  FOR-CLR  07.
+               05  LINE 17 COLUMN 15 PIC X(51) FROM ALL "?".
+               05  LINE 19 COLUMN 15 PIC X(01) FROM     "?".
+           03  FOR-CLR  15.
+               05  LINE 18 COLUMN 15 PIC X(51) FROM
+                   "  Destino ..: [T]ela [I]mpressora [P]df [E]mail".
+           03  FOR-CLR  00.
+               05  LINE 19 COLUMN 65 PIC X(01) FROM     "?".
+
+       01  ENTR-07  LINE 18 COLUMN 61 PIC X(01) USING DST-AUX
+                    BCK-CLR 06 FOR-CLR 15 AUTO.
+
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
            CALL    "DYSPOL"  USING    PRM-OPR  PRM-SPL
-           IF  LCK-SPL = 1   GOBACK.  DISPLAY  TELA-01
+           IF  LCK-SPL = 1   GOBACK.
+           MOVE     "T"       TO  DST-AUX
+           DISPLAY  TELA-07
+           ACCEPT   ENTR-07
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  DST-AUX  NOT  =   "T"  AND  NOT  =  "I"
+               AND          NOT  =     "P" AND  NOT  =  "E"
+                                 MOVE  "T" TO  DST-AUX.
+           DISPLAY  TELA-01
            ACCEPT   ARQ-IMP   FROM    TIME
            OPEN     INPUT    CADLDP   OUTPUT   CADTMP
            MOVE     1   TO   NUM-OPC  DISPLAY  SETA-01.
@@ -367,6 +390,8 @@
                     INPUT        PROCEDURE    IS   ROT-SORT-00
                     OUTPUT       PROCEDURE    IS   ROT-IMPR-00
            MOVE     PAG-CB1  TO  PAG-IMP
+           IF  DST-AUX   =   "P"  MOVE  3  TO  FLG-IMP
+           ELSE                   MOVE  1  TO  FLG-IMP.
            DISPLAY  PAG-T05      CLOSE    CADTMP
            CALL     "DYIMPR"     USING    PRM-IMP
            DELETE     FILE       CADTMP
