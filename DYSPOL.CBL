@@ -30,6 +30,9 @@
        01  AUXILIARES.
            03  FST-OPR          PIC  X(02).
            03  FST-SPL          PIC  X(02).
+           03  DST-AUX          PIC  X(01).
+           03  TECLADO          PIC  9(02).
+           03  HRA-TRN          PIC  9(04).
 
        01  PRM-MSG.
            03  IND-MSG          PIC  9(02)  VALUE  27.
@@ -46,6 +49,23 @@
 
        SCREEN          SECTION.
 
+       01  TELA-01.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 17 COLUMN 15 PIC X(51) FROM ALL "?".
+               05  LINE 19 COLUMN 15 PIC X(01) FROM     "?".
+
+       01  TELA-02.
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 18 COLUMN 15 PIC X(51) FROM
+                   "  Destino ..: [T]ela [I]mpressora [P]df [E]mail".
+
+       01  ENTR-01  LINE 18 COLUMN 61 PIC X(01) USING DST-AUX
+                    BCK-CLR 06 FOR-CLR 15 AUTO.
+
+       01  TELA-03.
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 19 COLUMN 16 PIC X(50) FROM ALL "?".
+
        PROCEDURE       DIVISION  USING  PRM-OPR  PRM-SPL.
 
        ROT-0000-00.
@@ -55,11 +75,29 @@
            READ     CADOPR
            IF  FST-OPR   =  "23"      OR
                PRG-OPR (PRG-SPL)  =   "N"   GO   ROT-MSGM-00.
+           ACCEPT   HRA-TRN  FROM  TIME
+           IF  HIN-OPR  NOT  =   HFM-OPR   AND
+               (HRA-TRN     <   HIN-OPR  OR
+                HRA-TRN     >=  HFM-OPR)
+                                 MOVE  60  TO  IND-MSG
+                                 GO        ROT-MSGM-00.
+
+       ROT-DEST-00.
+           MOVE     "T"       TO  DST-AUX
+           DISPLAY  TELA-01      TELA-02   TELA-03
+           ACCEPT   ENTR-01
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  DST-AUX  NOT  =   "T"  AND  NOT  =  "I"
+               AND          NOT  =     "P" AND  NOT  =  "E"
+                                 MOVE  "T" TO  DST-AUX.
 
        ROT-SPOL-00.
            ACCEPT   DTA-SPL  FROM  DATE
            MOVE     PRM-OPR   TO   OPR-SPL
-           MOVE     PRG-SPL   TO   IND-SPL.
+           MOVE     PRG-SPL   TO   IND-SPL
+           MOVE     DST-AUX   TO   DST-SPL
+           MOVE     5         TO   PRI-SPL
+           MOVE     ZEROS     TO   RPT-SPL.
 
        ROT-SPOL-10.
            ACCEPT   HRA-SPL  FROM  TIME
