@@ -26,6 +26,14 @@
            03  COD-001          PIC  X(10).
            03  COD-002          PIC  X(10).
            03  COD-003          PIC  X(10).
+           03  IND2             PIC  9(02).
+           03  QTD-CAR          PIC  9(02).
+           03  QTD-NUM          PIC  9(02).
+           03  QTD-LET          PIC  9(02).
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
 
        01  PRM-HLP.
            03  PRG-HLP          PIC  X(04)  VALUE  "4100".
@@ -188,9 +196,33 @@
                                  MOVE 26  TO  IND-MSG
                                  PERFORM  ROT-MSGM-00
                                  GO       ROT-CODE-20.
+           PERFORM  ROT-CMPX-00  THRU  ROT-CMPX-90
+           IF  QTD-CAR   <   4  OR  QTD-NUM  =  0  OR  QTD-LET  =  0
+                                 MOVE 56  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-CODE-10.
            MOVE     COD-002  TO  COD-OPR
+           ACCEPT    DTA-SYS  FROM  DATE
+           MOVE     DTA-SYS  TO  DTS-OPR
            REWRITE  REG-OPR      GO       ROT-EXIT-00.
 
+       ROT-CMPX-00.
+           MOVE     0        TO  QTD-CAR  QTD-NUM  QTD-LET
+           MOVE     1        TO  IND2.
+
+       ROT-CMPX-10.
+           IF  COD-002 (IND2: 1)  NOT  =  SPACE
+               ADD      1        TO  QTD-CAR
+               IF  COD-002 (IND2: 1)  IS  NUMERIC
+                                 ADD      1  TO  QTD-NUM.
+               IF  COD-002 (IND2: 1)  IS  ALPHABETIC
+                                 ADD      1  TO  QTD-LET.
+           IF  IND2      <   10  ADD      1  TO  IND2
+                                 GO       ROT-CMPX-10.
+
+       ROT-CMPX-90.
+           EXIT.
+
        ROT-HELP-00.
            CALL    "DYHELP"  USING  PRM-HLP.
 
