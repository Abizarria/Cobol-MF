@@ -0,0 +1,201 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6013.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADLDP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LDP
+                       FILE          STATUS  IS  FST-LDP.
+
+           SELECT      CADLCR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LCR
+                       FILE          STATUS  IS  FST-LCR.
+
+           SELECT      CADSDO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-SDO
+                       FILE          STATUS  IS  FST-SDO.
+
+           SELECT      CADFLX        ASSIGN  TO  DISK
+                       FILE          STATUS  IS  FST-FLX.
+
+           SELECT      REL-FLX       ASSIGN  TO  "FLUXOCX.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADLDP.CPY.
+       COPY  CADLCR.CPY.
+       COPY  CADSDO.CPY.
+
+       SD  CADFLX.
+
+       01  REG-FLX.
+           03  DTA-FLX          PIC  9(06).
+           03  ENT-FLX          PIC  9(08)V99.
+           03  SAI-FLX          PIC  9(08)V99.
+
+       FD  REL-FLX.
+       01  LIN-FLX               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-LDP          PIC  X(02).
+           03  FST-LCR          PIC  X(02).
+           03  FST-SDO          PIC  X(02).
+           03  FST-FLX          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+
+           03  IND1             PIC  9(04)  VALUE  ZEROS.
+           03  IND2             PIC  9(04).
+
+           03  DTA-TLA.
+               05  ANO-TLA      PIC  9(02).
+               05  MES-TLA      PIC  9(02).
+               05  DIA-TLA      PIC  9(02).
+
+           03  SDO-INI          PIC  S9(08)V99  VALUE  ZEROS.
+           03  SDO-ACM          PIC  S9(08)V99.
+           03  MOV-ACM          PIC  S9(08)V99.
+
+       01  TAB-DIA.
+           03  REG-TDI          OCCURS  500.
+               05  DTA-TDI      PIC  9(06).
+               05  ENT-TDI      PIC  9(08)V99.
+               05  SAI-TDI      PIC  9(08)V99.
+
+       01  LIN-CAB1              PIC  X(80)  VALUE
+           "FLUXO DE CAIXA - PREVISAO DE CONTAS A PAGAR/RECEBER".
+       01  LIN-CAB2              PIC  X(80)  VALUE
+           "DATA     ENTRADAS    SAIDAS     MOVIMENTO   SALDO PROJETADO".
+
+       01  LIN-INI.
+           03  FILLER            PIC  X(24)  VALUE
+               "SALDO INICIAL (BANCOS)..".
+           03  SDI-DET           PIC  ---.---.--9,99.
+
+       01  LIN-DET.
+           03  DIA-DET           PIC  99.
+           03  FILLER            PIC  X(01)  VALUE  "/".
+           03  MES-DET           PIC  99.
+           03  FILLER            PIC  X(01)  VALUE  "/".
+           03  ANO-DET           PIC  99.
+           03  FILLER            PIC  X(03)  VALUE  SPACES.
+           03  ENT-DET           PIC  ZZ.ZZZ.ZZ9,99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  SAI-DET           PIC  ZZ.ZZZ.ZZ9,99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  MOV-DET           PIC  --.---.--9,99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  SDO-DET           PIC  ---.---.--9,99.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     INPUT        CADLDP   CADLCR   CADSDO
+           MOVE     SPACES   TO  CHV-SDO.
+
+       ROT-SDO-00.
+           START    CADSDO       KEY  >   CHV-SDO
+           IF  FST-SDO   =  "23" GO       ROT-SDO-10.
+           READ     CADSDO  NEXT
+           COMPUTE  SDO-INI   =  SDO-INI  +   SDI-SDO
+                 +  ENT-SDO   -  SAI-SDO  +   COR-SDO
+           GO       ROT-SDO-00.
+
+       ROT-SDO-10.
+           CLOSE    CADSDO
+           SORT     CADFLX   ON  ASCENDING   KEY  DTA-FLX
+                    INPUT PROCEDURE          IS   ROT-SORT-00
+                    OUTPUT PROCEDURE         IS   ROT-READ-00.
+           CLOSE    CADLDP       CADLCR
+           OPEN     OUTPUT       REL-FLX
+           WRITE    LIN-FLX      FROM  LIN-CAB1
+           WRITE    LIN-FLX      FROM  LIN-CAB2
+           MOVE     SPACES   TO  LIN-FLX
+           WRITE    LIN-FLX
+           MOVE     SDO-INI  TO  SDI-DET
+           WRITE    LIN-FLX      FROM  LIN-INI
+           MOVE     SDO-INI  TO  SDO-ACM
+           MOVE     ZEROS    TO  IND2.
+
+       ROT-IMP-00.
+           ADD      1        TO  IND2
+           IF  IND2      >   IND1  GO       ROT-IMP-90.
+           MOVE     DTA-TDI     (IND2)   TO  DTA-TLA
+           MOVE     ANO-TLA  TO  ANO-DET
+           MOVE     MES-TLA  TO  MES-DET
+           MOVE     DIA-TLA  TO  DIA-DET
+           MOVE     ENT-TDI     (IND2)   TO  ENT-DET
+           MOVE     SAI-TDI     (IND2)   TO  SAI-DET
+           COMPUTE  MOV-ACM   =  ENT-TDI (IND2)  -  SAI-TDI (IND2)
+           MOVE     MOV-ACM  TO  MOV-DET
+           ADD      MOV-ACM  TO  SDO-ACM
+           MOVE     SDO-ACM  TO  SDO-DET
+           WRITE    LIN-FLX      FROM  LIN-DET
+           GO       ROT-IMP-00.
+
+       ROT-IMP-90.
+           CLOSE    REL-FLX
+           GOBACK.
+
+       ROT-SORT-00  SECTION.
+
+       ROT-SORT-05.
+           MOVE     SPACES   TO  CHV-LDP.
+
+       ROT-SORT-10.
+           START    CADLDP       KEY  >   CHV-LDP
+           IF  FST-LDP   =  "23" GO       ROT-SORT-20.
+           READ     CADLDP  NEXT
+           IF  FLG-LDP  NOT   =  "P"  GO  ROT-SORT-10.
+           MOVE     DTA-LDP  TO  DTA-FLX
+           MOVE     VAL-LDP  TO  SAI-FLX
+           MOVE     ZEROS    TO  ENT-FLX
+           RELEASE  REG-FLX      GO       ROT-SORT-10.
+
+       ROT-SORT-20.
+           MOVE     SPACES   TO  CHV-LCR.
+
+       ROT-SORT-30.
+           START    CADLCR       KEY  >   CHV-LCR
+           IF  FST-LCR   =  "23" GO       ROT-SORT-40.
+           READ     CADLCR  NEXT
+           MOVE     VEN-LCR  TO  DTA-FLX
+           MOVE     ZEROS    TO  SAI-FLX
+           MOVE     VAL-LCR  TO  ENT-FLX
+           RELEASE  REG-FLX      GO       ROT-SORT-30.
+
+       ROT-SORT-40.
+           EXIT.
+
+       ROT-READ-00  SECTION.
+
+       ROT-READ-10.
+           RETURN   CADFLX       AT    END
+                                 GO       ROT-READ-90.
+           IF  IND1  NOT  =   0   AND
+               DTA-FLX   =       DTA-TDI  (IND1)
+               ADD      ENT-FLX  TO  ENT-TDI  (IND1)
+               ADD      SAI-FLX  TO  SAI-TDI  (IND1)
+               GO       ROT-READ-10.
+           ADD      1        TO  IND1
+           MOVE     DTA-FLX  TO  DTA-TDI  (IND1)
+           MOVE     ENT-FLX  TO  ENT-TDI  (IND1)
+           MOVE     SAI-FLX  TO  SAI-TDI  (IND1)
+           GO       ROT-READ-10.
+
+       ROT-READ-90.
+           EXIT.
