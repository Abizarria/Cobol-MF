@@ -0,0 +1,140 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6010.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADFAT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-FAT
+                       FILE          STATUS  IS  FST-FAT.
+
+           SELECT      ARQRET        ASSIGN  TO  "RETORNO.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-RET.
+
+           SELECT      REL-RET       ASSIGN  TO  "CNABRET.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADFAT.CPY.
+
+       FD  ARQRET.
+       01  LIN-RET               PIC  X(80).
+
+       FD  REL-RET.
+       01  LIN-REL               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-FAT          PIC  X(02).
+           03  FST-RET          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  IND1             PIC  9(04)  VALUE  ZEROS.
+           03  IND2             PIC  9(04).
+           03  TOT-PAG          PIC  9(05)  VALUE  ZEROS.
+           03  TOT-DEV          PIC  9(05)  VALUE  ZEROS.
+
+           03  TAB-RET.
+               05  REG-TRT       OCCURS  999.
+                   07  NUM-TRT   PIC  9(06).
+                   07  VAL-TRT   PIC  9(07)V99.
+                   07  SIT-TRT   PIC  X(01).
+                   07  MTD-TRT   PIC  X(01)  VALUE  "N".
+
+       01  LIN-CAB1              PIC  X(80)  VALUE
+           "PROCESSAMENTO DE ARQUIVO DE RETORNO - COBRANCA (CNAB)".
+       01  LIN-CAB2              PIC  X(80)  VALUE
+           "FATURA  VALOR        SITUACAO".
+       01  LIN-DET.
+           03  FAT-DET           PIC  ZZZZZ9.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  VAL-DET           PIC  ZZZ.ZZ9,99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  SIT-DET           PIC  X(30).
+       01  LIN-TOT.
+           03  FILLER            PIC  X(30)  VALUE
+               "TOTAL DE TITULOS LIQUIDADOS..".
+           03  TOT-DET1          PIC  ZZ.ZZ9.
+           03  FILLER            PIC  X(10)  VALUE  SPACES.
+           03  FILLER            PIC  X(25)  VALUE
+               "TOTAL DEVOLVIDOS/ABERTO..".
+           03  TOT-DET2          PIC  ZZ.ZZ9.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT    REL-RET
+           WRITE    LIN-REL   FROM  LIN-CAB1
+           WRITE    LIN-REL   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-REL
+           WRITE    LIN-REL
+           PERFORM  ROT-LERT-00
+              THRU  ROT-LERT-90
+           OPEN     I-O       CADFAT
+           MOVE     ZEROS     TO  IND2.
+
+       ROT-MTCH-00.
+           ADD      1         TO  IND2
+           IF  IND2      >    IND1  GO       ROT-MTCH-90.
+           IF  SIT-TRT (IND2)  NOT  =  "L"
+               MOVE     NUM-TRT (IND2)  TO  FAT-DET
+               MOVE     VAL-TRT (IND2)  TO  VAL-DET
+               MOVE     "DEVOLVIDO - PERMANECE EM ABERTO"  TO  SIT-DET
+               WRITE    LIN-REL   FROM  LIN-DET
+               ADD      1         TO  TOT-DEV
+               GO       ROT-MTCH-00.
+           MOVE     SPACES    TO  CHV-FAT.
+       ROT-MTCH-10.
+           START    CADFAT       KEY  >   CHV-FAT
+           IF  FST-FAT   =  "23" GO       ROT-MTCH-20.
+       ROT-MTCH-15.
+           READ     CADFAT  NEXT  AT  END  GO       ROT-MTCH-20.
+           IF  NUM-FAT   NOT  =  NUM-TRT (IND2)
+                                 GO       ROT-MTCH-15.
+           DELETE   CADFAT
+           MOVE     NUM-TRT (IND2)  TO  FAT-DET
+           MOVE     VAL-TRT (IND2)  TO  VAL-DET
+           MOVE     "LIQUIDADO - BAIXADO"  TO  SIT-DET
+           WRITE    LIN-REL   FROM  LIN-DET
+           ADD      1         TO  TOT-PAG
+           GO       ROT-MTCH-00.
+       ROT-MTCH-20.
+           MOVE     NUM-TRT (IND2)  TO  FAT-DET
+           MOVE     VAL-TRT (IND2)  TO  VAL-DET
+           MOVE     "LIQUIDADO - FATURA NAO ENCONTRADA"  TO  SIT-DET
+           WRITE    LIN-REL   FROM  LIN-DET
+           GO       ROT-MTCH-00.
+
+       ROT-MTCH-90.
+           CLOSE    CADFAT
+           MOVE     SPACES    TO  LIN-REL
+           WRITE    LIN-REL
+           MOVE     TOT-PAG   TO  TOT-DET1
+           MOVE     TOT-DEV   TO  TOT-DET2
+           WRITE    LIN-REL   FROM  LIN-TOT
+           CLOSE    REL-RET
+           GOBACK.
+
+       ROT-LERT-00.
+           OPEN     INPUT     ARQRET
+           IF  FST-RET   =   "35"  GO       ROT-LERT-90.
+       ROT-LERT-10.
+           READ     ARQRET    AT  END  GO  ROT-LERT-90.
+           ADD      1         TO  IND1
+           UNSTRING  LIN-RET  DELIMITED  BY  "|"
+                     INTO     NUM-TRT  (IND1)
+                              VAL-TRT  (IND1)
+                              SIT-TRT  (IND1)
+           GO       ROT-LERT-10.
+       ROT-LERT-90.
+           IF  FST-RET   NOT  =  "35"  CLOSE    ARQRET.
