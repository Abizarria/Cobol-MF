@@ -0,0 +1,101 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6000.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADATV        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-ATV
+                       FILE          STATUS  IS  FST-ATV.
+
+           SELECT      CADEST        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  SEQUENTIAL
+                       RECORD        KEY     IS  CHV-EST
+                       FILE          STATUS  IS  FST-EST.
+
+           SELECT      REL-CMP       ASSIGN  TO  "COMPRAR.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-CMP.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADATV.CPY.
+       COPY  CADEST.CPY.
+
+       FD  REL-CMP.
+       01  LIN-CMP              PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-ATV          PIC  X(02).
+           03  FST-EST          PIC  X(02).
+           03  FST-CMP          PIC  X(02).
+           03  QTD-SUG          PIC  S9(06)V99.
+           03  TOT-ITM          PIC  9(05)  VALUE  ZEROS.
+
+       01  LIN-CAB1             PIC  X(80)  VALUE
+           "RELATORIO DE PRODUTOS A COMPRAR (ESTOQUE ABAIXO DO MINIMO)".
+       01  LIN-CAB2              PIC  X(80)  VALUE
+           "CODIGO SUF DESCRICAO      FORNECEDOR   SALDO  MINIMO SUGES".
+       01  LIN-DET.
+           03  PRX-DET          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  SUF-DET          PIC  ZZ9.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  DES-DET          PIC  X(25).
+           03  FOR-DET          PIC  X(17).
+           03  SDO-DET          PIC  ZZZ.ZZ9,99.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  MIN-DET          PIC  ZZZ.ZZ9.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  SUG-DET          PIC  ZZZ.ZZ9.
+       01  LIN-TOT.
+           03  FILLER           PIC  X(20)  VALUE
+               "TOTAL DE ITENS.....".
+           03  TOT-DET          PIC  ZZ.ZZ9.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     INPUT     CADATV   CADEST
+           OPEN     OUTPUT    REL-CMP
+           WRITE    LIN-CMP   FROM  LIN-CAB1
+           WRITE    LIN-CMP   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-CMP
+           WRITE    LIN-CMP.
+
+       ROT-LEIT-00.
+           READ     CADEST    NEXT  AT  END  GO  ROT-FECH-00.
+           IF  MIN-EST   =   0      GO       ROT-LEIT-00.
+           IF  SDO-EST   NOT  <     MIN-EST  GO  ROT-LEIT-00.
+           MOVE     PRX-EST   TO  CHV-ATV
+           MOVE     CHV-ATV   TO  PRX-DET
+           READ     CADATV    INVALID KEY  MOVE  SPACES  TO  DES-ATV.
+           MOVE     SUF-EST   TO  SUF-DET
+           MOVE     DES-EST   TO  DES-DET
+           MOVE     FOR-EST   TO  FOR-DET
+           MOVE     SDO-EST   TO  SDO-DET
+           MOVE     MIN-EST   TO  MIN-DET
+           COMPUTE  QTD-SUG   =  (MIN-EST  *  2)  -  SDO-EST
+           IF  QTD-SUG   <   0      MOVE  0  TO  QTD-SUG.
+           MOVE     QTD-SUG   TO  SUG-DET
+           WRITE    LIN-CMP   FROM  LIN-DET
+           ADD      1         TO  TOT-ITM
+           GO       ROT-LEIT-00.
+
+       ROT-FECH-00.
+           MOVE     SPACES    TO  LIN-CMP
+           WRITE    LIN-CMP
+           MOVE     TOT-ITM   TO  TOT-DET
+           WRITE    LIN-CMP   FROM  LIN-TOT
+           CLOSE    CADATV    CADEST   REL-CMP
+           GOBACK.
