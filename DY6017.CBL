@@ -0,0 +1,90 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6017.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      REL-FEC       ASSIGN  TO  "FECHLOG.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       FD  REL-FEC.
+       01  LIN-FEC               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-REL          PIC  X(02).
+           03  IND1             PIC  9(02).
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+           03  HRA-EXE          PIC  X(10).
+
+           03  TB-PRG           VALUE
+               "DYRDIA" & "DY1253" & "DY1355" & "DY1531" & "DY1532"
+               & "DYRLMC".
+               05  NOM-PRG      PIC  X(06)  OCCURS  6.
+
+       01  PRM-OPR               PIC  X(10)  VALUE  "FECHAMENTO".
+
+       01  LIN-CAB1               PIC  X(80)  VALUE
+           "PACOTE DE FECHAMENTO - RELATORIOS DO PERIODO".
+       01  LIN-CAB2.
+           03  FILLER            PIC  X(10)  VALUE  "DATA  : ".
+           03  DIA-CAB           PIC  99.
+           03  FILLER            PIC  X(01)  VALUE  "/".
+           03  MES-CAB           PIC  99.
+           03  FILLER            PIC  X(01)  VALUE  "/".
+           03  ANO-CAB           PIC  99.
+       01  LIN-DET.
+           03  FILLER            PIC  X(10)  VALUE  "RELATORIO ".
+           03  PRG-DET           PIC  X(06).
+           03  FILLER            PIC  X(04)  VALUE  SPACES.
+           03  FILLER            PIC  X(10)  VALUE  "EXECUTADO ".
+           03  HRA-DET           PIC  X(10).
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           ACCEPT   DTA-SYS  FROM  DATE
+           OPEN     OUTPUT   REL-FEC
+           WRITE    LIN-FEC  FROM  LIN-CAB1
+           MOVE     DIA-SYS  TO  DIA-CAB
+           MOVE     MES-SYS  TO  MES-CAB
+           MOVE     ANO-SYS  TO  ANO-CAB
+           WRITE    LIN-FEC  FROM  LIN-CAB2
+           MOVE     SPACES   TO  LIN-FEC
+           WRITE    LIN-FEC
+           MOVE     1        TO  IND1.
+
+       ROT-EXEC-00.
+           IF  IND1      >   6   GO  ROT-EXEC-90.
+           PERFORM  ROT-CALL-00
+           ACCEPT   HRA-EXE  FROM  TIME
+           MOVE     NOM-PRG (IND1)  TO  PRG-DET
+           MOVE     HRA-EXE         TO  HRA-DET
+           WRITE    LIN-FEC  FROM  LIN-DET
+           ADD      1        TO  IND1
+           GO       ROT-EXEC-00.
+       ROT-EXEC-90.
+           CLOSE    REL-FEC
+           GOBACK.
+
+       ROT-CALL-00.
+           EVALUATE IND1
+               WHEN  1  CALL  "DYRDIA"
+               WHEN  2  CALL  "DY1253"  USING  PRM-OPR
+               WHEN  3  CALL  "DY1355"  USING  PRM-OPR
+               WHEN  4  CALL  "DY1531"  USING  PRM-OPR
+               WHEN  5  CALL  "DY1532"  USING  PRM-OPR
+               WHEN  6  CALL  "DYRLMC"
+           END-EVALUATE.
