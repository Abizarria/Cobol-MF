@@ -0,0 +1,263 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DYCHEQ.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADTMP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TMP
+                       FILE          STATUS  IS  FST-TMP.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADTMP.CPY.
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-TMP          PIC  X(02).
+
+           03  VAL-INT          PIC  9(07).
+           03  VAL-CTV          PIC  9(02).
+           03  MLH-CHQ          PIC  9(01).
+           03  MIL-CHQ          PIC  9(03).
+           03  UNI-CHQ          PIC  9(03).
+           03  RST-CHQ          PIC  9(07).
+           03  IND-C            PIC  9(01).
+           03  IND-D            PIC  9(01).
+           03  IND-U            PIC  9(01).
+
+           03  EXT-CHQ          PIC  X(150).
+           03  GRP-CHQ          PIC  X(40).
+
+           03  DIA-AUX          PIC  9(02).
+           03  MES-AUX          PIC  9(02).
+           03  ANO-AUX          PIC  9(02).
+           03  DAT-AUX          PIC  X(10).
+
+           03  TAB-UNI.
+               05  FILLER       PIC  X(07)  VALUE  "UM".
+               05  FILLER       PIC  X(07)  VALUE  "DOIS".
+               05  FILLER       PIC  X(07)  VALUE  "TRES".
+               05  FILLER       PIC  X(07)  VALUE  "QUATRO".
+               05  FILLER       PIC  X(07)  VALUE  "CINCO".
+               05  FILLER       PIC  X(07)  VALUE  "SEIS".
+               05  FILLER       PIC  X(07)  VALUE  "SETE".
+               05  FILLER       PIC  X(07)  VALUE  "OITO".
+               05  FILLER       PIC  X(07)  VALUE  "NOVE".
+           03  RED-UNI          REDEFINES   TAB-UNI.
+               05  UNI-TAB      PIC  X(07)  OCCURS  9.
+
+           03  TAB-DZE.
+               05  FILLER       PIC  X(11)  VALUE  "DEZ".
+               05  FILLER       PIC  X(11)  VALUE  "ONZE".
+               05  FILLER       PIC  X(11)  VALUE  "DOZE".
+               05  FILLER       PIC  X(11)  VALUE  "TREZE".
+               05  FILLER       PIC  X(11)  VALUE  "QUATORZE".
+               05  FILLER       PIC  X(11)  VALUE  "QUINZE".
+               05  FILLER       PIC  X(11)  VALUE  "DEZESSEIS".
+               05  FILLER       PIC  X(11)  VALUE  "DEZESSETE".
+               05  FILLER       PIC  X(11)  VALUE  "DEZOITO".
+               05  FILLER       PIC  X(11)  VALUE  "DEZENOVE".
+           03  RED-DZE          REDEFINES   TAB-DZE.
+               05  DZE-TAB      PIC  X(11)  OCCURS  10.
+
+           03  TAB-DEZ.
+               05  FILLER       PIC  X(10)  VALUE  "VINTE".
+               05  FILLER       PIC  X(10)  VALUE  "TRINTA".
+               05  FILLER       PIC  X(10)  VALUE  "QUARENTA".
+               05  FILLER       PIC  X(10)  VALUE  "CINQUENTA".
+               05  FILLER       PIC  X(10)  VALUE  "SESSENTA".
+               05  FILLER       PIC  X(10)  VALUE  "SETENTA".
+               05  FILLER       PIC  X(10)  VALUE  "OITENTA".
+               05  FILLER       PIC  X(10)  VALUE  "NOVENTA".
+           03  RED-DEZ          REDEFINES   TAB-DEZ.
+               05  DEZ-TAB      PIC  X(10)  OCCURS  8.
+
+           03  TAB-CEM.
+               05  FILLER       PIC  X(12)  VALUE  "DUZENTOS".
+               05  FILLER       PIC  X(12)  VALUE  "TREZENTOS".
+               05  FILLER       PIC  X(12)  VALUE  "QUATROCENTOS".
+               05  FILLER       PIC  X(12)  VALUE  "QUINHENTOS".
+               05  FILLER       PIC  X(12)  VALUE  "SEISCENTOS".
+               05  FILLER       PIC  X(12)  VALUE  "SETECENTOS".
+               05  FILLER       PIC  X(12)  VALUE  "OITOCENTOS".
+               05  FILLER       PIC  X(12)  VALUE  "NOVECENTOS".
+           03  RED-CEM          REDEFINES   TAB-CEM.
+               05  CEM-TAB      PIC  X(12)  OCCURS  8.
+
+       01  DET-001.
+           03  FILLER           PIC  X(10)  VALUE  "DATA ....:".
+           03  DAT-DT1          PIC  X(10).
+           03  FILLER           PIC  X(09)  VALUE  SPACES.
+           03  FILLER           PIC  X(10)  VALUE  "CHEQUE N.:".
+           03  DOC-DT1          PIC  ZZZZZZ9.
+
+       01  DET-002.
+           03  FILLER           PIC  X(10)  VALUE  "PAGUE A .:".
+           03  NOM-DT2          PIC  X(25).
+           03  FILLER           PIC  X(04)  VALUE  SPACES.
+           03  VAL-DT2          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  DET-003.
+           03  FILLER           PIC  X(10)  VALUE  "VALOR ...:".
+           03  EXT-DT3          PIC  X(68).
+
+       01  PRM-IMP.
+           03  ARQ-IMP          PIC  9(06).
+           03  PAG-IMP          PIC  9(03).
+           03  FLG-IMP          PIC  9(01)  VALUE  1.
+           03  LIN-IMP          PIC  9(02)  VALUE  03.
+           03  CL1-IMP          PIC  9(02)  VALUE  40.
+           03  CL2-IMP          PIC  9(02)  VALUE  46.
+
+       LINKAGE         SECTION.
+
+       01  PRM-CHQ.
+           03  BCO-CHQ          PIC  9(03).
+           03  DOC-CHQ          PIC  9(07).
+           03  DTA-CHQ          PIC  9(06).
+           03  NOM-CHQ          PIC  X(25).
+           03  VAL-CHQ          PIC  9(07)V99.
+
+       PROCEDURE       DIVISION  USING  PRM-CHQ.
+
+       ROT-0000-00.
+           MOVE     VAL-CHQ  TO  VAL-INT
+           MOVE     DTA-CHQ  TO  DIA-AUX
+           MOVE     VAL-CHQ  TO  VAL-CTV
+           PERFORM  ROT-EXT-00
+           ACCEPT   ARQ-IMP   FROM    TIME
+           OPEN     OUTPUT   CADTMP
+           MOVE     ZEROS    TO  CHV-TMP.
+
+       ROT-IMPR-00.
+           MOVE     DIA-AUX  TO  DAT-AUX  (1: 2)
+           MOVE     "/"      TO  DAT-AUX  (3: 1)
+           MOVE     MES-AUX  TO  DAT-AUX  (4: 2)
+           MOVE     "/"      TO  DAT-AUX  (6: 1)
+           MOVE     ANO-AUX  TO  DAT-AUX  (7: 2)
+           MOVE     SPACES   TO  DAT-AUX  (9: 2)
+           ADD      1        TO  CHV-TMP
+           MOVE     1        TO  LIN-TMP
+           MOVE     DAT-AUX  TO  DAT-DT1
+           MOVE     DOC-CHQ  TO  DOC-DT1
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     2        TO  LIN-TMP
+           MOVE     NOM-CHQ  TO  NOM-DT2
+           MOVE     VAL-CHQ  TO  VAL-DT2
+           MOVE     DET-002  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     3        TO  LIN-TMP
+           MOVE     EXT-CHQ (1: 68)  TO  EXT-DT3
+           MOVE     DET-003  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     3        TO  PAG-IMP
+           CLOSE    CADTMP
+           CALL     "DYIMPR"     USING    PRM-IMP
+           DELETE     FILE       CADTMP
+           GOBACK.
+
+       ROT-EXT-00.
+           MOVE     SPACES   TO  EXT-CHQ
+           COMPUTE  MLH-CHQ   =  VAL-INT  /   1000000
+           COMPUTE  RST-CHQ   =  VAL-INT  -   MLH-CHQ  *  1000000
+           COMPUTE  MIL-CHQ   =  RST-CHQ  /   1000
+           COMPUTE  UNI-CHQ   =  RST-CHQ  -   MIL-CHQ  *  1000
+           IF  MLH-CHQ   >    0
+               MOVE     MLH-CHQ  TO  IND-U
+               PERFORM  ROT-GRP-00
+                  THRU  ROT-GRP-10
+               STRING   EXT-CHQ   DELIMITED  BY  SPACE
+                        GRP-CHQ   DELIMITED  BY  SPACE
+                        " "       DELIMITED  BY  SIZE
+                        INTO  EXT-CHQ
+               IF  MLH-CHQ   =    1
+                   STRING  EXT-CHQ  DELIMITED BY SPACE
+                           " MILHAO "  DELIMITED BY SIZE
+                           INTO EXT-CHQ
+               ELSE
+                   STRING  EXT-CHQ  DELIMITED BY SPACE
+                           " MILHOES "  DELIMITED BY SIZE
+                           INTO EXT-CHQ.
+           IF  MIL-CHQ   >    0
+               MOVE     MIL-CHQ  TO  IND-C  IND-D  IND-U
+               PERFORM  ROT-GRP-00
+                  THRU  ROT-GRP-10
+               STRING   EXT-CHQ   DELIMITED  BY  SPACE
+                        GRP-CHQ   DELIMITED  BY  SPACE
+                        " MIL "  DELIMITED  BY  SIZE
+                        INTO  EXT-CHQ.
+           IF  UNI-CHQ   >    0  OR  (MLH-CHQ = 0 AND MIL-CHQ = 0)
+               MOVE     UNI-CHQ  TO  IND-C  IND-D  IND-U
+               PERFORM  ROT-GRP-00
+                  THRU  ROT-GRP-10
+               STRING   EXT-CHQ   DELIMITED  BY  SPACE
+                        GRP-CHQ   DELIMITED  BY  SPACE
+                        " "       DELIMITED  BY  SIZE
+                        INTO  EXT-CHQ.
+           IF  VAL-INT   =    1
+               STRING  EXT-CHQ  DELIMITED BY SPACE
+                       " REAL"  DELIMITED BY SIZE
+                       INTO EXT-CHQ
+           ELSE
+               STRING  EXT-CHQ  DELIMITED BY SPACE
+                       " REAIS"  DELIMITED BY SIZE
+                       INTO EXT-CHQ.
+           IF  VAL-CTV   >    0
+               MOVE     VAL-CTV  TO  IND-C  IND-D  IND-U
+               PERFORM  ROT-GRP-00
+                  THRU  ROT-GRP-10
+               IF  VAL-CTV   =    1
+                   STRING  EXT-CHQ  DELIMITED BY SPACE
+                           " E "     DELIMITED BY SIZE
+                           GRP-CHQ   DELIMITED BY SPACE
+                           " CENTAVO"  DELIMITED BY SIZE
+                           INTO EXT-CHQ
+               ELSE
+                   STRING  EXT-CHQ  DELIMITED BY SPACE
+                           " E "     DELIMITED BY SIZE
+                           GRP-CHQ   DELIMITED BY SPACE
+                           " CENTAVOS"  DELIMITED BY SIZE
+                           INTO EXT-CHQ.
+
+       ROT-GRP-00.
+           MOVE     SPACES   TO  GRP-CHQ
+           COMPUTE  IND-C     =  IND-U    /   100
+           COMPUTE  IND-D     = (IND-U    -   IND-C  *  100)  /  10
+           COMPUTE  IND-U     =  IND-U    -   IND-C  *  100
+                              -  IND-D    *   10.
+       ROT-GRP-10.
+           IF  IND-C   =  1  AND  IND-D  =  0  AND  IND-U  =  0
+               MOVE     "CEM"    TO  GRP-CHQ
+           ELSE
+               IF  IND-C   =  1
+                   MOVE     "CENTO"  TO  GRP-CHQ
+               ELSE
+                   IF  IND-C   >  1
+                       MOVE  CEM-TAB (IND-C - 1)  TO  GRP-CHQ.
+           IF  IND-D   =  1
+               STRING   GRP-CHQ      DELIMITED  BY  SPACE
+                        " E "        DELIMITED  BY  SIZE
+                        DZE-TAB (IND-U + 1)  DELIMITED  BY  SPACE
+                        INTO  GRP-CHQ
+           ELSE
+               IF  IND-D   >  1
+                   STRING   GRP-CHQ      DELIMITED  BY  SPACE
+                            " E "        DELIMITED  BY  SIZE
+                            DEZ-TAB (IND-D - 1)  DELIMITED  BY  SPACE
+                            INTO  GRP-CHQ
+               IF  IND-U   >  0
+                   STRING   GRP-CHQ      DELIMITED  BY  SPACE
+                            " E "        DELIMITED  BY  SIZE
+                            UNI-TAB (IND-U)  DELIMITED  BY  SPACE
+                            INTO  GRP-CHQ.
