@@ -0,0 +1,169 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6002.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      BACKUP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE  SEQUENTIAL
+                       FILE          STATUS  IS  FST-BCK.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       FD  BACKUP    VALUE  OF  FILE-ID  "BACKUP.TXT".
+
+       01  REG-BCK              PIC  X(50).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-BCK          PIC  X(02).
+
+           03  IND1             PIC  9(02)  VALUE  1.
+
+           03  TAB-ARQ.
+               05  ARQ-01       PIC  X(10)  VALUE  "CADATV.DAT".
+               05  ARQ-02       PIC  X(10)  VALUE  "CADATV.IDX".
+               05  ARQ-03       PIC  X(10)  VALUE  "CADBCO.DAT".
+               05  ARQ-04       PIC  X(10)  VALUE  "CADBCO.IDX".
+               05  ARQ-05       PIC  X(10)  VALUE  "CADCDV.DAT".
+               05  ARQ-06       PIC  X(10)  VALUE  "CADCDV.IDX".
+               05  ARQ-07       PIC  X(10)  VALUE  "CADCLI.DAT".
+               05  ARQ-08       PIC  X(10)  VALUE  "CADCLI.IDX".
+               05  ARQ-09       PIC  X(10)  VALUE  "CADCMB.DAT".
+               05  ARQ-10       PIC  X(10)  VALUE  "CADCMB.IDX".
+               05  ARQ-11       PIC  X(10)  VALUE  "CADCRD.DAT".
+               05  ARQ-12       PIC  X(10)  VALUE  "CADCRD.IDX".
+               05  ARQ-13       PIC  X(10)  VALUE  "CADCTR.DAT".
+               05  ARQ-14       PIC  X(10)  VALUE  "CADCXA.DAT".
+               05  ARQ-15       PIC  X(10)  VALUE  "CADCXA.IDX".
+               05  ARQ-16       PIC  X(10)  VALUE  "CADDSP.DAT".
+               05  ARQ-17       PIC  X(10)  VALUE  "CADDSP.IDX".
+               05  ARQ-18       PIC  X(10)  VALUE  "CADECR.DAT".
+               05  ARQ-19       PIC  X(10)  VALUE  "CADECR.IDX".
+               05  ARQ-20       PIC  X(10)  VALUE  "CADEST.DAT".
+               05  ARQ-21       PIC  X(10)  VALUE  "CADEST.IDX".
+               05  ARQ-22       PIC  X(10)  VALUE  "CADFAT.DAT".
+               05  ARQ-23       PIC  X(10)  VALUE  "CADFAT.IDX".
+               05  ARQ-24       PIC  X(10)  VALUE  "CADHLP.DAT".
+               05  ARQ-25       PIC  X(10)  VALUE  "CADHLP.IDX".
+               05  ARQ-26       PIC  X(10)  VALUE  "CADLBC.DAT".
+               05  ARQ-27       PIC  X(10)  VALUE  "CADLBC.IDX".
+               05  ARQ-28       PIC  X(10)  VALUE  "CADLCP.DAT".
+               05  ARQ-29       PIC  X(10)  VALUE  "CADLCP.IDX".
+               05  ARQ-30       PIC  X(10)  VALUE  "CADLCR.DAT".
+               05  ARQ-31       PIC  X(10)  VALUE  "CADLCR.IDX".
+               05  ARQ-32       PIC  X(10)  VALUE  "CADLCX.DAT".
+               05  ARQ-33       PIC  X(10)  VALUE  "CADLCX.IDX".
+               05  ARQ-34       PIC  X(10)  VALUE  "CADLDP.DAT".
+               05  ARQ-35       PIC  X(10)  VALUE  "CADLDP.IDX".
+               05  ARQ-36       PIC  X(10)  VALUE  "CADLES.DAT".
+               05  ARQ-37       PIC  X(10)  VALUE  "CADLES.IDX".
+               05  ARQ-38       PIC  X(10)  VALUE  "CADMDR.DAT".
+               05  ARQ-39       PIC  X(10)  VALUE  "CADMDR.IDX".
+               05  ARQ-40       PIC  X(10)  VALUE  "CADNTA.DAT".
+               05  ARQ-41       PIC  X(10)  VALUE  "CADNTA.IDX".
+               05  ARQ-42       PIC  X(10)  VALUE  "CADOPR.DAT".
+               05  ARQ-43       PIC  X(10)  VALUE  "CADOPR.IDX".
+               05  ARQ-44       PIC  X(10)  VALUE  "CADPRM.DAT".
+               05  ARQ-45       PIC  X(10)  VALUE  "CADPRS.DAT".
+               05  ARQ-46       PIC  X(10)  VALUE  "CADPRS.IDX".
+               05  ARQ-47       PIC  X(10)  VALUE  "CADSDO.DAT".
+               05  ARQ-48       PIC  X(10)  VALUE  "CADSDO.IDX".
+               05  ARQ-49       PIC  X(10)  VALUE  "CADSPL.DAT".
+               05  ARQ-50       PIC  X(10)  VALUE  "CADSPL.IDX".
+               05  ARQ-51       PIC  X(10)  VALUE  "CADTNQ.DAT".
+               05  ARQ-52       PIC  X(10)  VALUE  "CADTNQ.IDX".
+               05  ARQ-53       PIC  X(10)  VALUE  "CADEXC.DAT".
+               05  ARQ-54       PIC  X(10)  VALUE  "CADEXC.IDX".
+               05  ARQ-55       PIC  X(10)  VALUE  "CADLOG.DAT".
+               05  ARQ-56       PIC  X(10)  VALUE  "CADLOG.IDX".
+               05  ARQ-57       PIC  X(10)  VALUE  "CADLPR.DAT".
+               05  ARQ-58       PIC  X(10)  VALUE  "CADLPR.IDX".
+               05  ARQ-59       PIC  X(10)  VALUE  "CADMLG.DAT".
+               05  ARQ-60       PIC  X(10)  VALUE  "CADMLG.IDX".
+               05  ARQ-61       PIC  X(10)  VALUE  "CADAGE.DAT".
+               05  ARQ-62       PIC  X(10)  VALUE  "CADAGE.IDX".
+           03  RED-ARQ          REDEFINES   TAB-ARQ.
+               05  ARQ-TAB      PIC  X(10)  OCCURS  62.
+
+       01  PRM-ADS              PIC  9(02)  COMP-X.
+       01  PRM-FNC              PIC  9(02)  COMP-X  VALUE  35.
+
+       01  PRM-CMD.
+           03  SIZ-CMD          PIC  9(02)  COMP-X.
+           03  DES-CMD.
+               05  FILLER       PIC  X(05)  VALUE  "COPY".
+               05  ARQ-CMD      PIC  X(11).
+               05  LOC-CMD      PIC  X(50).
+               05  FILLER       PIC  X(06)  VALUE  " > NUL".
+
+       01  PRM-CM2.
+           03  SIZ-CM2          PIC  9(02)  COMP-X.
+           03  DES-CM2.
+               05  FILLER       PIC  X(05)  VALUE  "COPY".
+               05  ARQ-CM2      PIC  X(11).
+               05  LOC-CM2      PIC  X(50).
+               05  FILLER       PIC  X(06)  VALUE  " > NUL".
+
+       01  PRM-CM3.
+           03  SIZ-CM3          PIC  9(02)  COMP-X.
+           03  DES-CM3.
+               05  FILLER       PIC  X(06)  VALUE  "FC /B".
+               05  ARQ-CM3      PIC  X(11).
+               05  LOC-CM3      PIC  X(50).
+               05  FILLER       PIC  X(17)  VALUE  " >> BACKCHK.TXT".
+
+       01  PRM-CM4.
+           03  SIZ-CM4          PIC  9(02)  COMP-X.
+           03  DES-CM4          PIC  X(22)  VALUE
+                                 "DEL BACKCHK.TXT > NUL".
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     INPUT        BACKUP
+           READ     BACKUP
+           MOVE     REG-BCK  TO  LOC-CMD
+           READ     BACKUP
+           IF  FST-BCK   =   "10"  MOVE  SPACES   TO  LOC-CM2
+                                    ELSE  MOVE  REG-BCK  TO  LOC-CM2.
+           CLOSE    BACKUP
+           IF  LOC-CM2   NOT  =  SPACES
+               DISPLAY  DES-CM4      UPON    COMMAND-LINE
+               PERFORM  ROT-COPY-30.
+
+       ROT-BACK-10.
+           MOVE     ARQ-TAB     (IND1)    TO  ARQ-CMD
+           DISPLAY  DES-CMD      UPON    COMMAND-LINE
+           PERFORM  ROT-COPY-00
+           IF  LOC-CM2   NOT  =  SPACES
+               MOVE     ARQ-TAB  (IND1)   TO  ARQ-CM2
+               DISPLAY  DES-CM2      UPON  COMMAND-LINE
+               PERFORM  ROT-COPY-10
+               MOVE     ARQ-TAB  (IND1)   TO  ARQ-CM3
+               MOVE     LOC-CMD          TO  LOC-CM3
+               DISPLAY  DES-CM3      UPON  COMMAND-LINE
+               PERFORM  ROT-COPY-20.
+           IF  IND1      >   61  GOBACK.
+           ADD      1   TO  IND1 GO       ROT-BACK-10.
+
+       ROT-COPY-00.
+           CALL  X"91"    USING  PRM-ADS
+                                 PRM-FNC  PRM-CMD.
+
+       ROT-COPY-10.
+           CALL  X"91"    USING  PRM-ADS
+                                 PRM-FNC  PRM-CM2.
+
+       ROT-COPY-20.
+           CALL  X"91"    USING  PRM-ADS
+                                 PRM-FNC  PRM-CM3.
+
+       ROT-COPY-30.
+           CALL  X"91"    USING  PRM-ADS
+                                 PRM-FNC  PRM-CM4.
