@@ -67,6 +67,9 @@
            03  RED-NOM          REDEFINES   NOM-PSQ.
                05  LET-PSQ      PIC  X(01)  OCCURS  25.
 
+           03  TPV-AUX          PIC  X(01).
+           03  VDP-AUX          PIC  9(06)V9(04).
+
        01  PRM-HLP.
            03  PRG-HLP          PIC  X(04)  VALUE  "1212".
            03  BCK-HLP          PIC  9(01)  VALUE  3.
@@ -133,7 +136,8 @@
                    " Descri??o ......:".
                05  LINE 13 COLUMN 16 PIC X(49) FROM
                    " Pre?o de Venda .:".
-               05  LINE 14 COLUMN 16 PIC X(49) FROM SPACES.
+               05  LINE 14 COLUMN 16 PIC X(49) FROM
+                   "  Venda p/ Frota (S/N) ..:                       ".
                05  LINE 15 COLUMN 16 PIC X(49) FROM
                    " Saldo Estoque ..:               Venda :".
            03  BCK-CLR 02 FOR-CLR 15.
@@ -164,6 +168,7 @@
            03  SUF-I01 LINE 10 COLUMN 37 PIC ZZ9     USING SUF-EST.
            03  PSQ-I01 LINE 12 COLUMN 35 PIC X(25)   USING NOM-PSQ.
            03  QTD-I01 LINE 15 COLUMN 57 PIC Z.ZZ9,9 USING QTD-LCT.
+           03  TPV-I01 LINE 14 COLUMN 42 PIC X(01)   USING TPV-AUX.
 
        01  ENTR-02 BCK-CLR 02 FOR-CLR 15.
            03  SUF-I02 LINE 10 COLUMN 37 PIC 9(03)        FROM SUF-EST.
@@ -172,6 +177,7 @@
            03  VDA-I02 LINE 13 COLUMN 35 PIC ZZZ.ZZ9,9999 FROM VDA-EST.
            03  SDO-I02 LINE 15 COLUMN 34 PIC ----.--9,9   FROM SDO-EST.
            03  QTD-I02 LINE 15 COLUMN 57 PIC Z.ZZ9,9      FROM QTD-LCT.
+           03  TPV-I02 LINE 14 COLUMN 42 PIC X(01)        FROM TPV-AUX.
 
        01  ENTR-03.
            03  QTD-A01  LINE IND4 COLUMN 50 PIC ZZ9,9  USING QTD-LCT.
@@ -205,6 +211,12 @@
            READ     CADEST       MOVE 21  TO  IND-MSG
            IF  FST-EST   =  "23" PERFORM  ROT-MSGM-00
                                  GO       ROT-INCL-00.
+           IF  DTF-EST   NOT   =   0   AND
+               DTA-MVC   >       DTF-EST
+                                 MOVE     VDR-EST  TO  VDA-EST
+                                 MOVE     ZEROS    TO  DTI-EST
+                                 DTF-EST  VDR-EST
+                                 REWRITE  REG-EST.
        ROT-INCL-10.
            DISPLAY  SUF-I02      DES-I02
                     VDA-I02      SDO-I02.
@@ -216,12 +228,27 @@
            IF  TCL-MSG   =   06  GO       ROT-ST06-00.
            IF  TCL-MSG   >   00  GO       ROT-INCL-20.
            IF  HEX-MSG   =   27  GO       ROT-INCL-00.
-           MOVE     ZEROS    TO  QTD-LCT.
+           MOVE     ZEROS    TO  QTD-LCT
+           MOVE     "N"      TO  TPV-AUX
+           DISPLAY  TPV-I02.
+
+       ROT-INCL-26.
+           ACCEPT   TPV-I01      DISPLAY  TPV-I02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-INCL-20.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-INCL-26.
+           IF  TPV-AUX  NOT   =  "S"  AND
+               TPV-AUX  NOT   =  "N"   GO       ROT-INCL-26.
+           IF  TPV-AUX   =   "S"  AND  VDF-EST  NOT  =  0
+                                 MOVE     VDF-EST  TO  VDP-AUX
+           ELSE
+                                 MOVE     VDA-EST  TO  VDP-AUX.
 
        ROT-INCL-30.
            ACCEPT   QTD-I01      DISPLAY  QTD-I02
            ACCEPT   TECLADO FROM ESCAPE   KEY
-           IF  TECLADO   =   01  GO       ROT-INCL-00.
+           IF  TECLADO   =   01  GO       ROT-INCL-26.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-INCL-30.
            IF  QTD-LCT   =    0  GO       ROT-INCL-30.
@@ -229,7 +256,7 @@
            COMPUTE  CTD-PRS   =  CTD-PRS
                               +  QTD-LCT  *   CTM-EST
            COMPUTE  VDD-PRS   =  VDD-PRS
-                              +  QTD-LCT  *   VDA-EST
+                              +  QTD-LCT  *   VDP-AUX
            MOVE     TUR-PRS  TO  TUR-LCX
            MOVE     CXA-PRS  TO  CXA-LCX
            MOVE     ATV-PRS  TO  ATV-LCX
@@ -238,7 +265,7 @@
            MOVE     SUF-EST  TO  COD-001
            READ     CADLCX
            MOVE     DES-EST  TO  HST-LCX
-           MOVE     VDA-EST  TO  VAL-LCX
+           MOVE     VDP-AUX  TO  VAL-LCX
            IF  FST-LCX   =  "23" MOVE     QTD-LCT  TO  QTD-LCX
                                  WRITE    REG-LCX
            ELSE
