@@ -19,21 +19,31 @@
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      REL-CSV       ASSIGN  TO  "ATVOPR.CSV"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-CSV.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADSPL.CPY.
        COPY  CADTMP.CPY.
 
+       FD  REL-CSV.
+       01  LIN-CSV                PIC  X(120).
+
        WORKING-STORAGE SECTION.
 
        01  AUXLIARES.
            03  FST-SPL          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-CSV          PIC  X(02).
 
            03  IND1             PIC  9(02).
            03  IND2             PIC  9(02).
            03  TECLADO          PIC  9(02).
+           03  RSP-OPC          PIC  X(01).
+           03  FLG-CSV          PIC  X(01)  VALUE  "N".
 
            03  DTA-SYS.
                05  ANO-SYS      PIC  9(02).
@@ -147,6 +157,29 @@
 
        01  CAB-005              PIC X(137)  VALUE  ALL  "- ".
 
+       01  CAB-CSV                PIC  X(120)  VALUE
+           "DATA,HORA,OPERADOR,PRIORIDADE,REIMPRESSOES,OPCAO 1,
+      -    "OPCAO 2,OPCAO 3,OPCAO 4".
+
+       01  DET-CSV.
+           03  DTA-CS1          PIC  X(08).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  HRA-CS1          PIC  X(08).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  OPR-CS1          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  PRI-CS1          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  RPT-CS1          PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  OP1-CS1          PIC  X(25).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  OP2-CS1          PIC  X(25).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  OP3-CS1          PIC  X(25).
+           03  FILLER           PIC  X(01)  VALUE  ",".
+           03  OP4-CS1          PIC  X(25).
+
        01  DET-001.
            03  DIA-DT1          PIC  9(02).
            03  FILLER           PIC  X(01)  VALUE  "/".
@@ -227,6 +260,21 @@
 
        SCREEN          SECTION.
 
+       01  TELA-00.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 10 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 12 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 11 COLUMN 17 PIC X(47) FROM
+                   "  Exportar Relat?rio p/ CSV (S/N) ? [ ]        ".
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 11 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENTR-00  BCK-CLR 05 FOR-CLR 15
+                    LINE 11 COLUMN 54 PIC X(01) USING RSP-OPC AUTO.
+
        01  TELA-01.
            03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "?" FOR-CLR 8.
            03  BCK-CLR 04 FOR-CLR 15.
@@ -292,11 +340,29 @@
        ROT-0000-00.
            CALL    "DYSPOL"  USING   PRM-OPR  PRM-SPL
            IF  LCK-SPL = 1   GOBACK.
-           DISPLAY  TELA-01  TELA-02
+           DISPLAY  TELA-01
+           PERFORM  ROT-CSVP-00  THRU  ROT-CSVP-90
+           DISPLAY  TELA-02
            ACCEPT   ARQ-IMP   FROM   TIME
-           OPEN     INPUT    CADSPL  OUTPUT   CADTMP
+           OPEN     I-O      CADSPL  OUTPUT   CADTMP
+           IF  FLG-CSV   =   "S"  OPEN     OUTPUT   REL-CSV
+                                   MOVE     CAB-CSV  TO  LIN-CSV
+                                   WRITE    LIN-CSV.
            MOVE     ZEROS      TO    DTA-DTA.
 
+       ROT-CSVP-00.
+           MOVE     SPACES   TO  RSP-OPC
+           DISPLAY  TELA-00.
+
+       ROT-CSVP-10.
+           ACCEPT   ENTR-00
+           IF  RSP-OPC  NOT   =  "S"  AND  RSP-OPC  NOT  =  "N"
+                                 GO       ROT-CSVP-10.
+           MOVE     RSP-OPC  TO  FLG-CSV.
+
+       ROT-CSVP-90.
+           EXIT.
+
        ROT-ENTR-00.
            MOVE 35  TO  COL-DTA  PERFORM  ROT-DATA-00
            IF  FLG-DTA   =   0   GO       ROT-EXIT-00.
@@ -389,6 +455,20 @@
            ADD      1        TO  CHV-TMP
            MOVE     DET-001  TO  DET-TMP
            WRITE    REG-TMP
+           IF  FLG-CSV   =   "S"
+               MOVE     DET-001 (1: 8)   TO  DTA-CS1
+               MOVE     DET-001 (11:8)   TO  HRA-CS1
+               MOVE     OPR-DT1  TO  OPR-CS1
+               MOVE     PRI-SPL  TO  PRI-CS1
+               MOVE     RPT-SPL  TO  RPT-CS1
+               MOVE     OP1-DT1  TO  OP1-CS1
+               MOVE     OP2-DT1  TO  OP2-CS1
+               MOVE     OP3-DT1  TO  OP3-CS1
+               MOVE     OP4-DT1  TO  OP4-CS1
+               MOVE     DET-CSV  TO  LIN-CSV
+               WRITE    LIN-CSV.
+           ADD      1        TO  RPT-SPL
+           REWRITE  REG-SPL
            READ     CADSPL  NEXT
            IF  FST-SPL   =  "10" OR       DTA-SPL
                >   DTA-DTA       PERFORM  ROT-IMPR-30
@@ -437,4 +517,5 @@
 
        ROT-EXIT-00.
            CLOSE   CADSPL  CADTMP
+           IF  FLG-CSV   =   "S"  CLOSE    REL-CSV.
            DELETE   FILE   CADTMP  GOBACK.
