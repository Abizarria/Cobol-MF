@@ -0,0 +1,181 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6005.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADBCO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-BCO
+                       FILE          STATUS  IS  FST-BCO.
+
+           SELECT      CADLBC        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LBC
+                       FILE          STATUS  IS  FST-LBC.
+
+           SELECT      EXTOFX        ASSIGN  TO  "EXTRATO.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-OFX.
+
+           SELECT      REL-OFX       ASSIGN  TO  "CONCOFX.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADBCO.CPY.
+       COPY  CADLBC.CPY.
+
+       FD  EXTOFX.
+       01  LIN-OFX               PIC  X(80).
+
+       FD  REL-OFX.
+       01  LIN-REL               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-BCO          PIC  X(02).
+           03  FST-LBC          PIC  X(02).
+           03  FST-OFX          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  IND1             PIC  9(04)  VALUE  ZEROS.
+           03  IND2             PIC  9(04).
+           03  TOT-DIV          PIC  9(05)  VALUE  ZEROS.
+           03  BCO-AUX          PIC  9(03).
+
+           03  TAB-OFX.
+               05  REG-TOF       OCCURS  999.
+                   07  BCO-TOF   PIC  9(03).
+                   07  DTA-TOF   PIC  X(10).
+                   07  VAL-TOF   PIC  S9(07)V9(02).
+                   07  MEM-TOF   PIC  X(25).
+                   07  MTD-TOF   PIC  X(01)  VALUE  "N".
+
+       01  LIN-CAB1              PIC  X(80)  VALUE
+           "CONCILIACAO DE EXTRATO BANCARIO (OFX) X CADLBC".
+       01  LIN-CAB2              PIC  X(80)  VALUE
+           "BANCO  DATA        HISTORICO                 VALOR SITUACAO".
+       01  LIN-DET.
+           03  BCO-DET           PIC  ZZ9.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  DTA-DET           PIC  X(10).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  HST-DET           PIC  X(25).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  VAL-DET           PIC  -ZZ.ZZ9,99.
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  SIT-DET           PIC  X(26).
+       01  LIN-TOT.
+           03  FILLER            PIC  X(45)  VALUE
+               "TOTAL DE DIVERGENCIAS ENCONTRADAS ..........".
+           03  TOT-DET           PIC  ZZ.ZZ9.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT    REL-OFX
+           WRITE    LIN-REL   FROM  LIN-CAB1
+           WRITE    LIN-REL   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-REL
+           WRITE    LIN-REL
+           PERFORM  ROT-LEOF-00
+              THRU  ROT-LEOF-10
+           OPEN     INPUT     CADBCO
+           MOVE     ZEROS     TO  CHV-BCO.
+       ROT-BCO-00.
+           START    CADBCO       KEY  >   CHV-BCO
+           IF  FST-BCO   =  "23" GO       ROT-BCO-90.
+           READ     CADBCO  NEXT
+           PERFORM  ROT-LBC-00
+              THRU  ROT-LBC-90
+           GO       ROT-BCO-00.
+
+       ROT-LBC-00.
+           OPEN     INPUT     CADLBC
+           MOVE     SPACES    TO  CHV-LBC
+           MOVE     CHV-BCO   TO  BCO-LBC
+           START    CADLBC       KEY  >   CHV-LBC
+           IF  FST-LBC   =  "23" CLOSE    CADLBC
+                                 GO       ROT-LBC-90.
+       ROT-LBC-10.
+           READ     CADLBC  NEXT  AT  END  GO       ROT-LBC-80.
+           IF  BCO-LBC   NOT  =  CHV-BCO  GO  ROT-LBC-80.
+           PERFORM  ROT-MTCH-00
+              THRU  ROT-MTCH-30
+           GO       ROT-LBC-10.
+       ROT-LBC-80.
+           CLOSE    CADLBC.
+       ROT-LBC-90.
+           EXIT.
+
+       ROT-MTCH-00.
+           MOVE     ZEROS     TO  IND2
+           MOVE     CHV-BCO   TO  BCO-AUX.
+       ROT-MTCH-10.
+           ADD      1         TO  IND2
+           IF  IND2      >    IND1  PERFORM  ROT-MTCH-20
+                                     GO       ROT-MTCH-30.
+           IF  BCO-TOF  (IND2)  NOT  =  BCO-AUX
+               OR  DTA-TOF  (IND2)  NOT  =  DTA-LBC
+               OR  VAL-TOF  (IND2)  NOT  =  VAL-LBC
+                                     GO       ROT-MTCH-10.
+           MOVE     "S"       TO  MTD-TOF  (IND2).
+       ROT-MTCH-30.
+           EXIT.
+
+       ROT-MTCH-20.
+           MOVE     BCO-AUX   TO  BCO-DET
+           MOVE     DTA-LBC   TO  DTA-DET
+           MOVE     HST-LBC   TO  HST-DET
+           MOVE     VAL-LBC   TO  VAL-DET
+           MOVE     "LANCADO - SEM EXTRATO"  TO  SIT-DET
+           WRITE    LIN-REL   FROM  LIN-DET
+           ADD      1         TO  TOT-DIV.
+
+       ROT-BCO-90.
+           CLOSE    CADBCO
+           MOVE     ZEROS     TO  IND2.
+       ROT-PEND-00.
+           ADD      1         TO  IND2
+           IF  IND2      >    IND1  GO       ROT-FECH-00.
+           IF  MTD-TOF  (IND2)   =  "S"   GO  ROT-PEND-00.
+           MOVE     BCO-TOF  (IND2)   TO  BCO-DET
+           MOVE     DTA-TOF  (IND2)   TO  DTA-DET
+           MOVE     MEM-TOF  (IND2)   TO  HST-DET
+           MOVE     VAL-TOF  (IND2)   TO  VAL-DET
+           MOVE     "EXTRATO - SEM LANCAMENTO"  TO  SIT-DET
+           WRITE    LIN-REL   FROM  LIN-DET
+           ADD      1         TO  TOT-DIV
+           GO       ROT-PEND-00.
+
+       ROT-FECH-00.
+           MOVE     SPACES    TO  LIN-REL
+           WRITE    LIN-REL
+           MOVE     TOT-DIV   TO  TOT-DET
+           WRITE    LIN-REL   FROM  LIN-TOT
+           CLOSE    REL-OFX
+           GOBACK.
+
+       ROT-LEOF-00.
+           OPEN     INPUT     EXTOFX
+           IF  FST-OFX   =   "35"  GO       ROT-LEOF-90.
+       ROT-LEOF-10.
+           READ     EXTOFX    AT  END  GO  ROT-LEOF-90.
+           ADD      1         TO  IND1
+           UNSTRING  LIN-OFX  DELIMITED  BY  "|"
+                     INTO     BCO-TOF  (IND1)
+                              DTA-TOF  (IND1)
+                              VAL-TOF  (IND1)
+                              MEM-TOF  (IND1)
+           GO       ROT-LEOF-10.
+       ROT-LEOF-90.
+           IF  FST-OFX   NOT  =  "35"  CLOSE    EXTOFX.
