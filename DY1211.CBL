@@ -25,12 +25,33 @@
                        RECORD        KEY     IS  CHV-PRS
                        FILE          STATUS  IS  FST-PRS.
 
+           SELECT      CADEXC        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-EXC
+                       FILE          STATUS  IS  FST-EXC.
+
+           SELECT      CADOPR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OPR
+                       FILE          STATUS  IS  FST-OPR.
+
+           SELECT      CADOVR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OVR
+                       FILE          STATUS  IS  FST-OVR.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADECR.CPY.
        COPY  CADEST.CPY.
        COPY  CADPRS.CPY.
+       COPY  CADEXC.CPY.
+       COPY  CADOPR.CPY.
+       COPY  CADOVR.CPY.
 
        WORKING-STORAGE SECTION.
 
@@ -38,6 +59,13 @@
            03  FST-EST          PIC  X(02).
            03  FST-ECR          PIC  X(02).
            03  FST-PRS          PIC  X(02).
+           03  FST-EXC          PIC  X(02).
+           03  FST-OPR          PIC  X(02).
+           03  FST-OVR          PIC  X(02).
+
+           03  FLG-SPV          PIC  X(01).
+           03  SPV-AUX          PIC  X(10).
+           03  PWD-AUX          PIC  X(10).
 
            03  IND1             PIC  9(02).
            03  IND2             PIC  9(02).
@@ -46,6 +74,7 @@
            03  TECLADO          PIC  9(02).
            03  ECR-AUX          PIC  9(06)V9.
            03  AFR-AUX          PIC  9(04).
+           03  GIR-AUX          PIC  9(07)V9.
            03  VDA-AUX          PIC  9(06)V9.
 
            03  REG-AUX.
@@ -98,6 +127,8 @@
            03  DTA-MVC          PIC  9(06).
            03  POS-MVC          PIC  9(02).
 
+       01  PRM-OPR              PIC  X(10).
+
        SCREEN          SECTION.
 
        01  TELA-01.
@@ -143,17 +174,35 @@
        01  ENTR-01     AUTO.
            03  FCL-E01 LINE IND4 COLUMN 35 PIC ZZZZZ9,9 USING ECR-AUX.
            03  AFR-E01 LINE IND4 COLUMN 47 PIC ZZZ9     USING AFR-AUX.
+           03  GIR-E01 LINE IND4 COLUMN 55 PIC ZZZZZZ9,9
+                                             USING GIR-AUX.
 
        01  ENTR-02 BCK-CLR 07 FOR-CLR 12.
            03  FCL-T02 LINE IND4 COLUMN 35 PIC 999999,9  FROM ECR-AUX.
            03  AFR-T02 LINE IND4 COLUMN 47 PIC ZZZ9      FROM AFR-AUX.
+           03  GIR-T02 LINE IND4 COLUMN 55 PIC 9999999,9
+                                             FROM GIR-AUX.
            03  VDA-T02 LINE IND4 COLUMN 55 PIC ZZZ.ZZ9,9 FROM VDA-AUX.
 
-       PROCEDURE       DIVISION  USING  PRM-MVC.
+       01  TELA-SPV     BCK-CLR 07 FOR-CLR 15.
+           03  LINE 21 COLUMN 15 PIC X(30) FROM
+               "Operador Autorizante :".
+           03  LINE 22 COLUMN 15 PIC X(30) FROM
+               "Senha Autorizante ...:".
+
+       01  SPV-E02  LINE 21 COLUMN 40 PIC X(10)  USING SPV-AUX.
+       01  SPV-T02  BCK-CLR 07 FOR-CLR 12
+                    LINE 21 COLUMN 40 PIC X(10)  FROM SPV-AUX.
+       01  PWD-E02  NO-ECHO
+                    LINE 22 COLUMN 40 PIC X(10)  USING PWD-AUX.
+       01  PWD-T02  BCK-CLR 07 FOR-CLR 12
+                    LINE 22 COLUMN 40 PIC X(10)  FROM ALL "*".
+
+       PROCEDURE       DIVISION  USING  PRM-MVC  PRM-OPR.
 
        ROT-0000-00.
-           OPEN     INPUT        CADEST
-                    I-O          CADECR   CADPRS
+           OPEN     INPUT        CADEST   CADOPR
+                    I-O          CADECR   CADPRS   CADEXC   CADOVR
            MOVE     1        TO  IND1
            MOVE     TUR-MVC  TO  TUR-PRS
            MOVE     CXA-MVC  TO  CXA-PRS
@@ -211,7 +260,10 @@
            IF  FST-ECR   =  "9D" PERFORM  ROT-MSGM-00
                                  GO       ROT-MENU-30.
            MOVE     FCL-ECR  TO  ECR-AUX
-           MOVE     AFC-ECR  TO  AFR-AUX.
+           MOVE     AFC-ECR  TO  AFR-AUX
+           IF  GIR-ECR   =   ZEROS
+                                 MOVE  1000000,0  TO  GIR-ECR.
+           MOVE     GIR-ECR  TO  GIR-AUX.
 
        ROT-ENTR-10.
            ACCEPT   FCL-E01      DISPLAY  FCL-T02
@@ -226,12 +278,25 @@
            IF  TECLADO   =   01  GO       ROT-ENTR-10.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-20.
-           COMPUTE  VDA-AUX   = (ECR-AUX  +   1000000
+
+       ROT-ENTR-22.
+           ACCEPT   GIR-E01      DISPLAY  GIR-T02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-20.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-22.
+           IF  GIR-AUX   =   ZEROS
+                                 MOVE  1000000,0  TO  GIR-AUX.
+           COMPUTE  VDA-AUX   = (ECR-AUX  +   GIR-AUX
                               -  ICL-ECR) -   AFR-AUX
            DISPLAY  VDA-T02      MOVE 44  TO  IND-MSG
            IF  VDA-AUX  NOT   <  10000,0
+                                 PERFORM  ROT-EXC-00
+                                    THRU  ROT-EXC-10
                                  PERFORM  ROT-MSGM-00
-                                 GO       ROT-ENTR-20.
+                                 PERFORM  ROT-SUPV-00
+                                 IF  FLG-SPV  NOT  =  "S"
+                                       GO       ROT-ENTR-20.
            MOVE     1        TO  PRX-EST
            MOVE     CMB-ECR  TO  SUF-EST
            READ     CADEST
@@ -244,11 +309,69 @@
            MOVE     ICL-ECR  TO  ICL-AUX
            MOVE     ECR-AUX  TO  FCL-ECR  FCL-AUX
            MOVE     AFR-AUX  TO  AFC-ECR  AFC-AUX
+           MOVE     GIR-AUX  TO  GIR-ECR
            MOVE     VDA-AUX  TO  VDC-ECR  VDC-AUX
            MOVE     REG-AUX  TO  REG-TAB (IND3)
            REWRITE  REG-ECR
            DISPLAY  TELA-02      GO       ROT-ST06-00.
 
+       ROT-EXC-00.
+           MOVE     CHV-ECR  TO  BMB-EXC
+           MOVE     DTA-MVC  TO  DTA-EXC
+           MOVE     ZEROS    TO  LCT-EXC
+           MOVE     CMB-ECR  TO  CMB-EXC
+           MOVE     ICL-ECR  TO  ICL-EXC
+           MOVE     ECR-AUX  TO  FCL-EXC
+           MOVE     AFR-AUX  TO  AFR-EXC
+           MOVE     VDA-AUX  TO  VDA-EXC.
+       ROT-EXC-10.
+           WRITE    REG-EXC      ADD   1  TO  LCT-EXC
+           IF  FST-EXC   =  "22" GO       ROT-EXC-10.
+
+       ROT-SUPV-00.
+           MOVE     "N"      TO  FLG-SPV
+           MOVE     SPACES   TO  SPV-AUX
+           DISPLAY  TELA-SPV     SPV-T02
+           ACCEPT   SPV-E02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-SUPV-90.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-SUPV-00.
+           IF  SPV-AUX   =       SPACES
+                                 GO       ROT-SUPV-90.
+           MOVE     SPV-AUX  TO  CHV-OPR
+           READ     CADOPR       MOVE 23  TO  IND-MSG
+           IF  FST-OPR   =  "23" PERFORM  ROT-MSGM-00
+                                 GO       ROT-SUPV-00.
+           MOVE     SPACES   TO  PWD-AUX
+           DISPLAY  PWD-T02
+           ACCEPT   PWD-E02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-SUPV-90.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-SUPV-00.
+           MOVE     25       TO  IND-MSG
+           IF  PWD-AUX  NOT  =   COD-OPR
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-SUPV-90.
+           MOVE     "S"      TO  FLG-SPV
+           PERFORM  ROT-OVRW-00
+              THRU  ROT-OVRW-10.
+       ROT-SUPV-90.
+           EXIT.
+
+       ROT-OVRW-00.
+           MOVE     "1211"   TO  PRG-OVR
+           ACCEPT   DTA-OVR  FROM  DATE
+           ACCEPT   HRA-OVR  FROM  TIME
+           MOVE     ZEROS    TO  LCT-OVR
+           MOVE     PRM-OPR  TO  OPR-OVR
+           MOVE     SPV-AUX  TO  SPV-OVR
+           MOVE     VDA-AUX  TO  VOR-OVR  VNV-OVR.
+       ROT-OVRW-10.
+           WRITE    REG-OVR      ADD   1  TO  LCT-OVR
+           IF  FST-OVR   =  "22" GO       ROT-OVRW-10.
+
        ROT-ST05-00.
            IF  IND3      =   01  GO       ROT-MENU-30.
            IF  IND4      =   10  SUBTRACT 1 FROM IND2
@@ -300,4 +423,5 @@
 
        ROT-EXIT-00.
            REWRITE  REG-PRS
-           CLOSE    CADPRS   CADECR   CADEST   GOBACK.
+           CLOSE    CADPRS   CADECR   CADEST   CADEXC   CADOPR
+                    CADOVR   GOBACK.
