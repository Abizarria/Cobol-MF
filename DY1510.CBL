@@ -58,6 +58,50 @@
            03  RED-NOM          REDEFINES   NOM-PSQ.
                05  LET-PSQ      PIC  X(01)  OCCURS  40.
 
+           03  CGC-AUX          PIC  9(14).
+           03  RED-CGC          REDEFINES   CGC-AUX.
+               05  DIG-CGC      PIC  9      OCCURS  14.
+           03  IND5             PIC  9(02).
+           03  SOM-CGC          PIC  9(04).
+           03  QTE-CGC          PIC  9(04).
+           03  RST-CGC          PIC  9(02).
+           03  DV1-CGC          PIC  9(01).
+           03  DV2-CGC          PIC  9(01).
+           03  VAL-CGC          PIC  X(01).
+
+           03  TAB-PS1.
+               05  FILLER       PIC  9(02)  VALUE  05.
+               05  FILLER       PIC  9(02)  VALUE  04.
+               05  FILLER       PIC  9(02)  VALUE  03.
+               05  FILLER       PIC  9(02)  VALUE  02.
+               05  FILLER       PIC  9(02)  VALUE  09.
+               05  FILLER       PIC  9(02)  VALUE  08.
+               05  FILLER       PIC  9(02)  VALUE  07.
+               05  FILLER       PIC  9(02)  VALUE  06.
+               05  FILLER       PIC  9(02)  VALUE  05.
+               05  FILLER       PIC  9(02)  VALUE  04.
+               05  FILLER       PIC  9(02)  VALUE  03.
+               05  FILLER       PIC  9(02)  VALUE  02.
+           03  RED-PS1          REDEFINES   TAB-PS1.
+               05  PS1-TAB      PIC  9(02)  OCCURS  12.
+
+           03  TAB-PS2.
+               05  FILLER       PIC  9(02)  VALUE  06.
+               05  FILLER       PIC  9(02)  VALUE  05.
+               05  FILLER       PIC  9(02)  VALUE  04.
+               05  FILLER       PIC  9(02)  VALUE  03.
+               05  FILLER       PIC  9(02)  VALUE  02.
+               05  FILLER       PIC  9(02)  VALUE  09.
+               05  FILLER       PIC  9(02)  VALUE  08.
+               05  FILLER       PIC  9(02)  VALUE  07.
+               05  FILLER       PIC  9(02)  VALUE  06.
+               05  FILLER       PIC  9(02)  VALUE  05.
+               05  FILLER       PIC  9(02)  VALUE  04.
+               05  FILLER       PIC  9(02)  VALUE  03.
+               05  FILLER       PIC  9(02)  VALUE  02.
+           03  RED-PS2          REDEFINES   TAB-PS2.
+               05  PS2-TAB      PIC  9(02)  OCCURS  13.
+
        01  PRM-SPL.
            03  LCK-SPL          PIC  9(01)  VALUE  0.
            03  PRG-SPL          PIC  9(02)  VALUE  38.
@@ -179,7 +223,7 @@
            03  CHV-E01 LINE 09 COLUMN 29 PIC ZZZZ9     USING CHV-CLI.
            03  NOM-E01 LINE 11 COLUMN 29 PIC X(40)     USING NOM-CLI.
            03  CGC-E01 LINE 13 COLUMN 29 PIC 99.999.999/9999.99
-                                                       USING CGC-CLI.
+                                                       USING CGC-AUX.
            03  DDD-E01 LINE 14 COLUMN 29 PIC 9(02)     USING DDD-CLI.
            03  TEL-E01 LINE 14 COLUMN 32 PIC ZZZ9.9999 USING TEL-CLI.
            03  CNT-E01 LINE 15 COLUMN 29 PIC X(15)     USING CNT-CLI.
@@ -277,7 +321,7 @@
                                  EST-CLI  OBS-CLI
            MOVE     ZEROS    TO  DDD-CLI
                                  TEL-CLI  CGC-CLI
-                                 CEP-CLI  PGT-CLI
+                                 CEP-CLI  PGT-CLI  CGC-AUX
            PERFORM  ROT-ENTR-00  THRU     ROT-ENTR-95
            WRITE    REG-CLI
            IF  FST-CLI   =  "22" MOVE 12  TO  IND-MSG
@@ -287,6 +331,7 @@
            GO       ROT-EXBE-10.
 
        ROT-ALTR-00.
+           MOVE     CGC-CLI  TO  CGC-AUX
            PERFORM  ROT-ENTR-00  THRU     ROT-ENTR-95
            REWRITE  REG-CLI      GO       ROT-EXBE-10.
 
@@ -335,11 +380,18 @@
            IF  NOM-CLI   =       SPACES
                                  GO       ROT-ENTR-00.
        ROT-ENTR-10.
-           ACCEPT   CGC-E01      DISPLAY  CGC-T01
+           ACCEPT   CGC-E01
            ACCEPT   TECLADO FROM ESCAPE   KEY
            IF  TECLADO   =   01  GO       ROT-ENTR-00.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-10.
+           PERFORM  ROT-VCGC-00
+           IF  VAL-CGC   NOT   =  "S"
+                                 MOVE  53  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-ENTR-10.
+           MOVE     CGC-AUX  TO  CGC-CLI
+           DISPLAY  CGC-T01.
        ROT-ENTR-20.
            ACCEPT   DDD-E01      DISPLAY  DDD-T01
            ACCEPT   TECLADO FROM ESCAPE   KEY
@@ -396,6 +448,78 @@
            IF  TECLADO   =   01  GO       ROT-ENTR-90.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-95.
+
+       ROT-VCGC-00.
+           MOVE     "S"       TO  VAL-CGC
+           IF  CGC-AUX   =   ZEROS GO     ROT-VCGC-90.
+           IF  DIG-CGC  (01)  =  0  AND
+               DIG-CGC  (02)  =  0  AND
+               DIG-CGC  (03)  =  0  PERFORM  ROT-VCPF-00
+                                    GO       ROT-VCGC-90.
+           PERFORM  ROT-VCNJ-00.
+       ROT-VCGC-90.
+           EXIT.
+
+       ROT-VCPF-00.
+           MOVE     ZEROS     TO  SOM-CGC
+           PERFORM  VARYING  IND5  FROM  04  BY  01
+                    UNTIL    IND5  >     12
+               COMPUTE  SOM-CGC  =   SOM-CGC  +
+                        (DIG-CGC (IND5)  *  (14 - IND5))
+           END-PERFORM
+           DIVIDE   SOM-CGC   BY  11  GIVING  QTE-CGC
+                                       REMAINDER  RST-CGC
+           IF  RST-CGC   <   2   MOVE  0  TO  DV1-CGC
+                                 ELSE  COMPUTE  DV1-CGC = 11 - RST-CGC.
+           IF  DV1-CGC   NOT   =  DIG-CGC  (13)
+                                 MOVE     "N"  TO  VAL-CGC
+                                 GO       ROT-VCPF-90.
+           MOVE     ZEROS     TO  SOM-CGC
+           PERFORM  VARYING  IND5  FROM  04  BY  01
+                    UNTIL    IND5  >     13
+               COMPUTE  SOM-CGC  =   SOM-CGC  +
+                        (DIG-CGC (IND5)  *  (15 - IND5))
+           END-PERFORM
+           DIVIDE   SOM-CGC   BY  11  GIVING  QTE-CGC
+                                       REMAINDER  RST-CGC
+           IF  RST-CGC   <   2   MOVE  0  TO  DV2-CGC
+                                 ELSE  COMPUTE  DV2-CGC = 11 - RST-CGC.
+           IF  DV2-CGC   NOT   =  DIG-CGC  (14)
+                                 MOVE     "N"  TO  VAL-CGC
+                                 ELSE  MOVE     "S"  TO  VAL-CGC.
+       ROT-VCPF-90.
+           EXIT.
+
+       ROT-VCNJ-00.
+           MOVE     ZEROS     TO  SOM-CGC
+           PERFORM  VARYING  IND5  FROM  01  BY  01
+                    UNTIL    IND5  >     12
+               COMPUTE  SOM-CGC  =   SOM-CGC  +
+                        (DIG-CGC (IND5)  *  PS1-TAB (IND5))
+           END-PERFORM
+           DIVIDE   SOM-CGC   BY  11  GIVING  QTE-CGC
+                                       REMAINDER  RST-CGC
+           IF  RST-CGC   <   2   MOVE  0  TO  DV1-CGC
+                                 ELSE  COMPUTE  DV1-CGC = 11 - RST-CGC.
+           IF  DV1-CGC   NOT   =  DIG-CGC  (13)
+                                 MOVE     "N"  TO  VAL-CGC
+                                 GO       ROT-VCNJ-90.
+           MOVE     ZEROS     TO  SOM-CGC
+           PERFORM  VARYING  IND5  FROM  01  BY  01
+                    UNTIL    IND5  >     13
+               COMPUTE  SOM-CGC  =   SOM-CGC  +
+                        (DIG-CGC (IND5)  *  PS2-TAB (IND5))
+           END-PERFORM
+           DIVIDE   SOM-CGC   BY  11  GIVING  QTE-CGC
+                                       REMAINDER  RST-CGC
+           IF  RST-CGC   <   2   MOVE  0  TO  DV2-CGC
+                                 ELSE  COMPUTE  DV2-CGC = 11 - RST-CGC.
+           IF  DV2-CGC   NOT   =  DIG-CGC  (14)
+                                 MOVE     "N"  TO  VAL-CGC
+                                 ELSE  MOVE     "S"  TO  VAL-CGC.
+       ROT-VCNJ-90.
+           EXIT.
+
        ROT-PESQ-00.
            MOVE     SPACES   TO  NOM-PSQ
            MOVE     ZEROS    TO  CHV-CLI
