@@ -272,6 +272,10 @@
            READ     CADCTR       MOVE 20  TO  IND-MSG
            IF  FST-CTR   =  "9D" PERFORM  ROT-MSGM-00
                                  GO       ROT-TEST-10.
+           IF  FAS-CTR  NOT  =   1     AND  NOT  =  2
+               AND          NOT  =     3   AND  NOT  =  4
+                                 MOVE  0  TO  FAS-CTR.
+           IF  FAS-CTR  NOT  =   0  GO       ROT-ZERA-RETM-00.
            MOVE     DTI-CTR  TO  DTA-DTA
            IF  MES-DTA   =   12  ADD   1  TO  ANO-DTA
                                  MOVE  1  TO  MES-DTA
@@ -296,11 +300,22 @@
            MOVE     ZEROS    TO  DIA-DTA  DIA-CTR
            MOVE     DTA-DTA  TO  DTD-CTR
            IF  LMC-CTR   >       160      MOVE  1  TO  LMC-CTR.
-           REWRITE  REG-CTR      CLOSE    CADCTR
+           MOVE     1        TO  FAS-CTR
+           REWRITE  REG-CTR
            OPEN     OUTPUT       CADLCP   CADLCX
                                  CADLES   CADSPL
            CLOSE                 CADLCP   CADLCX
                                  CADLES   CADSPL
+           GO       ROT-ZERA-F1-00.
+
+       ROT-ZERA-RETM-00.
+           MOVE     DTI-CTR  TO  DTA-DTA
+           DISPLAY  TELA-04
+           GO  TO   ROT-ZERA-F1-00  ROT-ZERA-F2-00
+                    ROT-ZERA-F3-00  ROT-ZERA-F4-00
+                                 DEPENDING  ON  FAS-CTR.
+
+       ROT-ZERA-F1-00.
            OPEN     I-O          CADEST
                                  CADECR   CADTNQ
            MOVE     ZEROS    TO  CHV-EST
@@ -311,6 +326,9 @@
            PERFORM  ROT-ZERA-25  UNTIL    FST-TNQ    =    "23"
            MOVE 29  TO  COL-AUX  DISPLAY  ENTR-02
            CLOSE    CADEST       CADECR   CADTNQ
+           MOVE     2        TO  FAS-CTR  REWRITE  REG-CTR.
+
+       ROT-ZERA-F2-00.
            OPEN     I-O          CADCXA
                                  CADPRS   CADSDO
            MOVE     ZEROS    TO  CHV-CXA
@@ -320,6 +338,9 @@
            PERFORM  ROT-ZERA-55  UNTIL    FST-SDO    =    "23"
            CLOSE    CADCXA       CADPRS   CADSDO
            MOVE 36  TO  COL-AUX  DISPLAY  ENTR-02
+           MOVE     3        TO  FAS-CTR  REWRITE  REG-CTR.
+
+       ROT-ZERA-F3-00.
            OPEN     I-O          CADBCO
                     INPUT        CADLBC
            MOVE     ZEROS    TO  CHV-BCO
@@ -327,6 +348,9 @@
                                  INPUT    PROCEDURE  IS   ROT-ZBCO-00
                                  OUTPUT   PROCEDURE  IS   ROT-ZBCO-60
            MOVE 43  TO  COL-AUX  DISPLAY  ENTR-02
+           MOVE     4        TO  FAS-CTR  REWRITE  REG-CTR.
+
+       ROT-ZERA-F4-00.
            OPEN     INPUT        CADLDP
            MOVE     SPACES   TO  CHV-LDP
            SORT     CADSRT       ON       ASCENDING  KEY  CH2-SRT
@@ -474,7 +498,10 @@
 
        ROT-ZDSP-50.
            MOVE 50  TO  COL-AUX  DISPLAY  ENTR-02
-           CLOSE    CADLDP       GOBACK.
+           CLOSE    CADLDP
+           MOVE     0        TO  FAS-CTR
+           REWRITE  REG-CTR      CLOSE    CADCTR
+           GOBACK.
 
        ROT-HELP-00.
            CALL     "DYHELP"     USING    PRM-HLP.
