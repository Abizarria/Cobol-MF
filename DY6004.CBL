@@ -0,0 +1,158 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6004.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADCTR        ASSIGN  TO  DISK
+                       FILE          STATUS  IS  FST-CTR.
+
+           SELECT      CADDSP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-DSP
+                       FILE          STATUS  IS  FST-DSP.
+
+           SELECT      CADLDP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LDP
+                       FILE          STATUS  IS  FST-LDP.
+
+           SELECT      CADVNC        ASSIGN  TO  DISK
+                       FILE          STATUS  IS  FST-VNC.
+
+           SELECT      REL-VNC       ASSIGN  TO  "VENCER.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADCTR.CPY.
+       COPY  CADDSP.CPY.
+
+       FD  CADLDP.
+
+       01  REG-LDP.
+           03  DSP-LDP         PIC  X(10).
+           03  DTA-LDP         PIC  9(06).
+           03  FLG-LDP         PIC  X(10).
+           03  HST-LDP         PIC  X(25).
+           03  LCT-LDP         PIC  9(06)V99.
+           03  PRX-LDP         PIC  X(10).
+           03  SUF-LDP         PIC  X(10).
+           03  VAL-LDP         PIC  9(07)V9(02).
+           03  CHV-LDP         PIC  X(10).
+
+       SD  CADVNC.
+
+       01  REG-VNC.
+           03  DTA-VNC         PIC  9(06).
+           03  DSP-VNC         PIC  X(10).
+           03  HST-VNC         PIC  X(25).
+           03  VAL-VNC         PIC  9(07)V9(02).
+
+       FD  REL-VNC.
+       01  LIN-VNC              PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-CTR          PIC  X(02).
+           03  FST-DSP          PIC  X(02).
+           03  FST-LDP          PIC  X(02).
+           03  FST-VNC          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  TOT-ITM          PIC  9(05)  VALUE  ZEROS.
+           03  TOT-VAL          PIC  9(09)V99  VALUE  ZEROS.
+
+           03  DTA-LIM.
+               05  ANO-LIM      PIC  9(02).
+               05  MES-LIM      PIC  9(02).
+               05  DIA-LIM      PIC  9(02)  VALUE  31.
+
+       01  LIN-CAB1             PIC  X(80)  VALUE
+           "ALERTA DE CHEQUES PRE-DATADOS A VENCER (PERIODO ATUAL)".
+       01  LIN-CAB2             PIC  X(80)  VALUE
+           "VENCIMENTO  FORNECEDOR     HISTORICO                VALOR".
+       01  LIN-DET.
+           03  DTA-DET          PIC  99/99/99.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  DSP-DET          PIC  X(10).
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  HST-DET          PIC  X(25).
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  VAL-DET          PIC  Z.ZZZ.ZZ9,99.
+       01  LIN-TOT.
+           03  FILLER           PIC  X(20)  VALUE
+               "TOTAL DE CHEQUES...".
+           03  TOT-DET1         PIC  ZZ.ZZ9.
+           03  FILLER           PIC  X(10)  VALUE  SPACES.
+           03  FILLER           PIC  X(20)  VALUE
+               "VALOR TOTAL.........".
+           03  TOT-DET2         PIC  Z.ZZZ.ZZZ,99.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     INPUT     CADCTR
+           READ     CADCTR
+           MOVE     DTI-CTR  TO  DTA-LIM
+           MOVE     31       TO  DIA-LIM
+           CLOSE    CADCTR
+           OPEN     INPUT     CADDSP
+           OPEN     OUTPUT    REL-VNC
+           WRITE    LIN-VNC   FROM  LIN-CAB1
+           WRITE    LIN-VNC   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-VNC
+           WRITE    LIN-VNC
+           SORT     CADVNC    ON  ASCENDING  KEY  DTA-VNC
+                    INPUT     PROCEDURE  IS  RT1-SORT-00
+                    OUTPUT    PROCEDURE  IS  RT1-SORT-30
+           MOVE     SPACES    TO  LIN-VNC
+           WRITE    LIN-VNC
+           MOVE     TOT-ITM   TO  TOT-DET1
+           MOVE     TOT-VAL   TO  TOT-DET2
+           WRITE    LIN-VNC   FROM  LIN-TOT
+           CLOSE    CADDSP    REL-VNC
+           GOBACK.
+
+       RT1-SORT-00  SECTION.
+
+       RT1-SORT-10.
+           OPEN     INPUT     CADLDP
+           MOVE     SPACES    TO  CHV-LDP.
+       RT1-SORT-20.
+           READ     CADLDP  NEXT  AT  END  GO  RT1-SORT-25.
+           IF  FLG-LDP   NOT  =  "P"        GO  RT1-SORT-20.
+           IF  DTA-LDP   >      DTA-LIM     GO  RT1-SORT-20.
+           MOVE     DTA-LDP   TO  DTA-VNC
+           MOVE     DSP-LDP   TO  DSP-VNC
+           MOVE     HST-LDP   TO  HST-VNC
+           MOVE     VAL-LDP   TO  VAL-VNC
+           RELEASE  REG-VNC      GO       RT1-SORT-20.
+       RT1-SORT-25.
+           CLOSE    CADLDP.
+
+       RT1-SORT-30  SECTION.
+
+       RT1-SORT-40.
+           RETURN   CADVNC    AT  END  GO  RT1-SORT-90.
+           MOVE     DTA-VNC   TO  DTA-DET
+           MOVE     DSP-VNC   TO  CHV-DSP
+           READ     CADDSP       INVALID  KEY
+                                 MOVE  SPACES  TO  DES-DSP.
+           MOVE     DSP-VNC   TO  DSP-DET
+           MOVE     HST-VNC   TO  HST-DET
+           MOVE     VAL-VNC   TO  VAL-DET
+           WRITE    LIN-VNC   FROM  LIN-DET
+           ADD      1         TO  TOT-ITM
+           ADD      VAL-VNC   TO  TOT-VAL
+           GO       RT1-SORT-40.
+       RT1-SORT-90.
+           EXIT.
