@@ -33,6 +33,10 @@
            03  COL-AX3          PIC  9(02).
            03  COL-AX4          PIC  9(02).
            03  LARGURA          PIC  9(02).
+           03  IND4             PIC  9(02).
+           03  LET-PSQ          PIC  X(01).
+           03  POS-PSQ          PIC  9(02).
+           03  ACM-PSQ          PIC  9(02).
 
            03  TAB-IND          PIC  X(35)  VALUE
                "123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
@@ -419,9 +423,33 @@
            IF  TCL-MSG   >   00  GO       ROT-MENU-10.
            IF  HEX-MSG   =   27  PERFORM  ROT-RTLA-00
                                  GO       ROT-EXIT-00.
+           IF  HEX-MSG  >=  65  AND  HEX-MSG  <=  90
+                                 GO       ROT-BUSC-00.
            MOVE     IND-TAB      (IND3)   TO  IND-PSQ
            PERFORM  ROT-RTLA-00  GO       ROT-EXIT-00.
 
+       ROT-BUSC-00.
+           COMPUTE  IND4     =   HEX-MSG  -  55
+           MOVE     IND-TAB  (IND4)       TO  LET-PSQ
+           MOVE     IND3             TO  POS-PSQ.
+
+       ROT-BUSC-10.
+           ADD      1        TO  POS-PSQ
+           IF  POS-PSQ   >   IND1  MOVE  1  TO  POS-PSQ.
+           IF  POS-PSQ   =   IND3  GO       ROT-MENU-10.
+           MOVE     ZEROS    TO  ACM-PSQ
+           INSPECT  DES-TAB (POS-PSQ)  TALLYING  ACM-PSQ
+                                       FOR  ALL  LET-PSQ
+           IF  ACM-PSQ   =   00  GO       ROT-BUSC-10.
+           MOVE     POS-PSQ  TO  IND3
+           IF  (IND1  -  POS-PSQ)  <  4
+               COMPUTE  IND2  =  IND1  -  4
+               IF  IND2  <  1  MOVE  1  TO  IND2
+           ELSE
+               MOVE     POS-PSQ  TO  IND2.
+           COMPUTE  LIN-AX2  =  LIN-AX1  +  (IND3 - IND2)
+           GO       ROT-MENU-00.
+
        ROT-MOVE-05.
            IF  IND3      =    1  GO       ROT-MENU-10.
            IF  LIN-AX2  NOT   >  LIN-AX1
