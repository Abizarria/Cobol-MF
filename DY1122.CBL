@@ -19,29 +19,50 @@
                        RECORD        KEY     IS  CHV-EST
                        FILE          STATUS  IS  FST-EST.
 
+           SELECT      CADLPR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LPR
+                       FILE          STATUS  IS  FST-LPR.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADATV.CPY.
        COPY  CADEST.CPY.
+       COPY  CADLPR.CPY.
 
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
            03  FST-ATV          PIC  X(02).
            03  FST-EST          PIC  X(02).
+           03  FST-LPR          PIC  X(02).
 
            03  TECLADO          PIC  9(02).
            03  SUF-INI          PIC  9(03).
            03  SUF-FIN          PIC  9(03).
            03  PCT-AUX          PIC S9(02)V99.
            03  FTR-AUX          PIC  9(03)V99.
+           03  VDA-SAV          PIC  9(06)V9(04).
+           03  MTV-AUX          PIC  X(10).
+           03  DTI-AUX          PIC  9(06).
+           03  DTF-AUX          PIC  9(06).
 
            03  VAL-AUX          PIC  9(10)V9999.
            03  RED-VAL          REDEFINES   VAL-AUX.
                05  INT-AUX      PIC  9(10).
                05  DEC-AUX      PIC  9(04).
 
+           03  CNT-PVT          PIC  9(04).
+           03  VDA-PVT          PIC  9(06)V9(04).
+           03  PCT-ANT-PVT      PIC S9(04)V99.
+           03  PCT-NOV-PVT      PIC S9(04)V99.
+           03  SOM-ANT-PVT      PIC S9(07)V99.
+           03  SOM-NOV-PVT      PIC S9(07)V99.
+           03  MED-ANT-PVT      PIC S9(03)V99.
+           03  MED-NOV-PVT      PIC S9(03)V99.
+
        01  PRM-SPL.
            03  LCK-SPL          PIC  9(01)  VALUE  0.
            03  PRG-SPL          PIC  9(02)  VALUE  03.
@@ -149,6 +170,8 @@
                05  LINE 12 COLUMN 24 PIC X(32) FROM SPACES.
                05  LINE 13 COLUMN 24 PIC X(32) FROM
                    "  C?digo Final .....:  -".
+               05  LINE 12 COLUMN 24 PIC X(32) FROM
+                   "  Promo??o:       a             ".
            03  BCK-CLR 00 FOR-CLR 02.
                05  LINE 11 COLUMN 56 PIC X(01) FROM " ".
                05  LINE 12 COLUMN 56 PIC X(01) FROM " ".
@@ -159,40 +182,72 @@
        01  TELA-03.
            03  BCK-CLR 06 FOR-CLR 07.
                05  LINE 15 COLUMN 24 PIC X(32) FROM ALL "?".
-               05  LINE 18 COLUMN 24 PIC X(01) FROM     "?".
+               05  LINE 19 COLUMN 24 PIC X(01) FROM     "?".
            03  BCK-CLR 06 FOR-CLR 14.
                05  LINE 16 COLUMN 24 PIC X(32) FROM
                    "  Percentual (+/-) .:        %".
                05  LINE 17 COLUMN 24 PIC X(32) FROM
                    "  Arredondamento ...:".
+               05  LINE 18 COLUMN 24 PIC X(32) FROM
+                   "  Motivo Ajuste ....:           ".
            03  BCK-CLR 00 FOR-CLR 06.
                05  LINE 16 COLUMN 56 PIC X(01) FROM     " ".
                05  LINE 17 COLUMN 56 PIC X(01) FROM     " ".
                05  LINE 18 COLUMN 56 PIC X(01) FROM     " ".
-               05  LINE 18 COLUMN 25 PIC X(31) FROM ALL "?".
+               05  LINE 19 COLUMN 56 PIC X(01) FROM     " ".
+               05  LINE 19 COLUMN 25 PIC X(31) FROM ALL "?".
 
        01  ENTR-01     AUTO.
            03  SFI-E01 LINE 11 COLUMN 48 PIC ZZ9    USING SUF-INI.
            03  SFF-E01 LINE 13 COLUMN 48 PIC ZZ9    USING SUF-FIN.
+           03  DTI-E01 LINE 12 COLUMN 35 PIC 999999  USING DTI-AUX.
+           03  DTF-E01 LINE 12 COLUMN 44 PIC 999999  USING DTF-AUX.
            03  PCT-E01 LINE 16 COLUMN 46 PIC --9,99 USING PCT-AUX.
            03  FTR-E01 LINE 17 COLUMN 46 PIC Z9,99  USING FTR-AUX.
+           03  MTV-E01 LINE 18 COLUMN 45 PIC X(10)  USING MTV-AUX.
 
        01  ENTR-02 BCK-CLR 02 FOR-CLR 15.
            03  AT1-T02 LINE 11 COLUMN 46 PIC X(01)  FROM CHV-ATV.
            03  AT2-T02 LINE 13 COLUMN 46 PIC X(01)  FROM CHV-ATV.
            03  SFI-T02 LINE 11 COLUMN 48 PIC 9(03)  FROM SUF-INI.
            03  SFF-T02 LINE 13 COLUMN 48 PIC 9(03)  FROM SUF-FIN.
+           03  DTI-T02 LINE 12 COLUMN 35 PIC 9(06)  FROM DTI-AUX.
+           03  DTF-T02 LINE 12 COLUMN 44 PIC 9(06)  FROM DTF-AUX.
 
        01  ENTR-03 BCK-CLR 06 FOR-CLR 15.
            03  PCT-T03 LINE 16 COLUMN 46 PIC --9,99 FROM PCT-AUX.
            03  FTR-T03 LINE 17 COLUMN 46 PIC Z9,99  FROM FTR-AUX.
+           03  MTV-T03 LINE 18 COLUMN 45 PIC X(10)  FROM MTV-AUX.
+
+       01  TELA-04.
+           03  BCK-CLR 03 FOR-CLR 07.
+               05  LINE 15 COLUMN 24 PIC X(32) FROM ALL "?".
+               05  LINE 19 COLUMN 24 PIC X(01) FROM     "?".
+           03  BCK-CLR 03 FOR-CLR 14.
+               05  LINE 16 COLUMN 24 PIC X(32) FROM
+                   "  Revisao do Ajuste em Lote  ...".
+               05  LINE 17 COLUMN 24 PIC X(32) FROM
+                   "  Produtos Alterados ......:    ".
+               05  LINE 18 COLUMN 24 PIC X(32) FROM
+                   "  Margem Atual/Nova (med) .:    ".
+           03  BCK-CLR 00 FOR-CLR 03.
+               05  LINE 16 COLUMN 56 PIC X(01) FROM     " ".
+               05  LINE 17 COLUMN 56 PIC X(01) FROM     " ".
+               05  LINE 18 COLUMN 56 PIC X(01) FROM     " ".
+               05  LINE 19 COLUMN 56 PIC X(01) FROM     " ".
+               05  LINE 19 COLUMN 25 PIC X(31) FROM ALL "?".
+
+       01  ENTR-04 BCK-CLR 03 FOR-CLR 15.
+           03  CNT-T04 LINE 17 COLUMN 50 PIC ZZZ9    FROM CNT-PVT.
+           03  ANT-T04 LINE 18 COLUMN 49 PIC --9,99  FROM MED-ANT-PVT.
+           03  NOV-T04 LINE 18 COLUMN 55 PIC --9,99  FROM MED-NOV-PVT.
 
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
            CALL    "DYSPOL"  USING    PRM-OPR  PRM-SPL
            IF  LCK-SPL = 1   GOBACK.  DISPLAY  TELA-01
-           OPEN    INPUT     CADATV   I-O      CADEST.
+           OPEN    INPUT     CADATV   I-O      CADEST   CADLPR.
 
        ROT-ENTR-00.
            DISPLAY  TELA-02      PERFORM  ROT-PESQ-00
@@ -231,6 +286,28 @@
            IF  PRX-EST  NOT  =   CHV-ATV  OR  SUF-EST
                    >    SUF-FIN  PERFORM  ROT-MSGM-00
                                  GO       ROT-ENTR-20.
+           MOVE     ZEROS    TO  DTI-AUX  DTF-AUX
+           DISPLAY  DTI-T02      DTF-T02.
+
+       ROT-ENTR-23.
+           ACCEPT   DTI-E01      DISPLAY  DTI-T02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-20.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-23.
+
+       ROT-ENTR-24.
+           ACCEPT   DTF-E01      DISPLAY  DTF-T02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-23.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-24.
+           IF (DTI-AUX   =   0   AND  DTF-AUX  NOT  =  0)  OR
+              (DTF-AUX   =   0   AND  DTI-AUX  NOT  =  0)  OR
+               DTF-AUX  <        DTI-AUX
+                                 MOVE     54       TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-ENTR-23.
        ROT-ENTR-30.
            PERFORM  ROT-GTLA-00  DISPLAY  TELA-03.
 
@@ -238,7 +315,7 @@
            ACCEPT   PCT-E01      DISPLAY  PCT-T03
            ACCEPT   TECLADO FROM ESCAPE   KEY
            IF  TECLADO   =   01  PERFORM  ROT-RTLA-00
-                                 GO       ROT-ENTR-20.
+                                 GO       ROT-ENTR-24.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-40.
            IF  PCT-AUX   =  0,00 GO       ROT-ENTR-40.
@@ -249,14 +326,58 @@
            IF  TECLADO   =   01  GO       ROT-ENTR-40.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-50.
+       ROT-ENTR-55.
+           MOVE     SPACES    TO  MTV-AUX
+           DISPLAY  MTV-T03
+           ACCEPT   MTV-E01      DISPLAY  MTV-T03
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-50.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-55.
+           IF  MTV-AUX   =       SPACES
+                                 GO       ROT-ENTR-55.
+       ROT-PREV-00.
+           MOVE     ZEROS    TO  CNT-PVT  SOM-ANT-PVT  SOM-NOV-PVT
+           MOVE     CHV-ATV  TO  PRX-EST
+           COMPUTE  SUF-EST  =   SUF-INI  -  1
+           START    CADEST       KEY  >   CHV-EST.
+       ROT-PREV-10.
+           READ     CADEST  NEXT
+           IF  FST-EST   =  "10" OR
+               PRX-EST  NOT  =   CHV-ATV  OR  SUF-EST
+               >    SUF-FIN      GO       ROT-PREV-30.
+           ADD      1        TO  CNT-PVT
+           ADD      PCT-EST   TO  SOM-ANT-PVT
+           COMPUTE  VDA-PVT  =   VDA-EST  *   PCT-AUX
+                                 /   100  +   VDA-EST
+           COMPUTE  VAL-AUX  =   VDA-PVT  /   FTR-AUX
+           IF  FTR-AUX   NOT  =  0   AND
+               DEC-AUX   NOT  =  0
+               COMPUTE  VDA-PVT  =   INT-AUX  *  FTR-AUX  +  FTR-AUX.
+           COMPUTE  PCT-NOV-PVT  =  (VDA-PVT  -   CTM-EST)
+                                 *   100       /   VDA-PVT
+           ADD      PCT-NOV-PVT   TO  SOM-NOV-PVT
+           GO       ROT-PREV-10.
+       ROT-PREV-30.
+           IF  CNT-PVT   =   0   MOVE  ZEROS  TO  MED-ANT-PVT
+                                                   MED-NOV-PVT
+           ELSE
+               COMPUTE  MED-ANT-PVT  =  SOM-ANT-PVT  /  CNT-PVT
+               COMPUTE  MED-NOV-PVT  =  SOM-NOV-PVT  /  CNT-PVT.
+           DISPLAY  TELA-04      CNT-T04  ANT-T04  NOV-T04
+           MOVE     CHV-ATV  TO  PRX-EST
+           COMPUTE  SUF-EST  =   SUF-INI  -  1
+           START    CADEST       KEY  >   CHV-EST
+           READ     CADEST  NEXT.
        ROT-ATUA-00.
            MOVE 10  TO  IND-MSG  PERFORM  ROT-MSGM-00
            IF  TCL-MSG   =   01  PERFORM  ROT-HELP-00
                                  GO       ROT-ATUA-00.
            IF  TCL-MSG   >   00  GO       ROT-ATUA-00.
-           IF  HEX-MSG   =   27  GO       ROT-ENTR-50.
+           IF  HEX-MSG   =   27  GO       ROT-ENTR-55.
 
        ROT-ATUA-10.
+           MOVE     VDA-EST   TO  VDA-SAV
            COMPUTE  VDA-EST  =   VDA-EST  *   PCT-AUX
                                  /   100  +   VDA-EST
            COMPUTE  VAL-AUX  =   VDA-EST  /   FTR-AUX
@@ -264,6 +385,13 @@
                DEC-AUX   =   0   GO       ROT-ATUA-20.
            COMPUTE  VDA-EST  =   INT-AUX  *   FTR-AUX  +  FTR-AUX.
 
+           IF  DTI-AUX   =   0   MOVE     ZEROS    TO  DTI-EST
+                                 DTF-EST  VDR-EST
+           ELSE
+               MOVE     DTI-AUX  TO  DTI-EST
+               MOVE     DTF-AUX  TO  DTF-EST
+               MOVE     VDA-SAV  TO  VDR-EST.
+
        ROT-ATUA-20.
            COMPUTE  PCT-EST  =  (VDA-EST  -   CTM-EST)
                              *   100      /   VDA-EST.
@@ -271,6 +399,8 @@
            REWRITE  REG-EST      MOVE 20  TO  IND-MSG
            IF  FST-EST   =  "9D" PERFORM  ROT-MSGM-00
                                  GO       ROT-ATUA-30.
+           PERFORM  ROT-LOGA-00
+              THRU  ROT-LOGA-10.
        ROT-ATUA-40.
            START    CADEST       KEY  >   CHV-EST
            IF  FST-EST   =  "23" PERFORM  ROT-RTLA-00
@@ -296,8 +426,26 @@
            MOVE    "R"        TO    FLG-SCR
            CALL    "DYTELA"  USING  PRM-SCR.
 
+       ROT-LOGA-00.
+           MOVE     PRM-OPR   TO  OPR-LPR
+           ACCEPT   DTA-LPR  FROM  DATE
+           MOVE     0        TO  LCT-LPR.
+       ROT-LOGA-10.
+           ACCEPT   HRA-LPR  FROM  TIME
+           MOVE     "DY1122" TO  PRG-LPR
+           MOVE     PRX-EST   TO  PRX-LPR
+           MOVE     SUF-EST   TO  SUF-LPR
+           MOVE     CTM-EST   TO  CSA-LPR
+           MOVE     CTM-EST   TO  CSD-LPR
+           MOVE     VDA-SAV   TO  VDA-LPR
+           MOVE     VDA-EST   TO  VDD-LPR
+           MOVE     MTV-AUX   TO  MTV-LPR
+           WRITE    REG-LPR
+           IF  FST-LPR   >   "00"  ADD  1  TO  LCT-LPR
+                                   GO       ROT-LOGA-10.
+
        ROT-PESQ-00.
            CALL    "DYPESQ"  USING  PRM-PSQ
                                     PRM-HLP.
        ROT-EXIT-00.
-           CLOSE    CADATV  CADEST  GOBACK.
+           CLOSE    CADATV  CADEST  CADLPR  GOBACK.
