@@ -0,0 +1,130 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6009.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADCLI        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CLI
+                       FILE          STATUS  IS  FST-CLI.
+
+           SELECT      CADFAT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-FAT
+                       FILE          STATUS  IS  FST-FAT.
+
+           SELECT      ARQREM        ASSIGN  TO  "REMESSA.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REM.
+
+           SELECT      REL-REM       ASSIGN  TO  "CNABREM.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADCLI.CPY.
+       COPY  CADFAT.CPY.
+
+       FD  ARQREM.
+       01  LIN-REM               PIC  X(80).
+
+       FD  REL-REM.
+       01  LIN-REL               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-CLI          PIC  X(02).
+           03  FST-FAT          PIC  X(02).
+           03  FST-REM          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  TOT-ITM          PIC  9(05)  VALUE  ZEROS.
+           03  TOT-VAL          PIC  9(09)V99  VALUE  ZEROS.
+           03  CGC-AUX          PIC  X(10).
+           03  NOM-AUX          PIC  X(40).
+           03  NUM-AUX          PIC  9(06).
+           03  DTA-AUX          PIC  9(06).
+           03  VAL-AUX          PIC  9(07)V99.
+
+       01  LIN-CAB1              PIC  X(80)  VALUE
+           "GERACAO DE ARQUIVO DE REMESSA - COBRANCA BANCARIA (CNAB)".
+       01  LIN-CAB2              PIC  X(80)  VALUE
+           "CLIENTE                   FATURA  VENCIMENTO   VALOR".
+       01  LIN-DET.
+           03  NOM-DET           PIC  X(26).
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  FAT-DET           PIC  ZZZZZ9.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  DTA-DET           PIC  99/99/99.
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  VAL-DET           PIC  ZZZ.ZZ9,99.
+       01  LIN-TOT.
+           03  FILLER            PIC  X(30)  VALUE
+               "TOTAL DE TITULOS REMETIDOS..".
+           03  TOT-DET1          PIC  ZZ.ZZ9.
+           03  FILLER            PIC  X(10)  VALUE  SPACES.
+           03  FILLER            PIC  X(20)  VALUE
+               "VALOR TOTAL.........".
+           03  TOT-DET2          PIC  Z.ZZZ.ZZZ,99.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT    ARQREM    REL-REM
+           WRITE    LIN-REL   FROM  LIN-CAB1
+           WRITE    LIN-REL   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-REL
+           WRITE    LIN-REL
+           OPEN     INPUT     CADCLI    CADFAT
+           MOVE     SPACES    TO  CHV-FAT.
+
+       ROT-FAT-00.
+           START    CADFAT       KEY  >   CHV-FAT
+           IF  FST-FAT   =  "23" GO       ROT-FAT-90.
+           READ     CADFAT  NEXT
+           MOVE     CLI-FAT   TO  CHV-CLI
+           READ     CADCLI
+           MOVE     CGC-CLI   TO  CGC-AUX
+           MOVE     NOM-CLI   TO  NOM-AUX
+           MOVE     NUM-FAT   TO  NUM-AUX
+           MOVE     DTA-FAT   TO  DTA-AUX
+           MOVE     VAL-FAT   TO  VAL-AUX
+           MOVE     SPACES    TO  LIN-REM
+           STRING   CGC-AUX   DELIMITED  BY  SIZE
+                    "|"       DELIMITED  BY  SIZE
+                    NOM-AUX   DELIMITED  BY  SIZE
+                    "|"       DELIMITED  BY  SIZE
+                    NUM-AUX   DELIMITED  BY  SIZE
+                    "|"       DELIMITED  BY  SIZE
+                    DTA-AUX   DELIMITED  BY  SIZE
+                    "|"       DELIMITED  BY  SIZE
+                    VAL-AUX   DELIMITED  BY  SIZE
+                    INTO      LIN-REM
+           WRITE    LIN-REM
+           MOVE     NOM-CLI   TO  NOM-DET
+           MOVE     NUM-FAT   TO  FAT-DET
+           MOVE     DTA-FAT   TO  DTA-DET
+           MOVE     VAL-FAT   TO  VAL-DET
+           WRITE    LIN-REL   FROM  LIN-DET
+           ADD      1         TO  TOT-ITM
+           ADD      VAL-FAT   TO  TOT-VAL
+           GO       ROT-FAT-00.
+
+       ROT-FAT-90.
+           CLOSE    CADCLI    CADFAT
+           MOVE     SPACES    TO  LIN-REL
+           WRITE    LIN-REL
+           MOVE     TOT-ITM   TO  TOT-DET1
+           MOVE     TOT-VAL   TO  TOT-DET2
+           WRITE    LIN-REL   FROM  LIN-TOT
+           CLOSE    ARQREM    REL-REM
+           GOBACK.
