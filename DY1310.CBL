@@ -164,7 +164,8 @@
            03  BCK-CLR 02 FOR-CLR 14.
                05  LINE 10 COLUMN 17 PIC X(47) FROM
                    "  C?digo Conta :  -     -".
-               05  LINE 11 COLUMN 17 PIC X(47) FROM SPACES.
+               05  LINE 11 COLUMN 17 PIC X(47) FROM
+                   "  Fixa (S/N) ..:    Dia Venc. .:".
                05  LINE 12 COLUMN 17 PIC X(47) FROM "  Descri??o ...:".
            03  BCK-CLR 00 FOR-CLR 02.
                05  LINE 13 COLUMN 18 PIC X(46) FROM ALL "?".
@@ -175,6 +176,8 @@
 
        01  ENTR-01     AUTO.
            03  SUF-E02 LINE 10 COLUMN 36 PIC ZZ9   USING SUF-DSP.
+           03  FIX-E02 LINE 11 COLUMN 33 PIC X(01) USING FIX-DSP.
+           03  DIA-E02 LINE 11 COLUMN 49 PIC 99    USING DIA-DSP.
            03  DES-E02 LINE 12 COLUMN 34 PIC X(25) USING DES-DSP.
            03  PSQ-E02 LINE 12 COLUMN 34 PIC X(25) USING NOM-PSQ.
 
@@ -184,6 +187,8 @@
                05  ATV-T02 LINE 10 COLUMN 44 PIC X(18) FROM ATV-TAB
                   (PRX-DSP).
                05  SUF-T02 LINE 10 COLUMN 36 PIC 9(03) FROM SUF-DSP.
+               05  FIX-T02 LINE 11 COLUMN 33 PIC X(01) FROM FIX-DSP.
+               05  DIA-T02 LINE 11 COLUMN 49 PIC 99    FROM DIA-DSP.
                05  DES-T02 LINE 12 COLUMN 34 PIC X(25) FROM DES-DSP.
                05  PSQ-T02 LINE 12 COLUMN 34 PIC X(25) FROM NOM-PSQ.
 
@@ -357,13 +362,31 @@
            DELETE   CADDSP       GO       ROT-EXBE-40.
 
        ROT-ENTR-00.
-           ACCEPT   DES-E02      DISPLAY  DES-T02
+           ACCEPT   FIX-E02      DISPLAY  FIX-T02
            ACCEPT   TECLADO FROM ESCAPE   KEY
            IF  TECLADO   =   01  GO       ROT-EXBE-40.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-00.
-           IF  DES-DSP   =       SPACES
+           IF  FIX-DSP  NOT  =   "S"  AND  NOT  =  "N"
                                  GO       ROT-ENTR-00.
+           MOVE     ZEROS    TO  DIA-DSP
+           IF  FIX-DSP   =       "N"  GO  ROT-ENTR-20.
+       ROT-ENTR-10.
+           ACCEPT   DIA-E02      DISPLAY  DIA-T02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-00.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-10.
+           IF  DIA-DSP  <   1  OR  >  31
+                                 GO       ROT-ENTR-10.
+       ROT-ENTR-20.
+           ACCEPT   DES-E02      DISPLAY  DES-T02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-00.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-20.
+           IF  DES-DSP   =       SPACES
+                                 GO       ROT-ENTR-20.
        ROT-PESQ-00.
            CALL    "DYPESQ"      USING    PRM-PSQ
                                           PRM-HLP.
