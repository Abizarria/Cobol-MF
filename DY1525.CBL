@@ -13,6 +13,12 @@
                        RECORD        KEY     IS  CHV-CRD
                        FILE          STATUS  IS  FST-CRD.
 
+           SELECT      CADCLI        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CLI
+                       FILE          STATUS  IS  FST-CLI.
+
            SELECT      CADCTR        ASSIGN  TO  DISK
                        FILE          STATUS  IS  FST-CTR.
 
@@ -32,6 +38,7 @@
        FILE            SECTION.
 
        COPY  CADCRD.CPY.
+       COPY  CADCLI.CPY.
        COPY  CADCTR.CPY.
        COPY  CADLCR.CPY.
        COPY  CADSDO.CPY.
@@ -40,9 +47,12 @@
 
        01  AUXILIARES.
            03  FST-CRD          PIC  X(02).
+           03  FST-CLI          PIC  X(02).
            03  FST-CTR          PIC  X(02).
            03  FST-LCR          PIC  X(02).
            03  FST-SDO          PIC  X(02).
+           03  CLI-AUX          PIC  9(05).
+           03  ACM-LIM          PIC  9(07)V99.
 
            03  IND1             PIC  9(03).
            03  IND2             PIC  9(03).
@@ -97,6 +107,17 @@
                05  VAL-AX2      PIC  ZZZ.ZZ9,99.
                05  FILLER       PIC  X(01)  VALUE  SPACES.
 
+           03  REG-SLV.
+               05  AUX-SLV      PIC  9(06)V99.
+               05  DES-SLV      PIC  X(25).
+               05  LCT-SLV      PIC  9(06)V99.
+               05  NUM-SLV      PIC  9(06).
+               05  PRX-SLV      PIC  9(06).
+               05  VAL-SLV      PIC  9(06)V9(02).
+               05  CHV-SLV      PIC  X(10).
+               05  CLI-SLV      PIC  9(05).
+               05  VEN-SLV      PIC  9(06).
+
            03  TAB-REG          OCCURS 300.
                05  REG-TAB      PIC  X(54).
                05  CH1-TAB      PIC  X(14).
@@ -231,12 +252,14 @@
            03  BCK-CLR 02 FOR-CLR 14.
                05  LINE 10 COLUMN 12 PIC X(56) FROM
                    "  Data do Cr?dito .:".
-               05  LINE 11 COLUMN 12 PIC X(56) FROM SPACES.
+               05  LINE 11 COLUMN 12 PIC X(56) FROM
+                   "  Cliente (Frota) .:".
                05  LINE 12 COLUMN 12 PIC X(56) FROM
                    "  N?mero Documento :".
                05  LINE 13 COLUMN 12 PIC X(56) FROM
                    "  Nome do Emitente :".
-               05  LINE 14 COLUMN 12 PIC X(56) FROM SPACES.
+               05  LINE 14 COLUMN 12 PIC X(56) FROM
+                   "  Validade Cart?o .:".
                05  LINE 15 COLUMN 12 PIC X(56) FROM
                    "  Valor do Cr?dito :".
            03  BCK-CLR 00 FOR-CLR 07.
@@ -332,13 +355,18 @@
                    07  LINE 19 COLUMN 68 PIC X(01) FROM " ".
 
        01  ENTR-01     AUTO.
+           03  CLI-E01 LINE 11 COLUMN 33 PIC ZZZZ9      USING CLI-LCR.
            03  NUM-E01 LINE 12 COLUMN 33 PIC ZZZZZ9     USING NUM-LCR.
            03  DES-E01 LINE 13 COLUMN 33 PIC X(25)      USING DES-LCR.
+           03  VEN-E01 LINE 14 COLUMN 33 PIC 999999      USING VEN-LCR.
            03  VAL-E01 LINE 15 COLUMN 33 PIC ZZZ.ZZ9,99 USING VAL-LCR.
 
        01  ENTR-02 BCK-CLR 02 FOR-CLR 15.
+           02  CLI-E02 LINE 11 COLUMN 33 PIC 9(05)      FROM CLI-LCR.
+           02  NOM-E02 LINE 11 COLUMN 39 PIC X(28)      FROM NOM-CLI.
            02  NUM-E02 LINE 12 COLUMN 33 PIC 9(06)      FROM NUM-LCR.
            02  DES-E02 LINE 13 COLUMN 33 PIC X(25)      FROM DES-LCR.
+           02  VEN-E02 LINE 14 COLUMN 33 PIC 9(06)      FROM VEN-LCR.
            02  VAL-E02 LINE 15 COLUMN 33 PIC ZZZ.ZZ9,99 FROM VAL-LCR.
 
        01  ENTR-03     AUTO.
@@ -353,8 +381,10 @@
                     LINE 18 COLUMN 59 PIC X(01) USING RSP-OPC AUTO.
 
        01  LIMP-01 BCK-CLR 02.
+           03  LINE 11 COLUMN 33 PIC X(34) FROM SPACES.
            03  LINE 12 COLUMN 33 PIC X(06) FROM SPACES.
            03  LINE 13 COLUMN 33 PIC X(25) FROM SPACES.
+           03  LINE 14 COLUMN 33 PIC X(06) FROM SPACES.
            03  LINE 15 COLUMN 33 PIC X(10) FROM SPACES.
 
        01  MENU-01 BCK-CLR 05 FOR-CLR 15.
@@ -417,7 +447,8 @@
            MOVE     ZEROS    TO  ACM-QTD  ACM-VAL
            DISPLAY  TELA-02      TELA-05
            OPEN     I-O          CADCRD   CADLCR
-                    INPUT        CADCTR   READ     CADCTR
+                    INPUT        CADCTR   CADCLI
+           READ     CADCTR
            COMPUTE  DTA-LIM   =  10000 +  DTD-CTR.
 
        RT1-PESQ-10.
@@ -429,10 +460,26 @@
            IF  PRX-LCR   >    5  GO       ROT-DATA-00.
            DISPLAY  TELA-04      GO       RT1-EXBE-00.
 
+       RT1-CLIE-00.
+           MOVE     ZEROS    TO  CLI-LCR
+           ACCEPT   CLI-E01      DISPLAY  CLI-E02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-DATA-00.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       RT1-CLIE-00.
+           IF  CLI-LCR   =    0  MOVE     SPACES   TO  NOM-CLI
+                                 DISPLAY  NOM-E02
+                                 GO       RT1-ENTR-00.
+           MOVE     CLI-LCR  TO  CHV-CLI
+           READ     CADCLI       MOVE 21  TO  IND-MSG
+           IF  FST-CLI   =  "23" PERFORM  ROT-MSGM-00
+                                 GO       RT1-CLIE-00.
+           DISPLAY  NOM-E02      GO       RT1-ENTR-00.
+
        RT1-ENTR-00.
            MOVE     SPACES   TO  DES-LCR
            MOVE     5        TO  PRX-LCR
-           MOVE     ZEROS    TO  NUM-LCR
+           MOVE     ZEROS    TO  NUM-LCR  VEN-LCR
                                  LCT-LCR  VAL-LCR
            ACCEPT   NUM-E01      DISPLAY  NUM-E02
            ACCEPT   TECLADO FROM ESCAPE   KEY
@@ -441,10 +488,22 @@
                                  GO       RT1-ENTR-00.
            IF  NUM-LCR   =    0  GO       RT1-ENTR-00.
 
+       RT1-ENTR-05.
+           ACCEPT   VEN-E01      DISPLAY  VEN-E02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       RT1-ENTR-00.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       RT1-ENTR-05.
+           IF  VEN-LCR   =    0  GO       RT1-ENTR-05.
+           IF  VEN-LCR   <       DTA-DTA
+               MOVE     52       TO  IND-MSG
+               PERFORM  ROT-MSGM-00
+               GO       RT1-ENTR-05.
+
        RT1-ENTR-10.
            ACCEPT   DES-E01      DISPLAY  DES-E02
            ACCEPT   TECLADO FROM ESCAPE   KEY
-           IF  TECLADO   =   01  PERFORM  RT1-ENTR-00.
+           IF  TECLADO   =   01  PERFORM  RT1-ENTR-05.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       RT1-ENTR-10.
            IF  DES-LCR   =       SPACES
@@ -456,6 +515,11 @@
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       RT1-ENTR-20.
            IF  VAL-LCR   =    0  GO       RT1-ENTR-20.
+           IF  CLI-LCR  NOT   =  0  AND  LIM-CLI NOT = 0
+                                 GO       ROT-CRLM-00.
+           GO       RT1-ENTR-25.
+
+       RT1-ENTR-25.
            MOVE     DTA-DTA  TO  AUX-LCR
            MOVE     ZEROS    TO  LCT-LCR
            ADD      1        TO  ACM-QTD
@@ -464,9 +528,44 @@
 
        RT1-ENTR-30.
            WRITE    REG-LCR
-           IF  FST-LCR   =  "00" GO       RT1-ENTR-00.
+           IF  FST-LCR   =  "00" GO       RT1-CLIE-00.
            ADD  1   TO  LCT-LCR  GO       RT1-ENTR-30.
 
+       ROT-CRLM-00.
+           MOVE     CLI-LCR  TO  CLI-AUX
+           MOVE     REG-LCR  TO  REG-SLV
+           MOVE     ZEROS    TO  ACM-LIM
+           MOVE     SPACES   TO  CHV-LCR
+           MOVE     5        TO  PRX-LCR.
+       ROT-CRLM-10.
+           START    CADLCR       KEY  >   CHV-LCR
+           IF  FST-LCR   =  "23" GO       ROT-CRLM-20.
+           READ     CADLCR  NEXT
+           IF  PRX-LCR   >    5  GO       ROT-CRLM-20.
+           IF  CLI-LCR   =   CLI-AUX
+                                 ADD      VAL-LCR  TO  ACM-LIM.
+           GO       ROT-CRLM-10.
+
+       ROT-CRLM-20.
+           MOVE     REG-SLV  TO  REG-LCR
+           MOVE     SPACES   TO  CHV-CRD
+           MOVE     5        TO  PRX-CRD.
+       ROT-CRLM-30.
+           START    CADCRD       KEY  >   CHV-CRD
+           IF  FST-CRD   =  "23" GO       ROT-CRLM-40.
+           READ     CADCRD  NEXT
+           IF  PRX-CRD   >    5  GO       ROT-CRLM-40.
+           IF  CLI-CRD   =   CLI-AUX
+                                 ADD      VAL-CRD  TO  ACM-LIM.
+           GO       ROT-CRLM-30.
+
+       ROT-CRLM-40.
+           ADD      VAL-LCR  TO  ACM-LIM
+           IF  ACM-LIM  NOT   >  LIM-CLI  GO       RT1-ENTR-25.
+           MOVE     51       TO  IND-MSG
+           PERFORM  ROT-MSGM-00
+           GO       RT1-ENTR-20.
+
        RT1-EXBE-00.
            MOVE     00  TO  IND1 MOVE     1  TO  IND2
            MOVE     10  TO  IND4 MOVE     1  TO  IND3
@@ -642,6 +741,8 @@
            MOVE     NUM-LCR  TO  NUM-CRD
            MOVE     DES-LCR  TO  NOM-CRD
            MOVE     VAL-LCR  TO  VAL-CRD
+           MOVE     CLI-LCR  TO  CLI-CRD
+           MOVE     VEN-LCR  TO  VEN-CRD
            ADD      VAL-LCR  TO  ENT-SDO
            MOVE     ZEROS    TO  LCT-CRD.
 
@@ -663,7 +764,7 @@
            IF  ACM-QTD   >    0  DISPLAY  TELA-04
                                  GO       RT1-EXBE-00.
        RT1-RTRN-10.
-           CLOSE    CADCRD       CADCTR   CADLCR
+           CLOSE    CADCRD       CADCTR   CADLCR   CADCLI
            PERFORM  ROT-RTLA-00  GO       ROT-MENU-00.
 
        RT2-PESQ-00.
@@ -822,7 +923,7 @@
                                  DEPENDING ON NUM-OPC.
            IF  NUM-OPC   =    2  GO       RT2-PESQ-10.
            IF  DTA-DTA   >       DTD-CTR
-               AND   <  DTA-LIM  GO       RT1-ENTR-00.
+               AND   <  DTA-LIM  GO       RT1-CLIE-00.
            PERFORM  ROT-MSGM-00  GO       ROT-DATA-00.
 
        ROT-DATA-20.
