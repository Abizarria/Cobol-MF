@@ -13,10 +13,17 @@
                        RECORD        KEY     IS  CHV-OPR
                        FILE          STATUS  IS  FST-OPR.
 
+           SELECT      CADLOG        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LOG
+                       FILE          STATUS  IS  FST-LOG.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADOPR.CPY.
+       COPY  CADLOG.CPY.
 
        WORKING-STORAGE SECTION.
 
@@ -24,7 +31,20 @@
            03  IND1             PIC  9(03).
            03  TECLADO          PIC  9(02).
            03  FST-OPR          PIC  X(02).
+           03  FST-LOG          PIC  X(02).
            03  COD-AUX          PIC  X(10).
+           03  HRA-TRN          PIC  9(04).
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+           03  DTA-OPR.
+               05  ANO-OPR      PIC  9(02).
+               05  MES-OPR      PIC  9(02).
+               05  DIA-OPR      PIC  9(02).
+           03  ORD-SYS          PIC  9(05).
+           03  ORD-OPR          PIC  9(05).
+           03  DIF-SNH          PIC  S9(05).
 
        01  PRM-HLP.
            03  PRG-HLP          PIC  X(04)  VALUE  "OPER".
@@ -119,6 +139,7 @@
 
        ROT-0000-00.
            OPEN     INPUT        CADOPR
+           OPEN     I-O          CADLOG
            DISPLAY  TELA-01      TELA-02
            MOVE     SPACES   TO  CHV-OPR
            START    CADOPR       KEY  >   CHV-OPR
@@ -140,6 +161,7 @@
            MOVE     "S"      TO  PRG-OPR (IND1)
            IF  IND1      <  100  ADD      1  TO  IND1
                                  GO       ROT-NOVO-10.
+           MOVE     0        TO  HIN-OPR  HFM-OPR
            MOVE     CHV-OPR  TO  PRM-OPR
            WRITE    REG-OPR      GO       ROT-EXIT-00.
 
@@ -167,11 +189,53 @@
                                  GO       ROT-OPER-10.
            MOVE     25       TO  IND-MSG
            IF  COD-AUX  NOT  =   COD-OPR
+                                 MOVE  "N"  TO  RSL-LOG
+                                 PERFORM  ROT-LOGA-00
+                                    THRU  ROT-LOGA-10
                                  PERFORM  ROT-MSGM-00
                                  GO       ROT-OPER-10.
+           MOVE     "S"      TO  RSL-LOG
+           PERFORM  ROT-LOGA-00
+              THRU  ROT-LOGA-10
+           ACCEPT   HRA-TRN  FROM  TIME
+           IF  HIN-OPR  NOT  =   HFM-OPR   AND
+               (HRA-TRN     <   HIN-OPR  OR
+                HRA-TRN     >=  HFM-OPR)
+                                 MOVE  60  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-OPER-10.
+           PERFORM  ROT-EXPS-00  THRU  ROT-EXPS-90
            MOVE     CHV-OPR  TO  PRM-OPR
            GO       ROT-EXIT-00.
 
+       ROT-EXPS-00.
+           ACCEPT   DTA-SYS  FROM  DATE
+           MOVE     DTS-OPR  TO  DTA-OPR
+           COMPUTE  ORD-SYS  =  ANO-SYS * 360 + MES-SYS * 30 + DIA-SYS
+           COMPUTE  ORD-OPR  =  ANO-OPR * 360 + MES-OPR * 30 + DIA-OPR
+           COMPUTE  DIF-SNH  =  ORD-SYS  -  ORD-OPR
+           IF  DTS-OPR   =   0   OR  DIF-SNH  >=  90
+               MOVE     55       TO  IND-MSG
+               PERFORM  ROT-MSGM-00
+               MOVE     CHV-OPR  TO  PRM-OPR
+               CALL     "DY4100" USING    PRM-OPR
+               CANCEL   "DY4100"
+               READ     CADOPR.
+
+       ROT-EXPS-90.
+           EXIT.
+
+       ROT-LOGA-00.
+           MOVE     CHV-OPR  TO  OPR-LOG
+           ACCEPT   DTA-LOG  FROM  DATE
+           MOVE     0        TO  LCT-LOG.
+
+       ROT-LOGA-10.
+           ACCEPT   HRA-LOG  FROM  TIME
+           WRITE    REG-LOG
+           IF  FST-LOG   >   "00"  ADD  1  TO  LCT-LOG
+                                   GO       ROT-LOGA-10.
+
        ROT-HELP-00.
            CALL    "DYHELP"  USING  PRM-HLP.
 
@@ -187,4 +251,4 @@
            CALL    "DYTELA"  USING  PRM-SCR.
 
        ROT-EXIT-00.
-           CLOSE    CADOPR   GOBACK.
+           CLOSE    CADOPR   CADLOG  GOBACK.
