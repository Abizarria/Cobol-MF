@@ -113,11 +113,11 @@
       -            "             Atualizado :           ? ".
                05  LINE 14 COLUMN 07 VALUE " ?  Telefone .......:
       -            "             Nascimento :           ? ".
-               05  LINE 15 COLUMN 07 VALUE " ?
+               05  LINE 15 COLUMN 07 VALUE " ?  Celular ........:
       -            "                                    ? ".
                05  LINE 16 COLUMN 07 VALUE " ?  Endere?o .......:
       -            "                                    ? ".
-               05  LINE 17 COLUMN 07 VALUE " ?
+               05  LINE 17 COLUMN 07 VALUE " ?  E-mail .........:
       -            "                                    ? ".
                05  LINE 18 COLUMN 07 VALUE " ?  Observa??es ....:
       -            "                                    ? ".
@@ -149,7 +149,9 @@
            03  DOC-E01 LINE 13 COLUMN 29 PIC 99.999.999.9 USING DOC-MDR.
            03  DDD-E01 LINE 14 COLUMN 29 PIC 9(02)        USING DDD-MDR.
            03  TEL-E01 LINE 14 COLUMN 32 PIC ZZZ9.9999    USING TEL-MDR.
+           03  CEL-E01 LINE 15 COLUMN 29 PIC ZZZZ9.9999   USING CEL-MDR.
            03  END-E01 LINE 16 COLUMN 29 PIC X(40)        USING END-MDR.
+           03  EML-E01 LINE 17 COLUMN 29 PIC X(40)        USING EML-MDR.
            03  CEP-E01 LINE 17 COLUMN 29 PIC 99999.999    USING CEP-MDR.
            03  CID-E01 LINE 17 COLUMN 40 PIC X(25)        USING CID-MDR.
            03  EST-E01 LINE 17 COLUMN 67 PIC X(02)        USING EST-MDR.
@@ -164,7 +166,9 @@
            03  TEL-T01 LINE 14 COLUMN 32 PIC ZZZ9.9999    FROM  TEL-MDR.
            03  DTA-T01 LINE 13 COLUMN 61 PIC 99/99/99     FROM  DTA-SYS.
            03  NSC-T01 LINE 14 COLUMN 61 PIC 99/99/99     FROM  DTA-NSC.
+           03  CEL-T01 LINE 15 COLUMN 29 PIC ZZZZ9.9999   FROM  CEL-MDR.
            03  END-T01 LINE 16 COLUMN 29 PIC X(40)        FROM  END-MDR.
+           03  EML-T01 LINE 17 COLUMN 29 PIC X(40)        FROM  EML-MDR.
            03  CEP-T01 LINE 17 COLUMN 29 PIC 99999.999    FROM  CEP-MDR.
            03  CID-T01 LINE 17 COLUMN 40 PIC X(25)        FROM  CID-MDR.
            03  EST-T01 LINE 17 COLUMN 67 PIC X(02)        FROM  EST-MDR.
@@ -256,10 +260,10 @@
                                  GO       ROT-EXBE-10.
        ROT-INCL-00.
            MOVE     SPACES   TO  NOM-MDR  END-MDR
-                    CID-MDR      EST-MDR  OBS-MDR
+                    CID-MDR      EST-MDR  OBS-MDR  EML-MDR
            MOVE     ZEROS    TO  DOC-MDR  DDD-MDR
                                  TEL-MDR  DTA-DTA
-                                 NSC-MDR  CEP-MDR
+                                 NSC-MDR  CEP-MDR  CEL-MDR
            PERFORM  ROT-ENTR-00  THRU     ROT-ENTR-90
            WRITE    REG-MDR
            IF  FST-MDR   =  "22" MOVE 12  TO  IND-MSG
@@ -314,6 +318,12 @@
            IF  TECLADO   =   01  GO       ROT-ENTR-20.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-30.
+       ROT-ENTR-32.
+           ACCEPT   CEL-E01      DISPLAY  CEL-T01
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-30.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-32.
            ACCEPT   DTA-DTA FROM DATE
            MOVE     DIA-DTA  TO  DIA-SYS
            MOVE     MES-DTA  TO  MES-SYS
@@ -324,7 +334,7 @@
 
        ROT-ENTR-40.
            PERFORM  ROT-DATA-00  MOVE 17  TO  IND-MSG
-           IF  FLG-DTA   =    0  GO       ROT-ENTR-30.
+           IF  FLG-DTA   =    0  GO       ROT-ENTR-32.
            MOVE     DTA-DTA  TO  NSC-MDR
            IF (DTA-MDR   +       1000000  -   NSC-MDR)
                <    180000       PERFORM  ROT-MSGM-00
@@ -335,10 +345,16 @@
            IF  TECLADO   =   01  GO       ROT-ENTR-40.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-50.
+       ROT-ENTR-55.
+           ACCEPT   EML-E01      DISPLAY  EML-T01
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-50.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-ENTR-55.
        ROT-ENTR-60.
            ACCEPT   CEP-E01      DISPLAY  CEP-T01
            ACCEPT   TECLADO FROM ESCAPE   KEY
-           IF  TECLADO   =   01  GO       ROT-ENTR-50.
+           IF  TECLADO   =   01  GO       ROT-ENTR-55.
            IF  TECLADO   =   02  PERFORM  ROT-HELP-00
                                  GO       ROT-ENTR-60.
        ROT-ENTR-70.
