@@ -8,7 +8,11 @@
                        DECIMAL-POINT         IS  COMMA.
        FILE-CONTROL.
 
-           SELECT      CADPRM        ASSIGN  TO  DISK.
+           SELECT      CADPRM        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-PRM
+                       FILE          STATUS  IS  FST-PRM.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -18,6 +22,8 @@
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
+           03  FST-PRM          PIC  X(02).
+           03  PRM-FIL          PIC  9(02).
            03  IND-SEM          PIC  9(01).
            03  IND-MES          PIC  9(02).
            03  TOT-ANO          PIC  9(04).
@@ -88,7 +94,8 @@
 
        ROT-DATA-00.
            OPEN     INPUT        CADPRM
-           READ     CADPRM
+           MOVE     SPACES   TO  REG-PRM
+           PERFORM  ROT-FILI-00  THRU  ROT-FILI-90
            MOVE     REG-PRM  TO  PRM-NOM
            COMPUTE  TOT-BIS  =   ANO-CAB  /   4
            IF  DEC-BIS   >   0
@@ -115,3 +122,21 @@
            MOVE     SEM-TAB     (IND-SEM) TO  SEM-CAB
            MOVE     "/"      TO  B01-CAB      B02-CAB
            CLOSE    CADPRM       GOBACK.
+
+       ROT-FILI-00.
+           MOVE     ZEROS    TO  CHV-PRM
+           START    CADPRM       KEY  >   CHV-PRM
+           IF  FST-PRM   =  "23" GO       ROT-FILI-90.
+           READ     CADPRM  NEXT
+           MOVE     CHV-PRM  TO  PRM-FIL.
+
+       ROT-FILI-10.
+           IF  ATV-PRM   =  "1"  OR  FST-PRM  =  "10"
+                                 GO       ROT-FILI-90.
+           READ     CADPRM  NEXT
+           GO       ROT-FILI-10.
+
+       ROT-FILI-90.
+           IF  ATV-PRM  NOT  =  "1"  AND  FST-PRM  NOT  =  "23"
+               MOVE     PRM-FIL  TO  CHV-PRM
+               READ     CADPRM.
