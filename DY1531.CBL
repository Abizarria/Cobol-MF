@@ -37,6 +37,10 @@
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      REL-NFE       ASSIGN  TO  "NFEELE.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-NFE.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -45,6 +49,7 @@
        COPY  CADFAT.CPY.
        COPY  CADNTA.CPY.
        COPY  CADTMP.CPY.
+       COPY  CADNFE.CPY.
 
        SD  CADSRT.
 
@@ -66,6 +71,7 @@
            03  FST-NTA          PIC  X(02).
            03  FST-SRT          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-NFE          PIC  X(02).
 
            03  IND1             PIC  9(02).
            03  TECLADO          PIC  9(02).
@@ -73,6 +79,7 @@
            03  ACM-PSQ          PIC  9(02).
            03  ACM-QTD          PIC  9(04).
            03  ACM-VAL          PIC  9(06)V99.
+           03  FAT-AUX          PIC  9(06).
 
            03  DTA-SYS.
                05  ANO-SYS      PIC  9(02).
@@ -547,6 +554,7 @@
            OPEN     INPUT        CADCTR
            READ     CADCTR       PERFORM  ROT-NOME-00
            COMPUTE  FAT-CB4   =  FAT-CTR  +   1
+           COMPUTE  FAT-AUX   =  FAT-CTR  +   1
            MOVE     NOM-CLI  TO  NOM-CB4
            CLOSE    CADCTR       PERFORM  ROT-GTLA-00
            DISPLAY  TELA-03
@@ -698,7 +706,8 @@
                                  GO       ROT-CONF-00.
            IF  RSP-OPC  NOT   =  "S"
                                  GO       ROT-CONF-00.
-           DISPLAY  TELA-05      PERFORM  ROT-CONF-10
+           DISPLAY  TELA-05      OPEN     OUTPUT   REL-NFE
+           PERFORM  ROT-CONF-10  CLOSE    REL-NFE
            PERFORM  ROT-RTLA-00  GO       ROT-CODE-00.
 
        ROT-CONF-10.
@@ -713,7 +722,8 @@
            IF  FST-NTA   =  "23" GO       ROT-SORT-20.
            READ     CADNTA  NEXT
            IF  DTA-NTA  NOT   >  DTA-DTA  AND CLI-NTA
-               =    CHV-CLI      GO       ROT-SORT-10.
+               =    CHV-CLI      PERFORM  ROT-NFEI-00
+                                 GO       ROT-SORT-10.
            MOVE     REG-NTA  TO  REG-SRT
            RELEASE  REG-SRT      GO       ROT-SORT-10.
 
@@ -739,11 +749,31 @@
            MOVE     FAT-CTR  TO  NUM-FAT
            MOVE     ACM-VAL  TO  VAL-FAT
            REWRITE  REG-CTR      WRITE    REG-FAT
+           PERFORM  ROT-NFEC-00
            CLOSE    CADCTR       CADFAT   CADNTA
            OPEN     INPUT        CADNTA.
 
        ROT-SORT-60  SECTION.
 
+       ROT-NFEC-00.
+           MOVE     "C"      TO  TIP-NFE
+           MOVE     CGC-CLI  TO  CGC-NFE
+           MOVE     FAT-CTR  TO  FAT-NFE
+           MOVE     DTA-FAT  TO  DTA-NFE
+           MOVE     SPACES   TO  PCA-NFE  DES-NFE
+           MOVE     VAL-FAT  TO  VAL-NFE
+           WRITE    LIN-NFE.
+
+       ROT-NFEI-00.
+           MOVE     "I"      TO  TIP-NFE
+           MOVE     CGC-CLI  TO  CGC-NFE
+           MOVE     FAT-AUX  TO  FAT-NFE
+           MOVE     DTA-NTA  TO  DTA-NFE
+           MOVE     PCA-NTA  TO  PCA-NFE
+           MOVE     DES-NTA  TO  DES-NFE
+           MOVE     VAL-NTA  TO  VAL-NFE
+           WRITE    LIN-NFE.
+
        ROT-MSGM-00.
            CALL    "DYMSGM"  USING  PRM-MSG.
 
