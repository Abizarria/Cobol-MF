@@ -19,20 +19,37 @@
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      REL-MKT       ASSIGN  TO  "MALAMKT.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-MKT.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADMDR.CPY.
        COPY  CADTMP.CPY.
 
+       FD  REL-MKT.
+       01  LIN-MKT                PIC  X(120).
+
        WORKING-STORAGE SECTION.
 
        01  AUXLIARES.
            03  FST-MDR          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-MKT          PIC  X(02).
 
            03  TECLADO          PIC  9(02).
            03  CHV-FIM          PIC  9(05).
+           03  RSP-OPC          PIC  X(01).
+           03  FLG-MKT          PIC  X(01)  VALUE  "N".
+           03  OPC-MKT          PIC  9(01)  VALUE  1.
+
+       01  DET-MKT.
+           03  COD-DM1          PIC  9(05).
+           03  NOM-DM1          PIC  X(40).
+           03  CNL-DM1          PIC  X(05).
+           03  CTT-DM1          PIC  X(40).
 
            03  DTA-SYS.
                05  ANO-SYS      PIC  9(02).
@@ -188,13 +205,66 @@
            03  CHI-T02 LINE 12 COLUMN 38 PIC 9(05) USING CHV-MDR.
            03  CHF-T02 LINE 12 COLUMN 48 PIC 9(05) USING CHV-FIM.
 
+       01  TELA-04.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 10 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 12 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 11 COLUMN 17 PIC X(47) FROM
+                   "  Gerar Disparo SMS/E-mail (S/N) ? [ ]         ".
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 11 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENTR-04  BCK-CLR 05 FOR-CLR 15
+                    LINE 11 COLUMN 54 PIC X(01) USING RSP-OPC AUTO.
+
+       01  TELA-05.
+           03  BCK-CLR 05 FOR-CLR 07.
+               05  LINE 10 COLUMN 17 PIC X(47) FROM ALL "?".
+               05  LINE 12 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 11 COLUMN 17 PIC X(47) FROM
+                   "  Canal . 1-SMS  2-E-mail ..: [ ]              ".
+           03  BCK-CLR 00 FOR-CLR 05.
+               05  LINE 11 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 64 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 18 PIC X(46) FROM ALL "?".
+
+       01  ENTR-05  BCK-CLR 05 FOR-CLR 15
+                    LINE 11 COLUMN 47 PIC 9(01) USING OPC-MKT AUTO.
+
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
            CALL    "DYSPOL"  USING   PRM-OPR  PRM-SPL
            IF  LCK-SPL = 1   GOBACK. DISPLAY  TELA-01
            ACCEPT   ARQ-IMP   FROM   TIME
-           OPEN     INPUT    CADMDR  OUTPUT   CADTMP.
+           OPEN     INPUT    CADMDR  OUTPUT   CADTMP
+           PERFORM  ROT-MKTP-00  THRU  ROT-MKTP-40.
+
+       ROT-MKTP-00.
+           DISPLAY  TELA-04      MOVE  SPACES  TO  RSP-OPC.
+
+       ROT-MKTP-10.
+           ACCEPT   ENTR-04
+           IF  RSP-OPC  NOT   =  "S"  AND  RSP-OPC  NOT  =  "N"
+                                 GO       ROT-MKTP-10.
+           MOVE     RSP-OPC  TO  FLG-MKT
+           IF  FLG-MKT   NOT  =  "S"  GO   ROT-MKTP-40.
+
+       ROT-MKTP-20.
+           DISPLAY  TELA-05      MOVE  1   TO  OPC-MKT.
+
+       ROT-MKTP-30.
+           ACCEPT   ENTR-05
+           IF  OPC-MKT   <    1  OR  OPC-MKT  >  2
+                                 GO       ROT-MKTP-30.
+           OPEN     OUTPUT    REL-MKT.
+
+       ROT-MKTP-40.
+           DISPLAY  TELA-01.
 
        ROT-CODE-00.
            DISPLAY  TELA-02
@@ -289,7 +359,26 @@
            ADD      1        TO  LIN-TMP
            ADD      1        TO  CHV-TMP
            MOVE     DET-001  TO  DET-TMP
-           WRITE    REG-TMP      GO       ROT-IMPR-20.
+           WRITE    REG-TMP
+           IF  FLG-MKT = "S" PERFORM  ROT-MKTW-00  THRU  ROT-MKTW-90.
+           GO       ROT-IMPR-20.
+
+       ROT-MKTW-00.
+           IF  OPC-MKT   =   1
+               IF  CEL-MDR   =   0   GO   ROT-MKTW-90
+               MOVE     "SMS"    TO  CNL-DM1
+               MOVE     CEL-MDR  TO  CTT-DM1
+           ELSE
+               IF  EML-MDR   =   SPACES  GO  ROT-MKTW-90
+               MOVE     "EMAIL"  TO  CNL-DM1
+               MOVE     EML-MDR  TO  CTT-DM1.
+           MOVE     CHV-MDR  TO  COD-DM1
+           MOVE     NOM-MDR  TO  NOM-DM1
+           MOVE     DET-MKT  TO  LIN-MKT
+           WRITE    LIN-MKT.
+
+       ROT-MKTW-90.
+           EXIT.
 
        ROT-IMPR-40.
            MOVE     PAG-CB1  TO  PAG-IMP
@@ -317,4 +406,5 @@
 
        ROT-EXIT-00.
            CLOSE   CADMDR  CADTMP
+           IF  FLG-MKT   =   "S"  CLOSE    REL-MKT.
            DELETE   FILE   CADTMP  GOBACK.
