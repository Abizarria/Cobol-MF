@@ -0,0 +1,97 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6014.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADAGE        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-AGE
+                       FILE          STATUS  IS  FST-AGE.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADAGE.CPY.
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-AGE          PIC  X(02).
+           03  TECLADO          PIC  9(02).
+           03  IND1             PIC  9(02).
+           03  RSP-OPC          PIC  X(01).
+
+           03  TB-PRG           VALUE
+               "DYRDIA" & "DY1152" & "DY1156" & "DY1251" & "DY1253"
+               & "DY1254" & "DY1352" & "DY1353" & "DY1355" & "DY1531"
+               & "DY1532" & "DY1551" & "DY1552" & "DY1553" & "DY1554"
+               & "DY1555" & "DY1556" & "DYRANA".
+               05  NOM-PRG      PIC  X(06)  OCCURS  18.
+
+       SCREEN          SECTION.
+
+       01  TELA-01.
+           03  BCK-CLR 01 FOR-CLR 15.
+               05  LINE 03 COLUMN 20 VALUE
+                   " Agendamento de Relatorios Noturnos ".
+           03  BCK-CLR 07 FOR-CLR 14.
+               05  LINE 05 COLUMN 10 VALUE
+                   " 01-DYRDIA  02-DY1152  03-DY1156  04-DY1251 ".
+               05  LINE 06 COLUMN 10 VALUE
+                   " 05-DY1253  06-DY1254  07-DY1352  08-DY1353 ".
+               05  LINE 07 COLUMN 10 VALUE
+                   " 09-DY1355  10-DY1531  11-DY1532  12-DY1551 ".
+               05  LINE 08 COLUMN 10 VALUE
+                   " 13-DY1552  14-DY1553  15-DY1554  16-DY1555 ".
+               05  LINE 09 COLUMN 10 VALUE
+                   " 17-DY1556  18-DYRANA                       ".
+           03  BCK-CLR 02 FOR-CLR 15.
+               05  LINE 11 COLUMN 10 VALUE "  Relatorio (01-18) :".
+               05  LINE 12 COLUMN 10 VALUE "  Data Execucao ....:".
+               05  LINE 13 COLUMN 10 VALUE "  Operador .........:".
+
+       01  ENTR-01  AUTO.
+           03  PRG-E01 LINE 11 COLUMN 33 PIC 99      USING PRG-AGE.
+           03  DTA-E01 LINE 12 COLUMN 33 PIC 999999  USING DTA-AGE.
+           03  OPR-E01 LINE 13 COLUMN 33 PIC X(10)   USING OPR-AGE.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           DISPLAY  TELA-01
+           OPEN     I-O      CADAGE.
+
+       ROT-ENTR-00.
+           ACCEPT   PRG-E01
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  CLOSE  CADAGE  GOBACK.
+           IF  PRG-AGE   <   01  OR  >  18  GO       ROT-ENTR-00.
+
+       ROT-ENTR-10.
+           ACCEPT   DTA-E01
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-00.
+           IF  DTA-AGE   =   0   GO       ROT-ENTR-10.
+
+       ROT-ENTR-20.
+           ACCEPT   OPR-E01
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-ENTR-10.
+           IF  OPR-AGE   =       SPACES   GO       ROT-ENTR-20.
+
+       ROT-GRAV-00.
+           MOVE     1        TO  SEQ-AGE.
+       ROT-GRAV-10.
+           MOVE     "P"      TO  STA-AGE
+           ACCEPT   HRA-AGE  FROM  TIME
+           MOVE     SPACES   TO  HRX-AGE
+           WRITE    REG-AGE
+           IF  FST-AGE   =  "22" ADD  1  TO  SEQ-AGE
+                                 GO       ROT-GRAV-10.
+           GO       ROT-ENTR-00.
