@@ -87,8 +87,18 @@
                05  ARQ-50       PIC  X(10)  VALUE  "CADSPL.IDX".
                05  ARQ-51       PIC  X(10)  VALUE  "CADTNQ.DAT".
                05  ARQ-52       PIC  X(10)  VALUE  "CADTNQ.IDX".
+               05  ARQ-53       PIC  X(10)  VALUE  "CADEXC.DAT".
+               05  ARQ-54       PIC  X(10)  VALUE  "CADEXC.IDX".
+               05  ARQ-55       PIC  X(10)  VALUE  "CADLOG.DAT".
+               05  ARQ-56       PIC  X(10)  VALUE  "CADLOG.IDX".
+               05  ARQ-57       PIC  X(10)  VALUE  "CADLPR.DAT".
+               05  ARQ-58       PIC  X(10)  VALUE  "CADLPR.IDX".
+               05  ARQ-59       PIC  X(10)  VALUE  "CADMLG.DAT".
+               05  ARQ-60       PIC  X(10)  VALUE  "CADMLG.IDX".
+               05  ARQ-61       PIC  X(10)  VALUE  "CADAGE.DAT".
+               05  ARQ-62       PIC  X(10)  VALUE  "CADAGE.IDX".
            03  RED-ARQ          REDEFINES   TAB-ARQ.
-               05  ARQ-TAB      PIC  X(10)  OCCURS  52.
+               05  ARQ-TAB      PIC  X(10)  OCCURS  62.
 
        01  PRM-HLP.
            03  PRG-HLP          PIC  X(04)  VALUE  "5100".
@@ -111,6 +121,27 @@
                05  LOC-CMD      PIC  X(50).
                05  FILLER       PIC  X(06)  VALUE  " > NUL".
 
+       01  PRM-CM2.
+           03  SIZ-CM2          PIC  9(02)  COMP-X.
+           03  DES-CM2.
+               05  FILLER       PIC  X(05)  VALUE  "COPY".
+               05  ARQ-CM2      PIC  X(11).
+               05  LOC-CM2      PIC  X(50).
+               05  FILLER       PIC  X(06)  VALUE  " > NUL".
+
+       01  PRM-CM3.
+           03  SIZ-CM3          PIC  9(02)  COMP-X.
+           03  DES-CM3.
+               05  FILLER       PIC  X(06)  VALUE  "FC /B".
+               05  ARQ-CM3      PIC  X(11).
+               05  LOC-CM3      PIC  X(50).
+               05  FILLER       PIC  X(17)  VALUE  " >> BACKCHK.TXT".
+
+       01  PRM-CM4.
+           03  SIZ-CM4          PIC  9(02)  COMP-X.
+           03  DES-CM4          PIC  X(22)  VALUE
+                                 "DEL BACKCHK.TXT > NUL".
+
        LINKAGE         SECTION.
 
        01  PRM-OPR          PIC  X(10).
@@ -192,6 +223,9 @@
            OPEN     INPUT        BACKUP
            READ     BACKUP
            MOVE     REG-BCK  TO  LOC-CMD
+           READ     BACKUP
+           IF  FST-BCK   =   "10"  MOVE  SPACES   TO  LOC-CM2
+                                    ELSE  MOVE  REG-BCK  TO  LOC-CM2.
            CLOSE    BACKUP.
 
        ROT-BACK-00.
@@ -203,20 +237,44 @@
                                  GO       ROT-BACK-00.
            IF  RSP-OPC  NOT   =  "S"
                                  GO       ROT-BACK-00.
+           IF  LOC-CM2   NOT  =  SPACES
+               DISPLAY  DES-CM4      UPON    COMMAND-LINE
+               PERFORM  ROT-COPY-30.
            MOVE     27  TO  IND2 MOVE     1  TO  IND1.
 
        ROT-BACK-10.
            MOVE     ARQ-TAB     (IND1)    TO  ARQ-CMD
            DISPLAY  DES-CMD      UPON    COMMAND-LINE
            PERFORM  ROT-COPY-00  DISPLAY  TELA-02
+           IF  LOC-CM2   NOT  =  SPACES
+               MOVE     ARQ-TAB  (IND1)   TO  ARQ-CM2
+               DISPLAY  DES-CM2      UPON  COMMAND-LINE
+               PERFORM  ROT-COPY-10
+               MOVE     ARQ-TAB  (IND1)   TO  ARQ-CM3
+               MOVE     LOC-CMD          TO  LOC-CM3
+               DISPLAY  DES-CM3      UPON  COMMAND-LINE
+               PERFORM  ROT-COPY-20.
            COMPUTE  STA-AUX   =  IND1      /    2
            IF  DEC-AUX   =    0  ADD  1   TO IND2
                                  DISPLAY  TELA-03.
-           IF  IND1      >   51  GOBACK.
+           IF  IND1      >   61  GOBACK.
            ADD      1   TO  IND1 GO       ROT-BACK-10.
 
        ROT-COPY-00.
            CALL  X"91"    USING  PRM-ADS
                                  PRM-FNC  PRM-CMD.
+
+       ROT-COPY-10.
+           CALL  X"91"    USING  PRM-ADS
+                                 PRM-FNC  PRM-CM2.
+
+       ROT-COPY-20.
+           CALL  X"91"    USING  PRM-ADS
+                                 PRM-FNC  PRM-CM3.
+
+       ROT-COPY-30.
+           CALL  X"91"    USING  PRM-ADS
+                                 PRM-FNC  PRM-CM4.
+
        ROT-HELP-00.
            CALL  "DYHELP" USING  PRM-HLP.
