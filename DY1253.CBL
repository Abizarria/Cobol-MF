@@ -106,6 +106,8 @@
            03  ACM-CNT          PIC S9(06)V9  VALUE  ZEROS.
            03  ACM-FIS          PIC S9(06)V9  VALUE  ZEROS.
            03  ACM-DIF          PIC S9(06)V9  VALUE  ZEROS.
+           03  VLR-AUX          PIC  9(08)V99.
+           03  CNT-AUX          PIC  9(08)V99.
 
            03  DTA-AUX.
                05  ANO-AUX      PIC  9(02).
@@ -404,6 +406,33 @@
                05  LINE 17 COLUMN 64 PIC X(01) FROM     " ".
                05  LINE 17 COLUMN 18 PIC X(46) FROM ALL "?".
 
+       01  TELA-08.
+           03  BCK-CLR 02 FOR-CLR 07.
+               05  LINE 09 COLUMN 17 PIC X(27) FROM ALL "?".
+               05  LINE 14 COLUMN 17 PIC X(01) FROM     "?".
+           03  BCK-CLR 02 FOR-CLR 15.
+               05  LINE 10 COLUMN 17 PIC X(27) FROM "  CAIXA ".
+               05  LINE 10 COLUMN 38 PIC X(10) FROM NUM-CXA.
+               05  LINE 11 COLUMN 17 PIC X(27) FROM "  TURNO ".
+               05  LINE 11 COLUMN 38 PIC X(10) FROM TUR-CXA.
+               05  LINE 12 COLUMN 17 PIC X(27) FROM "  APURADO ??".
+               05  LINE 12 COLUMN 32 PIC ----.--9,9 FROM VLR-CXA.
+               05  LINE 13 COLUMN 17 PIC X(27) FROM "  CONTADO ??".
+               05  LINE 13 COLUMN 32 PIC ----.--9,9 FROM CNT-CXA.
+           03  BCK-CLR 02 FOR-CLR 14.
+               05  LINE 14 COLUMN 17 PIC X(27) FROM "  DIFEREN?A ?".
+               05  LINE 14 COLUMN 32 PIC ----.--9,9 FROM DIF-CXA.
+           03  BCK-CLR 00 FOR-CLR 02.
+               05  LINE 10 COLUMN 44 PIC X(01) FROM     " ".
+               05  LINE 11 COLUMN 44 PIC X(01) FROM     " ".
+               05  LINE 12 COLUMN 44 PIC X(01) FROM     " ".
+               05  LINE 13 COLUMN 44 PIC X(01) FROM     " ".
+               05  LINE 14 COLUMN 44 PIC X(01) FROM     " ".
+               05  LINE 14 COLUMN 18 PIC X(26) FROM ALL "?".
+
+       01  ENTR-05  LINE 12 COLUMN 32 PIC ----.--9,9 USING VLR-AUX.
+       01  ENTR-06  LINE 13 COLUMN 32 PIC ----.--9,9 USING CNT-AUX.
+
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
@@ -709,10 +738,37 @@
            READ     CADCXA  NEXT
            IF  FST-CXA   =  "9D" PERFORM  ROT-MSGM-00
                                  GO       ROT-CONF-35.
+           IF  FLG-CXA   =    2  PERFORM  ROT-CXAR-00  THRU  ROT-CXAR-90.
            MOVE     ZEROS    TO  DTA-CXA
            MOVE     1        TO  FLG-CXA
            REWRITE  REG-CXA      GO       ROT-CONF-30.
 
+       ROT-CXAR-00.
+           MOVE     ZEROS    TO  VLR-AUX  CNT-AUX
+           DISPLAY  TELA-08.
+
+       ROT-CXAR-10.
+           ACCEPT   ENTR-05
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-CXAR-10.
+           MOVE     VLR-AUX  TO  VLR-CXA.
+
+       ROT-CXAR-20.
+           ACCEPT   ENTR-06
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-CXAR-20.
+           MOVE     CNT-AUX  TO  CNT-CXA
+           COMPUTE  DIF-CXA  =  CNT-CXA  -  VLR-CXA
+           DISPLAY  TELA-08
+           IF  DIF-CXA   NOT  =   0
+               MOVE     57       TO  IND-MSG
+               PERFORM  ROT-MSGM-00.
+
+       ROT-CXAR-90.
+           EXIT.
+
        ROT-CONF-40.
            START    CADECR       KEY  >   CHV-ECR
            IF  FST-ECR   =  "23" GO       ROT-CONF-50.
