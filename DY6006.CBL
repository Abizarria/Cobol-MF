@@ -0,0 +1,139 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6006.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+
+           SELECT      CADBCO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-BCO
+                       FILE          STATUS  IS  FST-BCO.
+
+           SELECT      CADLBC        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LBC
+                       FILE          STATUS  IS  FST-LBC.
+
+           SELECT      CADPRS        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-PRS
+                       FILE          STATUS  IS  FST-PRS.
+
+           SELECT      REL-POS       ASSIGN  TO  "POSICAO.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADBCO.CPY.
+       COPY  CADLBC.CPY.
+       COPY  CADPRS.CPY.
+
+       FD  REL-POS.
+       01  LIN-POS               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-BCO          PIC  X(02).
+           03  FST-LBC          PIC  X(02).
+           03  FST-PRS          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  SDO-AUX          PIC  S9(08)V99  VALUE  ZEROS.
+           03  TOT-BCO          PIC  S9(08)V99  VALUE  ZEROS.
+           03  TOT-CXA          PIC  S9(08)V99  VALUE  ZEROS.
+           03  TOT-GER          PIC  S9(08)V99  VALUE  ZEROS.
+
+       01  LIN-CAB1              PIC  X(80)  VALUE
+           "POSICAO CONSOLIDADA DE CAIXA (BANCOS + CAIXAS)".
+       01  LIN-CAB2              PIC  X(80)  VALUE
+           "BANCO                  SALDO DISPONIVEL".
+       01  LIN-DET.
+           03  BCO-DET           PIC  ZZ9.
+           03  FILLER            PIC  X(01)  VALUE  SPACES.
+           03  DES-DET           PIC  X(20).
+           03  FILLER            PIC  X(05)  VALUE  SPACES.
+           03  VAL-DET           PIC  ---.---.--9,99.
+       01  LIN-TB1.
+           03  FILLER            PIC  X(30)  VALUE
+               "TOTAL EM BANCOS.............".
+           03  VAL-TB1           PIC  ---.---.--9,99.
+       01  LIN-TB2.
+           03  FILLER            PIC  X(30)  VALUE
+               "TOTAL EM CAIXAS (PDV)........".
+           03  VAL-TB2           PIC  ---.---.--9,99.
+       01  LIN-TB3.
+           03  FILLER            PIC  X(30)  VALUE
+               "DISPONIBILIDADE TOTAL........".
+           03  VAL-TB3           PIC  ---.---.--9,99.
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           OPEN     OUTPUT    REL-POS
+           WRITE    LIN-POS   FROM  LIN-CAB1
+           WRITE    LIN-POS   FROM  LIN-CAB2
+           MOVE     SPACES    TO  LIN-POS
+           WRITE    LIN-POS
+           OPEN     INPUT     CADBCO   CADLBC
+           MOVE     ZEROS     TO  CHV-BCO.
+
+       ROT-BCO-00.
+           START    CADBCO       KEY  >   CHV-BCO
+           IF  FST-BCO   =  "23" GO       ROT-BCO-90.
+           READ     CADBCO  NEXT
+           MOVE     SDO-BCO   TO  SDO-AUX
+           MOVE     SPACES    TO  CHV-LBC
+           MOVE     CHV-BCO   TO  BCO-LBC.
+       ROT-LBC-00.
+           START    CADLBC       KEY  >   CHV-LBC
+           IF  FST-LBC   =  "23" GO       ROT-BCO-10.
+           READ     CADLBC  NEXT
+           IF  BCO-LBC   NOT  =  CHV-BCO  GO  ROT-BCO-10.
+           IF  COD-LBC   =    0  OR   6   GO       ROT-LBC-00.
+           IF  COD-LBC   <    4  ADD      VAL-LBC  TO  SDO-AUX
+           ELSE                  SUBTRACT VAL-LBC  FROM  SDO-AUX.
+           GO       ROT-LBC-00.
+
+       ROT-BCO-10.
+           MOVE     CHV-BCO   TO  BCO-DET
+           MOVE     DES-BCO   TO  DES-DET
+           MOVE     SDO-AUX   TO  VAL-DET
+           WRITE    LIN-POS   FROM  LIN-DET
+           ADD      SDO-AUX   TO  TOT-BCO
+           GO       ROT-BCO-00.
+
+       ROT-BCO-90.
+           CLOSE    CADBCO    CADLBC
+           MOVE     SPACES    TO  LIN-POS
+           WRITE    LIN-POS
+           OPEN     INPUT     CADPRS
+           MOVE     SPACES    TO  CHV-PRS.
+       ROT-PRS-00.
+           START    CADPRS       KEY  >   CHV-PRS
+           IF  FST-PRS   =  "23" GO       ROT-PRS-90.
+           READ     CADPRS  NEXT
+           ADD      VDD-PRS   TO  TOT-CXA
+           GO       ROT-PRS-00.
+
+       ROT-PRS-90.
+           CLOSE    CADPRS
+           COMPUTE  TOT-GER  =  TOT-BCO  +  TOT-CXA
+           MOVE     TOT-BCO   TO  VAL-TB1
+           MOVE     TOT-CXA   TO  VAL-TB2
+           MOVE     TOT-GER   TO  VAL-TB3
+           WRITE    LIN-POS   FROM  LIN-TB1
+           WRITE    LIN-POS   FROM  LIN-TB2
+           MOVE     SPACES    TO  LIN-POS
+           WRITE    LIN-POS
+           WRITE    LIN-POS   FROM  LIN-TB3
+           CLOSE    REL-POS
+           GOBACK.
