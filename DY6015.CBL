@@ -0,0 +1,112 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY6015.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADAGE        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-AGE
+                       FILE          STATUS  IS  FST-AGE.
+
+           SELECT      REL-AGE       ASSIGN  TO  "AGENDALOG.TXT"
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADAGE.CPY.
+
+       FD  REL-AGE.
+       01  LIN-AGE               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-AGE          PIC  X(02).
+           03  FST-REL          PIC  X(02).
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+           03  DTA-CMP          REDEFINES  DTA-SYS  PIC  9(06).
+           03  HRA-EXE          PIC  X(10).
+
+           03  TB-PRG           VALUE
+               "DYRDIA" & "DY1152" & "DY1156" & "DY1251" & "DY1253"
+               & "DY1254" & "DY1352" & "DY1353" & "DY1355" & "DY1531"
+               & "DY1532" & "DY1551" & "DY1552" & "DY1553" & "DY1554"
+               & "DY1555" & "DY1556" & "DYRANA".
+               05  NOM-PRG      PIC  X(06)  OCCURS  18.
+
+       01  PRM-OPR               PIC  X(10)  VALUE  "AGENDADOR".
+
+       01  LIN-CAB.
+           03  FILLER            PIC  X(18)  VALUE  "AGENDA NOTURNA - ".
+           03  DTA-CAB           PIC  9(06).
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  PRG-CAB           PIC  X(06).
+           03  FILLER            PIC  X(02)  VALUE  SPACES.
+           03  HRA-CAB           PIC  X(10).
+
+       PROCEDURE       DIVISION.
+
+       ROT-0000-00.
+           ACCEPT   DTA-SYS  FROM  DATE
+           OPEN     I-O      CADAGE
+           OPEN     OUTPUT   REL-AGE
+           MOVE     SPACES   TO  CHV-AGE.
+
+       ROT-AGE-00.
+           START    CADAGE   KEY  >  CHV-AGE
+           IF  FST-AGE   =  "23"  GO  ROT-AGE-90.
+           READ     CADAGE   NEXT
+           IF  FST-AGE   =  "10"  GO  ROT-AGE-90.
+           IF  STA-AGE   NOT  =  "P"  GO  ROT-AGE-00.
+           IF  DTA-AGE   >   DTA-CMP  GO  ROT-AGE-00.
+           PERFORM  ROT-EXEC-00
+              THRU  ROT-EXEC-90
+           GO       ROT-AGE-00.
+
+       ROT-EXEC-00.
+           IF  PRG-AGE   <   01  OR  >  18  GO  ROT-EXEC-90.
+           MOVE     NOM-PRG (PRG-AGE)  TO  PRG-CAB
+           EVALUATE PRG-AGE
+               WHEN  01  CALL  "DYRDIA"
+               WHEN  02  CALL  "DY1152"  USING  PRM-OPR
+               WHEN  03  CALL  "DY1156"  USING  PRM-OPR
+               WHEN  04  CALL  "DY1251"  USING  PRM-OPR
+               WHEN  05  CALL  "DY1253"  USING  PRM-OPR
+               WHEN  06  CALL  "DY1254"  USING  PRM-OPR
+               WHEN  07  CALL  "DY1352"  USING  PRM-OPR
+               WHEN  08  CALL  "DY1353"  USING  PRM-OPR
+               WHEN  09  CALL  "DY1355"  USING  PRM-OPR
+               WHEN  10  CALL  "DY1531"  USING  PRM-OPR
+               WHEN  11  CALL  "DY1532"  USING  PRM-OPR
+               WHEN  12  CALL  "DY1551"  USING  PRM-OPR
+               WHEN  13  CALL  "DY1552"  USING  PRM-OPR
+               WHEN  14  CALL  "DY1553"  USING  PRM-OPR
+               WHEN  15  CALL  "DY1554"  USING  PRM-OPR
+               WHEN  16  CALL  "DY1555"  USING  PRM-OPR
+               WHEN  17  CALL  "DY1556"  USING  PRM-OPR
+               WHEN  18  CALL  "DYRANA"
+           END-EVALUATE
+           ACCEPT   HRA-EXE  FROM  TIME
+           MOVE     "X"       TO  STA-AGE
+           MOVE     HRA-EXE   TO  HRX-AGE
+           REWRITE  REG-AGE
+           MOVE     DTA-AGE   TO  DTA-CAB
+           MOVE     HRA-EXE   TO  HRA-CAB
+           WRITE    LIN-AGE   FROM  LIN-CAB.
+
+       ROT-EXEC-90.
+           CONTINUE.
+
+       ROT-AGE-90.
+           CLOSE    CADAGE   REL-AGE
+           GOBACK.
